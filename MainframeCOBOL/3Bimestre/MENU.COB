@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * MENU PRINCIPAL - PONTO UNICO DE ENTRADA PARA AS TELAS DE    *
+      * MANUTENCAO E CONSULTA. CADA OPCAO CHAMA O MODULO PELO NOME  *
+      * DO MEMBRO/CARGA (CONVENCAO JCL DA CASA), NAO PELO           *
+      * PROGRAM-ID INTERNO DE CADA UM.                              *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OPER-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS OPER-NOME
+                                   WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 OPER-COD           PIC 9(03).
+                03 OPER-NOME          PIC X(20).
+                03 OPER-SENHA         PIC X(08).
+                03 OPER-NIVEL         PIC 9(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC 9(02) VALUE ZEROS.
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-NIVEL       PIC 9(01) VALUE ZEROS.
+       01 W-OPERCOD     PIC 9(03) VALUE ZEROS.
+       01 W-SENHA       PIC X(08) VALUE SPACES.
+       01 W-TENTATIVAS  PIC 9(01) VALUE ZEROS.
+       01 W-NEGADO      PIC X(01) VALUE "N".
+       01 W-IDXM        PIC 9(02) VALUE ZEROS.
+
+       01 TABMANUT.
+          03 TB-MANUT   PIC 9(02) OCCURS 19 TIMES VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ROT-MONTA-MANUT
+           PERFORM ROT-LOGIN
+           PERFORM UNTIL W-FIM = "S"
+              PERFORM ROT-TELA
+              PERFORM ROT-LER-OPCAO
+              PERFORM ROT-VERIFICA-ACESSO
+              IF W-NEGADO = "S"
+                 DISPLAY "*** OPCAO RESTRITA A OPERADOR NIVEL 1 ***"
+              ELSE
+                 PERFORM ROT-EXECUTA
+           END-PERFORM
+           STOP RUN.
+      *
+      **************************************************************
+      * ROTINA DE LOGIN DO OPERADOR - EXECUTADA UMA UNICA VEZ NO    *
+      * INICIO DO MENU. NA PRIMEIRA EXECUCAO, SEM NENHUM OPERADOR   *
+      * CADASTRADO, CRIA UM ADMINISTRADOR PADRAO PARA PERMITIR A    *
+      * MANUTENCAO DOS DEMAIS OPERADORES VIA OPCAO 33 (CADOPER).    *
+      **************************************************************
+       ROT-MONTA-MANUT.
+           MOVE 01 TO TB-MANUT(01)
+           MOVE 04 TO TB-MANUT(02)
+           MOVE 05 TO TB-MANUT(03)
+           MOVE 07 TO TB-MANUT(04)
+           MOVE 09 TO TB-MANUT(05)
+           MOVE 11 TO TB-MANUT(06)
+           MOVE 14 TO TB-MANUT(07)
+           MOVE 16 TO TB-MANUT(08)
+           MOVE 18 TO TB-MANUT(09)
+           MOVE 19 TO TB-MANUT(10)
+           MOVE 20 TO TB-MANUT(11)
+           MOVE 21 TO TB-MANUT(12)
+           MOVE 25 TO TB-MANUT(13)
+           MOVE 28 TO TB-MANUT(14)
+           MOVE 33 TO TB-MANUT(15)
+           MOVE 42 TO TB-MANUT(16)
+           MOVE 44 TO TB-MANUT(17)
+           MOVE 45 TO TB-MANUT(18)
+           MOVE 46 TO TB-MANUT(19).
+      *
+       ROT-LOGIN.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADOPER
+                 MOVE 001            TO OPER-COD
+                 MOVE "ADMINISTRADOR" TO OPER-NOME
+                 MOVE "MASTER"        TO OPER-SENHA
+                 MOVE 1               TO OPER-NIVEL
+                 WRITE REGOPER
+                 CLOSE CADOPER
+                 OPEN I-O CADOPER
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO OPERADOR"
+                 STOP RUN.
+           MOVE ZEROS TO W-TENTATIVAS.
+       ROT-LOGIN-PROMPT.
+           DISPLAY " ".
+           DISPLAY "CODIGO DO OPERADOR : " WITH NO ADVANCING
+           ACCEPT W-OPERCOD
+           DISPLAY "SENHA               : " WITH NO ADVANCING
+           ACCEPT W-SENHA
+           MOVE W-OPERCOD TO OPER-COD
+           READ CADOPER
+           IF ST-ERRO NOT = "00" OR OPER-SENHA NOT = W-SENHA
+              ADD 1 TO W-TENTATIVAS
+              DISPLAY "*** CODIGO OU SENHA INVALIDOS ***"
+              IF W-TENTATIVAS < 3
+                 GO TO ROT-LOGIN-PROMPT
+              ELSE
+                 DISPLAY "*** NUMERO DE TENTATIVAS EXCEDIDO ***"
+                 CLOSE CADOPER
+                 STOP RUN.
+           MOVE OPER-NIVEL TO W-NIVEL
+           CLOSE CADOPER.
+      *
+       ROT-VERIFICA-ACESSO.
+           MOVE "N" TO W-NEGADO
+           IF W-NIVEL NOT = 1
+              PERFORM CHK-MANUT THRU CHK-MANUT-FIM
+                      VARYING W-IDXM FROM 1 BY 1 UNTIL W-IDXM > 19.
+       CHK-MANUT.
+           IF W-OPCAO = TB-MANUT(W-IDXM)
+              MOVE "S" TO W-NEGADO.
+       CHK-MANUT-FIM.
+           EXIT.
+      *
+       ROT-TELA.
+           DISPLAY " ".
+           DISPLAY "================================================".
+           DISPLAY "               MENU PRINCIPAL                   ".
+           DISPLAY "================================================".
+           DISPLAY " -- FUNCIONARIOS --".
+           DISPLAY "  1 - CADASTRO DE FUNCIONARIO (CADFUNC)".
+           DISPLAY "  2 - CONSULTA DE FUNCIONARIO - LEIAUTE ANTIGO".
+           DISPLAY "  3 - CONSULTA DE FUNCIONARIO - LEIAUTE NOVO".
+           DISPLAY "  4 - CADASTRO DE FUNCIONARIO (FPP004)".
+           DISPLAY " -- AREAS E CARGOS --".
+           DISPLAY "  5 - CADASTRO DE AREA (FPP002)".
+           DISPLAY "  6 - CONSULTA DE AREA (CONSAREA)".
+           DISPLAY "  7 - CADASTRO DE CARGO (FPP003)".
+           DISPLAY "  8 - CONSULTA DE CARGO (CCARGO2)".
+           DISPLAY " 48 - ORGANOGRAMA POR NIVEL DE ESTRUTURA (REL006)".
+           DISPLAY " -- CEP --".
+           DISPLAY "  9 - CADASTRO DE CEP (FPP001)".
+           DISPLAY " 10 - CONSULTA DE CEP (CONSCEP2)".
+           DISPLAY " 46 - CARGA DE LOTE DE CEP (CARGCEP)".
+           DISPLAY " -- FOLHA DE PAGAMENTO --".
+           DISPLAY " 11 - CADASTRO DE FOLHA (FPP005)".
+           DISPLAY " 12 - CONSULTA DE FOLHA - POR FUNCIONARIO".
+           DISPLAY " 13 - CONSULTA DE FOLHA - POR SALARIO".
+           DISPLAY " 24 - GERAR REMESSA BANCARIA DA FOLHA (REL009)".
+           DISPLAY " 25 - CADASTRO DE FAIXAS DE INSS/IR (CADFAIXA)".
+           DISPLAY " 26 - CONFERENCIA BRUTO/DEDUCOES/LIQUIDO (REL010)".
+           DISPLAY " 27 - GERAR HOLERITES DA FOLHA (REL011)".
+           DISPLAY " 45 - GERACAO EM LOTE DA FOLHA (FPP006)".
+           DISPLAY " 47 - RELATORIO IMPRESSO DA FOLHA (REL004)".
+           DISPLAY " -- VEICULOS --".
+           DISPLAY " 14 - CADASTRO DE VEICULO (CADVEN)".
+           DISPLAY " 15 - CONSULTA DE VENDA DE VEICULO (CONSVEN2)".
+           DISPLAY " 19 - CADASTRO DE MARCA (CADMARCA)".
+           DISPLAY " 20 - CADASTRO DE COR (CADCOR)".
+           DISPLAY " 23 - VEICULOS COM LICENC/SEGURO A VENCER (REL008)".
+           DISPLAY " 41 - HISTORICO DE TRANSF. DE PROPRIEDADE (REL023)".
+           DISPLAY " 42 - CADASTRO DE MANUTENCAO DE VEICULO (CADMANUT)".
+           DISPLAY " 44 - CADASTRO DE VENDA DE VEICULO (CADVDA)".
+           DISPLAY " -- AMIGOS --".
+           DISPLAY " 16 - CADASTRO DE AMIGO (PROGR0X6)".
+           DISPLAY " 17 - CONSULTA DE AMIGO (CONSAMG)".
+           DISPLAY " 21 - CADASTRO DE TIPO DE AMIGO (CADTPAMG)".
+           DISPLAY " 22 - RELATORIO DE AMIGOS POR TIPO (REL007)".
+           DISPLAY " -- OUTROS --".
+           DISPLAY " 18 - MANUTENCAO DE DEPENDENTES (CADDEP)".
+           DISPLAY " 28 - CADASTRO DE FERIAS (CADFERIAS)".
+           DISPLAY " 29 - QUADRO DE FUNCIONARIOS POR SITUACAO (REL012)".
+           DISPLAY " 30 - TRANSFERENCIAS DE AREA/DEPARTAMENTO (REL013)".
+           DISPLAY " 31 - DIRETORIO DE FUNCIONARIOS (REL014)".
+           DISPLAY " 32 - QUADRO DE LOTACAO POR AREA (REL015)".
+           DISPLAY " 33 - CADASTRO DE OPERADORES (CADOPER)".
+           DISPLAY " 34 - EXPORTACAO DE E-MAILS DE ATIVOS (REL016)".
+           DISPLAY " 35 - EXPORTACAO DE ENDERECOS DE AMIGOS (REL017)".
+           DISPLAY " 36 - LEMBRETE DE ANIVERSARIANTES (REL018)".
+           DISPLAY " 37 - CONFERENCIA DE AMIGOS DUPLICADOS (REL019)".
+           DISPLAY " 38 - ETIQUETAS DE ENDERECO DOS FUNCION.(REL020)".
+           DISPLAY " 39 - ANIVERSARIO DE EMPRESA (REL021)".
+           DISPLAY " 40 - CENSO DE FUNCIONARIOS POR AREA (REL022)".
+           DISPLAY " 43 - RECONCILIACAO CADFUNC.OLD X NOVO (REL024)".
+           DISPLAY "  0 - SAIR".
+           DISPLAY "================================================".
+      *
+       ROT-LER-OPCAO.
+           DISPLAY "OPCAO : " WITH NO ADVANCING
+           ACCEPT W-OPCAO.
+      *
+       ROT-EXECUTA.
+           EVALUATE W-OPCAO
+              WHEN 01 CALL "CADFUNC"
+              WHEN 02 CALL "CONSFUNC1"
+              WHEN 03 CALL "CONSF2"
+              WHEN 04 CALL "FPP004"
+              WHEN 05 CALL "FPP002"
+              WHEN 06 CALL "CONSAREA"
+              WHEN 07 CALL "FPP003"
+              WHEN 08 CALL "CCARGO2"
+              WHEN 09 CALL "FPP001"
+              WHEN 10 CALL "CONSCEP2"
+              WHEN 11 CALL "FPP005"
+              WHEN 12 CALL "CONSFO1"
+              WHEN 13 CALL "CONSFO2"
+              WHEN 14 CALL "CADVEN"
+              WHEN 15 CALL "CONSVEN2"
+              WHEN 16 CALL "PROGR0X6"
+              WHEN 17 CALL "CONSAMG"
+              WHEN 18 CALL "CADDEP"
+              WHEN 19 CALL "CADMARCA"
+              WHEN 20 CALL "CADCOR"
+              WHEN 23 CALL "REL008"
+              WHEN 21 CALL "CADTPAMG"
+              WHEN 22 CALL "REL007"
+              WHEN 24 CALL "REL009"
+              WHEN 25 CALL "CADFAIXA"
+              WHEN 26 CALL "REL010"
+              WHEN 27 CALL "REL011"
+              WHEN 28 CALL "CADFERIAS"
+              WHEN 29 CALL "REL012"
+              WHEN 30 CALL "REL013"
+              WHEN 31 CALL "REL014"
+              WHEN 32 CALL "REL015"
+              WHEN 33 CALL "CADOPER"
+              WHEN 34 CALL "REL016"
+              WHEN 35 CALL "REL017"
+              WHEN 36 CALL "REL018"
+              WHEN 37 CALL "REL019"
+              WHEN 38 CALL "REL020"
+              WHEN 39 CALL "REL021"
+              WHEN 40 CALL "REL022"
+              WHEN 41 CALL "REL023"
+              WHEN 42 CALL "CADMANUT"
+              WHEN 43 CALL "REL024"
+              WHEN 44 CALL "CADVDA"
+              WHEN 45 CALL "FPP006"
+              WHEN 46 CALL "CARGCEP"
+              WHEN 47 CALL "REL004"
+              WHEN 48 CALL "REL006"
+              WHEN 00 MOVE "S" TO W-FIM
+              WHEN OTHER
+                 DISPLAY "*** OPCAO INVALIDA ***"
+           END-EVALUATE.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           EXIT PROGRAM.
+      *
+      *    ESTA DECISAO NAO ALTERA NENHUM DOS PROGRAMAS CHAMADOS -
+      *    APENAS CENTRALIZA A NAVEGACAO ENTRE ELES.
