@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL019.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * CONFERENCIA DE AMIGOS DUPLICADOS - PERCORRE O CADAMIGO EM   *
+      * ORDEM DE NOME (CHAVE ALTERNATIVA) E APONTA PARES DE         *
+      * REGISTROS COM O MESMO NOME E A MESMA DATA DE NASCIMENTO,    *
+      * O SINAL MAIS FORTE DE QUE O MESMO AMIGO FOI CADASTRADO      *
+      * MAIS DE UMA VEZ SOB APELIDOS DIFERENTES.                    *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *
+           SELECT RELDUPAMG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO       PIC X(12).
+          03 NOME          PIC X(30).
+          03 EMAIL         PIC X(30).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 DATANASC.
+             04 DIA        PIC 9(02).
+             04 MES        PIC 9(02).
+             04 ANO.
+                05 SEC     PIC 9(02).
+                05 DSEC    PIC 9(02).
+          03 DATANASC1 REDEFINES DATANASC PIC 9(08).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+      *
+       FD RELDUPAMG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDUPAMG.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-TOTDUP      PIC 9(04) VALUE ZEROS.
+       01 W-PRINOME     PIC X(30) VALUE SPACES.
+       01 W-PRIDATA     PIC 9(08) VALUE ZEROS.
+       01 W-PRIAPEL     PIC X(12) VALUE SPACES.
+       01 W-TEMANTERIOR PIC X(01) VALUE "N".
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** CONFERENCIA DE AMIGOS DUPLICADOS ***".
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+       01 LIN-CAB.
+          03 FILLER        PIC X(31) VALUE "NOME".
+          03 FILLER        PIC X(14) VALUE "APELIDO 1".
+          03 FILLER        PIC X(14) VALUE "APELIDO 2".
+          03 FILLER        PIC X(10) VALUE "NASCIMENTO".
+
+       01 LIN-DET.
+          03 LD-NOME       PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-APEL1      PIC X(12) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-APEL2      PIC X(12) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-DATA       PIC 9(08).
+
+       01 LIN-SEMDUP    PIC X(80) VALUE
+          "     (NENHUM AMIGO DUPLICADO ENCONTRADO)".
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(20) VALUE "TOTAL DE DUPLICADOS:".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN OUTPUT RELDUPAMG
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELDUPAMG.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO.
+       R0C.
+           MOVE LOW-VALUES TO NOME
+           START CADAMIGO KEY IS NOT LESS NOME
+                 INVALID KEY GO TO ROT-FIM.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADAMIGO NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           IF W-TEMANTERIOR = "S"
+              IF NOME = W-PRINOME AND DATANASC1 = W-PRIDATA
+                 MOVE NOME       TO LD-NOME
+                 MOVE W-PRIAPEL  TO LD-APEL1
+                 MOVE APELIDO    TO LD-APEL2
+                 MOVE DATANASC1  TO LD-DATA
+                 WRITE LINHA-REL FROM LIN-DET
+                 ADD 1 TO W-TOTDUP.
+           MOVE NOME       TO W-PRINOME
+           MOVE DATANASC1  TO W-PRIDATA
+           MOVE APELIDO    TO W-PRIAPEL
+           MOVE "S"        TO W-TEMANTERIOR.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           IF W-TOTDUP = ZEROS
+              WRITE LINHA-REL FROM LIN-SEMDUP.
+           MOVE W-TOTDUP TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADAMIGO RELDUPAMG
+           DISPLAY "*** CONFERENCIA GERADA EM RELDUPAMG.TXT ***"
+           DISPLAY "TOTAL DE DUPLICADOS: " W-TOTDUP.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
