@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL007.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RELATORIO DE AMIGOS POR TIPO - LISTA OS AMIGOS DE CADAMIGO  *
+      * AGRUPADOS POR TPAMIGO, NA ORDEM CADASTRADA EM CADTPAMG      *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADTPAMG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS TPAMIGO-COD
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *
+           SELECT RELAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADTPAMG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTPAMG.DAT".
+       01 REGTPAMG.
+          03 TPAMIGO-COD   PIC 9(01).
+          03 TPAMIGO-DESC  PIC X(30).
+      *
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO       PIC X(12).
+          03 NOME          PIC X(30).
+          03 EMAIL         PIC X(30).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 DATANASC.
+             04 DIA        PIC 9(02).
+             04 MES        PIC 9(02).
+             04 ANO.
+                05 SEC     PIC 9(02).
+                05 DSEC    PIC 9(02).
+          03 DATANASC1 REDEFINES DATANASC PIC 9(08).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+      *
+       FD RELAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELAMIGO.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TOTTIPO     PIC 9(04) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(04) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** RELATORIO DE AMIGOS POR TIPO ***".
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+       01 LIN-TIPO.
+          03 FILLER        PIC X(07) VALUE "TIPO   ".
+          03 LT-COD        PIC 9.
+          03 FILLER        PIC X(03) VALUE " - ".
+          03 LT-DESC       PIC X(30) VALUE SPACES.
+
+       01 LIN-DET.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 LD-APELIDO    PIC X(12).
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-NOME       PIC X(30) VALUE SPACES.
+
+       01 LIN-SEMAMIGO  PIC X(80) VALUE
+          "     (NENHUM AMIGO CADASTRADO NESTE TIPO)".
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(23) VALUE "TOTAL DE AMIGOS NO RELA".
+          03 FILLER        PIC X(08) VALUE "TORIO: ".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN OUTPUT RELAMIGO
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELAMIGO.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           OPEN INPUT CADTPAMG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADTPAMG"
+              GO TO ROT-FIM.
+       R1B.
+           READ CADTPAMG NEXT RECORD
+               AT END
+                  GO TO R1-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R1-FIM.
+           PERFORM R2 THRU R2-FIM
+           GO TO R1B.
+       R1-FIM.
+           CLOSE CADTPAMG
+           GO TO ROT-FIM.
+      *
+       R2.
+           MOVE ZEROS TO W-TOTTIPO
+           MOVE TPAMIGO-COD  TO LT-COD
+           MOVE TPAMIGO-DESC TO LT-DESC
+           WRITE LINHA-REL FROM LIN-TIPO.
+       R2A.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO"
+              GO TO R2-FIM.
+       R2B.
+           READ CADAMIGO NEXT RECORD
+               AT END
+                  GO TO R2C
+           END-READ
+           IF ST-ERRO2 NOT = "00"
+              GO TO R2C.
+           IF TPAMIGO = TPAMIGO-COD
+              MOVE APELIDO TO LD-APELIDO
+              MOVE NOME    TO LD-NOME
+              WRITE LINHA-REL FROM LIN-DET
+              ADD 1 TO W-TOTTIPO W-TOTGERAL.
+           GO TO R2B.
+       R2C.
+           CLOSE CADAMIGO
+           IF W-TOTTIPO = ZEROS
+              WRITE LINHA-REL FROM LIN-SEMAMIGO.
+           WRITE LINHA-REL FROM LIN-BRANCO.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTGERAL TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE RELAMIGO
+           DISPLAY "*** RELATORIO GERADO EM RELAMIGO.TXT ***"
+           DISPLAY "TOTAL DE AMIGOS: " W-TOTGERAL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
