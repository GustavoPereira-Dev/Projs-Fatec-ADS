@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL017.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * EXPORTACAO DE ENDERECOS DE AMIGOS - LISTA APELIDO, NOME,    *
+      * LOGRADOURO/BAIRRO/CIDADE/UF (VIA CADCEP), NUMERO E          *
+      * COMPLEMENTO DE CADA AMIGO, EM LAYOUT DE UMA LINHA POR       *
+      * REGISTRO PARA IMPORTACAO EM FERRAMENTA DE MALA DIRETA.      *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT RELMALA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO       PIC X(12).
+          03 NOME          PIC X(30).
+          03 EMAIL         PIC X(30).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 DATANASC.
+             04 DIA        PIC 9(02).
+             04 MES        PIC 9(02).
+             04 ANO.
+                05 SEC     PIC 9(02).
+                05 DSEC    PIC 9(02).
+          03 DATANASC1 REDEFINES DATANASC PIC 9(08).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
+      *
+       FD RELMALA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMALA.TXT".
+       01 LINHA-REL PIC X(130).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TOTAMIGO    PIC 9(05) VALUE ZEROS.
+       01 W-TOTSEMEND   PIC 9(05) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(130) VALUE
+          "*** EXPORTACAO DE ENDERECOS PARA MALA DIRETA ***".
+       01 LIN-BRANCO    PIC X(130) VALUE SPACES.
+       01 LIN-CAB.
+          03 FILLER        PIC X(13) VALUE "APELIDO      ".
+          03 FILLER        PIC X(31) VALUE "NOME".
+          03 FILLER        PIC X(37) VALUE "LOGRADOURO".
+          03 FILLER        PIC X(08) VALUE "NUMERO  ".
+          03 FILLER        PIC X(11) VALUE "COMPL.".
+          03 FILLER        PIC X(21) VALUE "CIDADE".
+          03 FILLER        PIC X(02) VALUE "UF".
+
+       01 LIN-DET.
+          03 LD-APELIDO    PIC X(12) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-NOME       PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-LOGRA      PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-NUM        PIC Z(4)9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-COMPL      PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-CIDADE     PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-UF         PIC X(02) VALUE SPACES.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(24) VALUE "TOTAL DE ENDERECOS GERAD".
+          03 FILLER        PIC X(02) VALUE "OS".
+          03 FILLER        PIC X(02) VALUE ": ".
+          03 LG-TOTAMIGO   PIC Z(4)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADCEP
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT RELMALA
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELMALA.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADAMIGO NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           IF ENDERECO = ZEROS
+              ADD 1 TO W-TOTSEMEND
+              GO TO R2-FIM.
+       R3.
+           MOVE ENDERECO TO CEP-NUMCEP
+           READ CADCEP
+           IF ST-ERRO2 NOT = "00"
+              ADD 1 TO W-TOTSEMEND
+              GO TO R2-FIM.
+       R4.
+           MOVE APELIDO     TO LD-APELIDO
+           MOVE NOME        TO LD-NOME
+           MOVE CEP-LOGRA   TO LD-LOGRA
+           MOVE NENDRC      TO LD-NUM
+           MOVE COMPENDRC   TO LD-COMPL
+           MOVE CEP-CIDADE  TO LD-CIDADE
+           MOVE CEP-UF      TO LD-UF
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTAMIGO.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTAMIGO TO LG-TOTAMIGO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADAMIGO CADCEP RELMALA
+           DISPLAY "*** ENDERECOS EXPORTADOS PARA RELMALA.TXT ***"
+           DISPLAY "TOTAL DE ENDERECOS EXPORTADOS: " W-TOTAMIGO
+           DISPLAY "AMIGOS SEM ENDERECO UTILIZAVEL: " W-TOTSEMEND.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
