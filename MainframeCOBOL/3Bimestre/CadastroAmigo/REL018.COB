@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL018.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * LEMBRETE DE ANIVERSARIANTES - LISTA OS AMIGOS DE CADAMIGO   *
+      * CUJO MES DE NASCIMENTO (DATANASC) SEJA O MES INFORMADO PELO *
+      * OPERADOR, EM ORDEM DE DIA DO MES.                           *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *
+           SELECT RELANIV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO       PIC X(12).
+          03 NOME          PIC X(30).
+          03 EMAIL         PIC X(30).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 DATANASC.
+             04 DIA        PIC 9(02).
+             04 MES        PIC 9(02).
+             04 ANO.
+                05 SEC     PIC 9(02).
+                05 DSEC    PIC 9(02).
+          03 DATANASC1 REDEFINES DATANASC PIC 9(08).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+      *
+       FD RELANIV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELANIV.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-MESPROC     PIC 9(02) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(04) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** LEMBRETE DE ANIVERSARIANTES DO MES ***".
+       01 LIN-CAB.
+          03 FILLER        PIC X(11) VALUE "MES : ".
+          03 LC-MES        PIC 99.
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+       01 LIN-CAB2.
+          03 FILLER        PIC X(05) VALUE "DIA".
+          03 FILLER        PIC X(15) VALUE SPACES.
+          03 FILLER        PIC X(12) VALUE "APELIDO".
+          03 FILLER        PIC X(15) VALUE SPACES.
+          03 FILLER        PIC X(30) VALUE "NOME".
+
+       01 LIN-DET.
+          03 LD-DIA        PIC Z9.
+          03 FILLER        PIC X(18) VALUE SPACES.
+          03 LD-APELIDO    PIC X(12) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE SPACES.
+          03 LD-NOME       PIC X(30) VALUE SPACES.
+
+       01 LIN-SEMANIV   PIC X(80) VALUE
+          "     (NENHUM ANIVERSARIANTE NESTE MES)".
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(24) VALUE "TOTAL DE ANIVERSARIANTES".
+          03 FILLER        PIC X(02) VALUE ": ".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** LEMBRETE DE ANIVERSARIANTES ***"
+           DISPLAY "INFORME O MES (MM)   : " WITH NO ADVANCING
+           ACCEPT W-MESPROC
+           IF W-MESPROC < 1 OR W-MESPROC > 12
+              DISPLAY "MES INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN OUTPUT RELANIV
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELANIV.TXT"
+              GO TO ROT-FIM2.
+           MOVE W-MESPROC TO LC-MES
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB2
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADAMIGO NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           IF MES NOT = W-MESPROC
+              GO TO R2-FIM.
+           MOVE DIA         TO LD-DIA
+           MOVE APELIDO     TO LD-APELIDO
+           MOVE NOME        TO LD-NOME
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTGERAL.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           IF W-TOTGERAL = ZEROS
+              WRITE LINHA-REL FROM LIN-SEMANIV.
+           MOVE W-TOTGERAL TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADAMIGO RELANIV
+           DISPLAY "*** LEMBRETE GERADO EM RELANIV.TXT ***"
+           DISPLAY "TOTAL DE ANIVERSARIANTES: " W-TOTGERAL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
