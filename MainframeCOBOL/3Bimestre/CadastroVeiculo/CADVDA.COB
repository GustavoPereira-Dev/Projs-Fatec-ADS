@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADVDA.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * CADASTRO DE VENDA DE VEICULO - REGISTRA DATA, VALOR E       *
+      * COMPRADOR DE CADA VENDA DE UM CARRO JA CADASTRADO EM CADCAR,*
+      * PARA QUE CONSVEN2 TENHA O QUE MOSTRAR.                      *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLACA-CAR
+                    FILE STATUS  IS ST-ERRO2.
+      *
+       SELECT CADVDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEVENDA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PLACA WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCAR.DAT".
+       01 REGCAR.
+          03 PLACA-CAR     PIC X(7).
+          03 NOMEPROP-CAR  PIC X(30).
+          03 MARCA-CAR     PIC X(2).
+          03 ANOFABC-CAR   PIC 9(4).
+          03 COR-CAR       PIC 9(1).
+          03 DTLICENC-CAR.
+             04 DIALIC-CAR  PIC 9(02).
+             04 MESLIC-CAR  PIC 9(02).
+             04 ANOLIC-CAR  PIC 9(04).
+          03 DTLICENC1-CAR REDEFINES DTLICENC-CAR PIC 9(08).
+          03 DTSEGURO-CAR.
+             04 DIASEG-CAR  PIC 9(02).
+             04 MESSEG-CAR  PIC 9(02).
+             04 ANOSEG-CAR  PIC 9(04).
+          03 DTSEGURO1-CAR REDEFINES DTSEGURO-CAR PIC 9(08).
+      *
+       FD CADVDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVDA.DAT".
+       01 REGVENDA.
+          03 CHAVEVENDA.
+             05 PLACA         PIC X(7).
+             05 DTAVENDA      PIC 9(8).
+          03 COMPRADOR        PIC X(30).
+          03 VALORVENDA       PIC 9(8)V99.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(60) VALUE SPACES.
+       77 LIMPA         PIC X(60) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TCADVDA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         *** CADASTRO DE VENDA".
+           05  LINE 02  COLUMN 47
+               VALUE  " DE VEICULO ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "   PLACA DO VEICULO  :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   PROPRIETARIO ATUAL:".
+           05  LINE 11  COLUMN 01
+               VALUE  "   DATA DA VENDA (DDMMAAAA) :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   COMPRADOR         :".
+           05  LINE 17  COLUMN 01
+               VALUE  "   VALOR DA VENDA    :".
+           05  LINE 22  COLUMN 01
+               VALUE  "   MENSAGEM :".
+           05  TPLACA
+               LINE 05  COLUMN 24  PIC X(07)
+               USING  PLACA
+               HIGHLIGHT.
+           05  TNOMEPROP
+               LINE 08  COLUMN 24  PIC X(30)
+               USING  NOMEPROP-CAR
+               HIGHLIGHT.
+           05  TDTAVENDA
+               LINE 11  COLUMN 31  PIC 9(08)
+               USING  DTAVENDA
+               HIGHLIGHT.
+           05  TCOMPRADOR
+               LINE 14  COLUMN 24  PIC X(30)
+               USING  COMPRADOR
+               HIGHLIGHT.
+           05  TVALORVENDA
+               LINE 17  COLUMN 24  PIC 9(08),99
+               USING  VALORVENDA
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADCAR
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0A.
+           OPEN I-O CADVDA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADVDA
+                 CLOSE CADVDA
+                 MOVE "*** ARQUIVO CADVDA FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0A
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADVDA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO PLACA COMPRADOR NOMEPROP-CAR
+           MOVE ZEROS TO DTAVENDA VALORVENDA W-SEL
+      *-------------[VISUALIZACAO DA TELA]--------------------------------
+           DISPLAY TCADVDA.
+      *
+       R2.
+           ACCEPT TPLACA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF PLACA = SPACES
+                   GO TO R2.
+       LER-CADCAR.
+           MOVE PLACA TO PLACA-CAR
+           READ CADCAR
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** VEICULO NAO CADASTRADO EM CADCAR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              DISPLAY TNOMEPROP.
+      *
+       R3.
+           ACCEPT TDTAVENDA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF DTAVENDA = ZEROS
+                   GO TO R3.
+       LER-CADVDA.
+           READ CADVDA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TCADVDA
+                 MOVE "*** VENDA JA CADASTRADA NESTA DATA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADVDA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R4.
+           ACCEPT TCOMPRADOR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF COMPRADOR = SPACES
+                   GO TO R4.
+      *
+       R5.
+           ACCEPT TVALORVENDA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF VALORVENDA = ZEROS
+                   GO TO R5.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 35) "DADOS OK (S/N) : ".
+                ACCEPT (22, 54) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGVENDA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** VENDA GRAVADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* VENDA JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE VENDA"
+                                   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 10)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 53) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4.
+      *
+       EXC-OPC.
+                DISPLAY (22, 35) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 53) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADVDA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** VENDA EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO DE VENDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (22, 36) "ALTERAR  (S/N) : ".
+                ACCEPT (22, 53) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGVENDA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO DE VENDA ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE VENDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADCAR CADVDA.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (22, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (22, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
