@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL008.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RELATORIO DE VEICULOS COM LICENCIAMENTO E/OU SEGURO A       *
+      * VENCER ATE UMA DATA LIMITE INFORMADA PELO OPERADOR.         *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PLACA
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELVENC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCAR.DAT".
+       01 REGCAR.
+          03 PLACA         PIC X(7).
+          03 NOMEPROP      PIC X(30).
+          03 MARCA         PIC X(2).
+          03 ANOFABC       PIC 9(4).
+          03 COR           PIC 9(1).
+          03 DTLICENC.
+             04 DIALIC     PIC 9(02).
+             04 MESLIC     PIC 9(02).
+             04 ANOLIC     PIC 9(04).
+          03 DTLICENC1 REDEFINES DTLICENC PIC 9(08).
+          03 DTSEGURO.
+             04 DIASEG     PIC 9(02).
+             04 MESSEG     PIC 9(02).
+             04 ANOSEG     PIC 9(04).
+          03 DTSEGURO1 REDEFINES DTSEGURO PIC 9(08).
+      *
+       FD RELVENC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVENC.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-DTLIMITE.
+          03 W-DIALIM   PIC 9(02).
+          03 W-MESLIM   PIC 9(02).
+          03 W-ANOLIM   PIC 9(04).
+       01 W-DTLIMITE1 REDEFINES W-DTLIMITE PIC 9(08).
+       01 W-TOTLIC      PIC 9(04) VALUE ZEROS.
+       01 W-TOTSEG      PIC 9(04) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(04) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** VEICULOS COM VENCIMENTO ATE A DATA LIMITE ***".
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+       01 LIN-CAB.
+          03 FILLER        PIC X(09) VALUE "PLACA    ".
+          03 FILLER        PIC X(31) VALUE
+             "PROPRIETARIO                  ".
+          03 FILLER        PIC X(12) VALUE "LICENCIAM.  ".
+          03 FILLER        PIC X(08) VALUE "SEGURO  ".
+
+       01 LIN-DET.
+          03 LD-PLACA      PIC X(09) VALUE SPACES.
+          03 LD-NOMEPROP   PIC X(31) VALUE SPACES.
+          03 LD-DTLIC      PIC 99/99/9999.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-DTSEG      PIC 99/99/9999.
+
+       01 LIN-NENHUM    PIC X(80) VALUE
+          "     (NENHUM VEICULO COM VENCIMENTO ATE A DATA INFORMADA)".
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL DE VEICULOS LISTADOS:  ".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** RELATORIO DE VENCIMENTO DE LICENC/SEGURO ***"
+           DISPLAY "DATA LIMITE (DDMMAAAA) : " WITH NO ADVANCING
+           ACCEPT W-DTLIMITE1
+           IF W-MESLIM < 1 OR W-MESLIM > 12
+              DISPLAY "MES INVALIDO"
+              GO TO ROT-FIM2.
+           IF W-DIALIM < 1 OR W-DIALIM > 31
+              DISPLAY "DIA INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCAR"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN OUTPUT RELVENC
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELVENC.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB.
+      *
+       R1.
+           READ CADCAR NEXT RECORD
+               AT END
+                  GO TO R1-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R1-FIM.
+           IF DTLICENC1 = ZEROS AND DTSEGURO1 = ZEROS
+              GO TO R1.
+           IF (DTLICENC1 NOT = ZEROS AND
+                (ANOLIC < W-ANOLIM OR
+                 (ANOLIC = W-ANOLIM AND MESLIC < W-MESLIM) OR
+                 (ANOLIC = W-ANOLIM AND MESLIC = W-MESLIM
+                                    AND DIALIC <= W-DIALIM)))
+              OR
+              (DTSEGURO1 NOT = ZEROS AND
+                (ANOSEG < W-ANOLIM OR
+                 (ANOSEG = W-ANOLIM AND MESSEG < W-MESLIM) OR
+                 (ANOSEG = W-ANOLIM AND MESSEG = W-MESLIM
+                                    AND DIASEG <= W-DIALIM)))
+              PERFORM R2.
+           GO TO R1.
+       R1-FIM.
+           CLOSE CADCAR
+           IF W-TOTGERAL = ZEROS
+              WRITE LINHA-REL FROM LIN-NENHUM.
+           GO TO ROT-FIM.
+      *
+       R2.
+           MOVE PLACA    TO LD-PLACA
+           MOVE NOMEPROP TO LD-NOMEPROP
+           MOVE DTLICENC1 TO LD-DTLIC
+           MOVE DTSEGURO1 TO LD-DTSEG
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTGERAL.
+
+       ROT-FIM.
+           MOVE W-TOTGERAL TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE RELVENC
+           DISPLAY "*** RELATORIO GERADO EM RELVENC.TXT ***"
+           DISPLAY "TOTAL DE VEICULOS: " W-TOTGERAL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
