@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL023.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * HISTORICO DE TRANSFERENCIA DE PROPRIEDADE DE VEICULOS -    *
+      * PARA CADA VEICULO DO CADCAR, LISTA TODAS AS VENDAS JA       *
+      * REGISTRADAS EM CADVDA EM ORDEM CRONOLOGICA, PARTINDO DO     *
+      * PROPRIETARIO ORIGINAL (NOMEPROP DE CADCAR) ATE O ULTIMO     *
+      * COMPRADOR CADASTRADO.                                       *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PLACA
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADVDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEVENDA
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS PLACAVDA WITH DUPLICATES.
+      *
+           SELECT RELHISTVDA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCAR.DAT".
+       01 REGCAR.
+          03 PLACA         PIC X(7).
+          03 NOMEPROP      PIC X(30).
+          03 MARCA         PIC X(2).
+          03 ANOFABC       PIC 9(4).
+          03 COR           PIC 9(1).
+          03 DTLICENC.
+             04 DIALIC     PIC 9(02).
+             04 MESLIC     PIC 9(02).
+             04 ANOLIC     PIC 9(04).
+          03 DTLICENC1 REDEFINES DTLICENC PIC 9(08).
+          03 DTSEGURO.
+             04 DIASEG     PIC 9(02).
+             04 MESSEG     PIC 9(02).
+             04 ANOSEG     PIC 9(04).
+          03 DTSEGURO1 REDEFINES DTSEGURO PIC 9(08).
+      *
+       FD CADVDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVDA.DAT".
+       01 REGVENDA.
+          03 CHAVEVENDA.
+             05 PLACAVDA      PIC X(7).
+             05 DTAVENDA      PIC 9(8).
+          03 COMPRADOR        PIC X(30).
+          03 VALORVENDA       PIC 9(8)V99.
+      *
+       FD RELHISTVDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELHISTVDA.TXT".
+       01 LINHA-REL PIC X(90).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-VDAOK       PIC X(01) VALUE "N".
+       01 W-CONTVDA     PIC 9(02) VALUE ZEROS.
+       01 W-TOTVEIC     PIC 9(04) VALUE ZEROS.
+       01 W-TOTVDA      PIC 9(05) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(90) VALUE
+          "*** HISTORICO DE TRANSFERENCIA DE VEICULOS ***".
+       01 LIN-BRANCO    PIC X(90) VALUE SPACES.
+
+       01 LIN-CABVEIC.
+          03 FILLER        PIC X(08) VALUE "PLACA : ".
+          03 LCV-PLACA     PIC X(09) VALUE SPACES.
+          03 FILLER        PIC X(22) VALUE "PROPRIETARIO ORIGINAL:".
+          03 LCV-NOMEPROP  PIC X(30) VALUE SPACES.
+
+       01 LIN-DET.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(04) VALUE "SEQ ".
+          03 LD-SEQ        PIC Z9.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 FILLER        PIC X(12) VALUE "VENDIDO EM: ".
+          03 LD-DTAVENDA   PIC 99/99/9999.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 FILLER        PIC X(11) VALUE "COMPRADOR: ".
+          03 LD-COMPRADOR  PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 FILLER        PIC X(07) VALUE "VALOR: ".
+          03 LD-VALORVDA   PIC Z(6)9,99.
+
+       01 LIN-SEMVDA    PIC X(90) VALUE
+          "     (NENHUMA TRANSFERENCIA REGISTRADA PARA ESTE VEICULO)".
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(24) VALUE "TOTAL DE VEICULOS     :".
+          03 LG-TOTVEIC    PIC ZZZ9.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(24) VALUE "TOTAL DE TRANSFERENCIAS:".
+          03 LG-TOTVDA     PIC Z(4)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCAR"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADVDA
+           IF ST-ERRO2 = "00"
+              MOVE "S" TO W-VDAOK
+           ELSE
+              IF ST-ERRO2 NOT = "30"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVDA"
+                 GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT RELHISTVDA
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELHISTVDA.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADCAR NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           MOVE PLACA    TO LCV-PLACA
+           MOVE NOMEPROP TO LCV-NOMEPROP
+           WRITE LINHA-REL FROM LIN-CABVEIC
+           ADD 1 TO W-TOTVEIC
+           PERFORM ROT-VENDAS THRU ROT-VENDAS-FIM
+           WRITE LINHA-REL FROM LIN-BRANCO.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-VENDAS.
+           MOVE ZEROS TO W-CONTVDA
+           IF W-VDAOK NOT = "S"
+              GO TO ROT-VENDAS-SEM.
+           MOVE PLACA TO PLACAVDA
+           START CADVDA KEY IS NOT LESS PLACAVDA
+                 INVALID KEY GO TO ROT-VENDAS-SEM.
+       ROT-VENDAS-RD.
+           READ CADVDA NEXT RECORD
+                AT END
+                   GO TO ROT-VENDAS-FIM
+           END-READ
+           IF ST-ERRO2 NOT = "00" OR PLACAVDA NOT = PLACA
+              GO TO ROT-VENDAS-FIM.
+           ADD 1 TO W-CONTVDA
+           MOVE W-CONTVDA  TO LD-SEQ
+           MOVE DTAVENDA   TO LD-DTAVENDA
+           MOVE COMPRADOR  TO LD-COMPRADOR
+           MOVE VALORVENDA TO LD-VALORVDA
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTVDA
+           GO TO ROT-VENDAS-RD.
+       ROT-VENDAS-SEM.
+           WRITE LINHA-REL FROM LIN-SEMVDA.
+       ROT-VENDAS-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTVEIC TO LG-TOTVEIC
+           MOVE W-TOTVDA  TO LG-TOTVDA
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADCAR RELHISTVDA
+           IF W-VDAOK = "S"
+              CLOSE CADVDA.
+           DISPLAY "*** RELATORIO GERADO EM RELHISTVDA.TXT ***"
+           DISPLAY "TOTAL DE VEICULOS       : " W-TOTVEIC
+           DISPLAY "TOTAL DE TRANSFERENCIAS : " W-TOTVDA.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
