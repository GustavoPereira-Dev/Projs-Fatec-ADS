@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCOR.
+      * AUTHOR. GUSTAVO PEREIRA.
+      ***********************************************
+      * MANUTENCAO DO CADASTRO DE COR DE VEICULO     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COR-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS COR-NOME
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCOR.DAT".
+       01 REGCOR.
+                03 COR-COD           PIC 9(01).
+                03 COR-NOME          PIC X(10).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL             PIC 9(01) VALUE ZEROS.
+       77 W-CONT            PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO           PIC X(01) VALUE SPACES.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 MENS              PIC X(50) VALUE SPACES.
+       77 LIMPA             PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELACORCAD.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    *** CADASTRO DE COR D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E VEICULO ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "   CODIGO DA COR :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   NOME DA COR   :".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCOR-COD
+               LINE 06  COLUMN 20  PIC 9(01)
+               USING  COR-COD
+               HIGHLIGHT.
+           05  TCOR-NOME
+               LINE 10  COLUMN 20  PIC X(10)
+               USING  COR-NOME
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADCOR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADCOR
+                      CLOSE CADCOR
+                      MOVE "* ARQUIVO COR SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO COR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE SPACES TO COR-NOME
+                MOVE ZEROS  TO COR-COD.
+                DISPLAY TELACORCAD.
+       INC-002.
+                ACCEPT TCOR-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADCOR
+                   GO TO ROT-FIM.
+       LER-COR01.
+                MOVE 0 TO W-SEL
+                READ CADCOR
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELACORCAD
+                      MOVE "*** COR JA CADASTRADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. COR"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R0.
+                ACCEPT TCOR-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF COR-NOME = SPACES
+                   MOVE "NOME DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R0.
+                DISPLAY TELACORCAD
+
+                IF W-SEL = 02
+                        GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (21, 15) "DADOS OK (S/N) : ".
+                ACCEPT (21, 32) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R0.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCOR
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** COR JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE COR"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (21, 15)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (21, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (21, 15) MENS
+                IF W-ACT = 02
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   MOVE 02 TO W-SEL
+                   GO TO R0.
+
+      *
+       EXC-OPC.
+                DISPLAY (21, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (21, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCOR RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (21, 15) "ALTERAR  (S/N) : ".
+                ACCEPT (21, 32) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO COR"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCOR.
+       ROT-FIM2.
+                EXIT PROGRAM.
+       ROT-FIM3.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (21, 15) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (21, 15) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
