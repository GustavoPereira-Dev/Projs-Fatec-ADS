@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMANUT.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * CADASTRO DE MANUTENCAO DE VEICULO - REGISTRA DATA, KM       *
+      * RODADO E SERVICO EXECUTADO EM CADA REVISAO DE UM CARRO JA   *
+      * CADASTRADO EM CADCAR.                                       *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLACA-CAR
+                    FILE STATUS  IS ST-ERRO2.
+      *
+       SELECT CADMANUT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMANUT
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PLACA-M WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCAR.DAT".
+       01 REGCAR.
+          03 PLACA-CAR     PIC X(7).
+          03 NOMEPROP-CAR  PIC X(30).
+          03 MARCA-CAR     PIC X(2).
+          03 ANOFABC-CAR   PIC 9(4).
+          03 COR-CAR       PIC 9(1).
+          03 DTLICENC-CAR.
+             04 DIALIC-CAR  PIC 9(02).
+             04 MESLIC-CAR  PIC 9(02).
+             04 ANOLIC-CAR  PIC 9(04).
+          03 DTLICENC1-CAR REDEFINES DTLICENC-CAR PIC 9(08).
+          03 DTSEGURO-CAR.
+             04 DIASEG-CAR  PIC 9(02).
+             04 MESSEG-CAR  PIC 9(02).
+             04 ANOSEG-CAR  PIC 9(04).
+          03 DTSEGURO1-CAR REDEFINES DTSEGURO-CAR PIC 9(08).
+      *
+       FD CADMANUT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMANUT.DAT".
+       01 REGMANUT.
+          03 CHAVEMANUT.
+             05 PLACA-M       PIC X(7).
+             05 DTMANUT       PIC 9(8).
+          03 KMMANUT          PIC 9(7).
+          03 DESCMANUT        PIC X(40).
+          03 OFICINA          PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(60) VALUE SPACES.
+       77 LIMPA         PIC X(60) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TCADMANUT.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    *** CADASTRO DE MANUTENCAO".
+           05  LINE 02  COLUMN 48
+               VALUE  " DE VEICULO ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "   PLACA DO VEICULO  :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   PROPRIETARIO ATUAL:".
+           05  LINE 11  COLUMN 01
+               VALUE  "   DATA DA REVISAO (DDMMAAAA) :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   KM RODADO         :".
+           05  LINE 17  COLUMN 01
+               VALUE  "   SERVICO EXECUTADO :".
+           05  LINE 20  COLUMN 01
+               VALUE  "   OFICINA           :".
+           05  LINE 23  COLUMN 01
+               VALUE  "   MENSAGEM :".
+           05  TPLACA
+               LINE 05  COLUMN 24  PIC X(07)
+               USING  PLACA-M
+               HIGHLIGHT.
+           05  TNOMEPROP
+               LINE 08  COLUMN 24  PIC X(30)
+               USING  NOMEPROP-CAR
+               HIGHLIGHT.
+           05  TDTMANUT
+               LINE 11  COLUMN 34  PIC 9(08)
+               USING  DTMANUT
+               HIGHLIGHT.
+           05  TKMMANUT
+               LINE 14  COLUMN 24  PIC 9(07)
+               USING  KMMANUT
+               HIGHLIGHT.
+           05  TDESCMANUT
+               LINE 17  COLUMN 24  PIC X(40)
+               USING  DESCMANUT
+               HIGHLIGHT.
+           05  TOFICINA
+               LINE 20  COLUMN 24  PIC X(30)
+               USING  OFICINA
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADCAR
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0A.
+           OPEN I-O CADMANUT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADMANUT
+                 CLOSE CADMANUT
+                 MOVE "*** ARQUIVO CADMANUT FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0A
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMANUT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO PLACA-M NOMEPROP-CAR DESCMANUT OFICINA
+           MOVE ZEROS TO DTMANUT KMMANUT W-SEL
+      *-------------[VISUALIZACAO DA TELA]--------------------------------
+           DISPLAY TCADMANUT.
+      *
+       R2.
+           ACCEPT TPLACA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF PLACA-M = SPACES
+                   GO TO R2.
+       LER-CADCAR.
+           MOVE PLACA-M TO PLACA-CAR
+           READ CADCAR
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** VEICULO NAO CADASTRADO EM CADCAR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              DISPLAY TNOMEPROP.
+      *
+       R3.
+           ACCEPT TDTMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF DTMANUT = ZEROS
+                   GO TO R3.
+       LER-CADMANUT.
+           READ CADMANUT
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TCADMANUT
+                 MOVE "*** REVISAO JA CADASTRADA NESTA DATA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMANUT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R4.
+           ACCEPT TKMMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF KMMANUT = ZEROS
+                   GO TO R4.
+      *
+       R5.
+           ACCEPT TDESCMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF DESCMANUT = SPACES
+                   GO TO R5.
+      *
+       R6.
+           ACCEPT TOFICINA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 35) "DADOS OK (S/N) : ".
+                ACCEPT (23, 54) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGMANUT
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** REVISAO GRAVADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* REVISAO JA EXISTE, DADOS NAO GRAVADOS *"
+                                                             TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE MANUTENCAO"
+                                   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 10)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 53) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4.
+      *
+       EXC-OPC.
+                DISPLAY (23, 35) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 53) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADMANUT RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REVISAO EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO DE MANUTENCAO"
+                                                             TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 36) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 53) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGMANUT
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO DE MANUTENCAO ALTERADO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE MANUTENCAO"
+                                   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADCAR CADMANUT.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
