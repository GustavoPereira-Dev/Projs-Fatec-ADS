@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADFERIAS.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * CADASTRO DE FERIAS DO FUNCIONARIO - REGISTRA, POR PERIODO   *
+      * AQUISITIVO, OS DIAS DE DIREITO E OS DIAS JA GOZADOS DE CADA *
+      * FUNCIONARIO LIGADO AO CODFUNC, PARA SABER A QUALQUER MOMENTO*
+      * QUANTO JA FOI USADO E QUANTO AINDA E DEVIDO (SALDO).        *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO2.
+      *
+       SELECT CADFERIAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEFERIAS
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD CADFERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFERIAS.DAT".
+       01 REGFERIAS.
+          03 CHAVEFERIAS.
+             05 FER-CODFUNC    PIC 9(5).
+             05 SEQFERIAS      PIC 9(2).
+          03 DTINICIOPERAQ     PIC 9(8).
+          03 DTFIMPERAQ        PIC 9(8).
+          03 DIASDIREITO       PIC 9(2).
+          03 DIASGOZADOS       PIC 9(2).
+          03 DTINICIOGOZO      PIC 9(8).
+          03 DTFIMGOZO         PIC 9(8).
+          03 SALDOFERIAS       PIC 9(2).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(60) VALUE SPACES.
+       77 LIMPA         PIC X(60) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TCADFERIAS.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      *** CADASTRO DE FERIAS *".
+           05  LINE 02  COLUMN 48
+               VALUE  "**".
+           05  LINE 05  COLUMN 01
+               VALUE  "   CODIGO DO FUNCIONARIO       :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   NOME DO FUNCIONARIO         :".
+           05  LINE 09  COLUMN 01
+               VALUE  "   SEQUENCIA PERIODO (FERIAS)  :".
+           05  LINE 11  COLUMN 01
+               VALUE  "   INICIO PERIODO AQUIS.(DDMMAAAA):".
+           05  LINE 12  COLUMN 01
+               VALUE  "   FIM PERIODO AQUIS.   (DDMMAAAA):".
+           05  LINE 13  COLUMN 01
+               VALUE  "   DIAS DE DIREITO             :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   DIAS GOZADOS                :".
+           05  LINE 15  COLUMN 01
+               VALUE  "   INICIO DO GOZO (DDMMAAAA)   :".
+           05  LINE 16  COLUMN 01
+               VALUE  "   FIM DO GOZO    (DDMMAAAA)   :".
+           05  LINE 18  COLUMN 01
+               VALUE  "   SALDO DE FERIAS             :".
+           05  LINE 22  COLUMN 01
+               VALUE  "   MENSAGEM :".
+           05  TCODFUNC
+               LINE 05  COLUMN 35  PIC 9(05)
+               USING  FER-CODFUNC
+               HIGHLIGHT.
+           05  TNOME
+               LINE 07  COLUMN 35  PIC X(35)
+               USING  NOME
+               HIGHLIGHT.
+           05  TSEQFERIAS
+               LINE 09  COLUMN 35  PIC 9(02)
+               USING  SEQFERIAS
+               HIGHLIGHT.
+           05  TDTINICIOPERAQ
+               LINE 11  COLUMN 36  PIC 9(08)
+               USING  DTINICIOPERAQ
+               HIGHLIGHT.
+           05  TDTFIMPERAQ
+               LINE 12  COLUMN 36  PIC 9(08)
+               USING  DTFIMPERAQ
+               HIGHLIGHT.
+           05  TDIASDIREITO
+               LINE 13  COLUMN 35  PIC 9(02)
+               USING  DIASDIREITO
+               HIGHLIGHT.
+           05  TDIASGOZADOS
+               LINE 14  COLUMN 35  PIC 9(02)
+               USING  DIASGOZADOS
+               HIGHLIGHT.
+           05  TDTINICIOGOZO
+               LINE 15  COLUMN 33  PIC 9(08)
+               USING  DTINICIOGOZO
+               HIGHLIGHT.
+           05  TDTFIMGOZO
+               LINE 16  COLUMN 33  PIC 9(08)
+               USING  DTFIMGOZO
+               HIGHLIGHT.
+           05  TSALDOFERIAS
+               LINE 18  COLUMN 35  PIC 9(02)
+               USING  SALDOFERIAS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0A.
+           OPEN I-O CADFERIAS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFERIAS
+                 CLOSE CADFERIAS
+                 MOVE "*** ARQUIVO CADFERIAS FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0A
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFERIAS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO NOME
+           MOVE ZEROS TO FER-CODFUNC SEQFERIAS W-SEL
+           MOVE ZEROS TO DTINICIOPERAQ DTFIMPERAQ DIASDIREITO
+           MOVE ZEROS TO DIASGOZADOS DTINICIOGOZO DTFIMGOZO SALDOFERIAS
+      *-------------[VISUALIZACAO DA TELA]--------------------------------
+           DISPLAY TCADFERIAS.
+      *
+       R2.
+           ACCEPT TCODFUNC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF FER-CODFUNC = ZEROS
+                   GO TO R2.
+       LER-CADFUNC.
+           MOVE FER-CODFUNC TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              DISPLAY TNOME.
+      *
+       R3.
+           ACCEPT TSEQFERIAS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       LER-CADFERIAS.
+           MOVE FER-CODFUNC TO FER-CODFUNC OF REGFERIAS
+           READ CADFERIAS
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TCADFERIAS
+                 MOVE "*** PERIODO JA CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFERIAS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R4.
+           ACCEPT TDTINICIOPERAQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF DTINICIOPERAQ = ZEROS
+                   GO TO R4.
+      *
+       R5.
+           ACCEPT TDTFIMPERAQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF DTFIMPERAQ = ZEROS
+                   GO TO R5.
+      *
+       R6.
+           ACCEPT TDIASDIREITO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+           IF DIASDIREITO = ZEROS
+                   GO TO R6.
+      *
+       R7.
+           ACCEPT TDIASGOZADOS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+           IF DIASGOZADOS > DIASDIREITO
+              MOVE "DIAS GOZADOS NAO PODE SER MAIOR QUE O DIREITO"
+                                                TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+      *
+       R8.
+           ACCEPT TDTINICIOGOZO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+      *
+       R9.
+           ACCEPT TDTFIMGOZO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8.
+           COMPUTE SALDOFERIAS = DIASDIREITO - DIASGOZADOS
+           DISPLAY TSALDOFERIAS
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 20) "DADOS OK (S/N) : ".
+                ACCEPT (22, 39) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R9.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE FER-CODFUNC OF REGFERIAS TO FER-CODFUNC
+                WRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** FERIAS GRAVADAS ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* PERIODO JA EXISTE, NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FERIAS"
+                                   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 10)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 53) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4.
+      *
+       EXC-OPC.
+                DISPLAY (22, 35) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 53) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FERIAS NAO EXCLUIDAS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFERIAS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** FERIAS EXCLUIDAS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DAS FERIAS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (22, 36) "ALTERAR  (S/N) : ".
+                ACCEPT (22, 53) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R9.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** FERIAS ALTERADAS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DAS FERIAS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFUNC CADFERIAS.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (22, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (22, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
