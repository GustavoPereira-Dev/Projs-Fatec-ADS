@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL020.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * ETIQUETAS DE ENDERECO DOS FUNCIONARIOS - PERCORRE O CADFUNC *
+      * E, PARA CADA FUNCIONARIO ATIVO, BUSCA O ENDERECO NO CADCEP  *
+      * E GRAVA UMA ETIQUETA DE 4 LINHAS (NOME / LOGRADOURO,NUMERO, *
+      * COMPLEMENTO / BAIRRO / CIDADE-UF E CEP) SEPARADA POR UMA    *
+      * LINHA EM BRANCO, PRONTA PARA IMPRESSAO EM ETIQUETAS.        *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT RELETIQ ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
+      *
+       FD RELETIQ
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELETIQ.TXT".
+       01 LINHA-REL PIC X(70).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TOTETIQ     PIC 9(05) VALUE ZEROS.
+       01 W-TOTSEMEND   PIC 9(05) VALUE ZEROS.
+
+       01 LIN-BRANCO    PIC X(70) VALUE SPACES.
+
+       01 LIN-NOME.
+          03 LN-NOME       PIC X(35) VALUE SPACES.
+
+       01 LIN-ENDER.
+          03 LE-LOGRA      PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE ",".
+          03 LE-NUM        PIC Z(4)9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LE-COMPL      PIC X(10) VALUE SPACES.
+
+       01 LIN-BAIRRO.
+          03 LB-BAIRRO     PIC X(20) VALUE SPACES.
+
+       01 LIN-CIDUF.
+          03 LC-CIDADE     PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE "-".
+          03 LC-UF         PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(05) VALUE "CEP: ".
+          03 LC-CEP        PIC 9(08).
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(24) VALUE "TOTAL DE ETIQUETAS GERAD".
+          03 FILLER        PIC X(02) VALUE "AS".
+          03 FILLER        PIC X(02) VALUE ": ".
+          03 LG-TOTAL      PIC Z(4)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADCEP
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT RELETIQ
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELETIQ.TXT"
+              GO TO ROT-FIM2.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           IF SITFUNC NOT = "A"
+              GO TO R2-FIM.
+           IF ENDERECO = ZEROS
+              ADD 1 TO W-TOTSEMEND
+              GO TO R2-FIM.
+       R3.
+           MOVE ENDERECO TO CEP-NUMCEP
+           READ CADCEP
+           IF ST-ERRO2 NOT = "00"
+              ADD 1 TO W-TOTSEMEND
+              GO TO R2-FIM.
+       R4.
+           MOVE NOME        TO LN-NOME
+           MOVE CEP-LOGRA   TO LE-LOGRA
+           MOVE NENDRC      TO LE-NUM
+           MOVE COMPENDRC   TO LE-COMPL
+           MOVE CEP-BAIRRO  TO LB-BAIRRO
+           MOVE CEP-CIDADE  TO LC-CIDADE
+           MOVE CEP-UF      TO LC-UF
+           MOVE CEP-NUMCEP  TO LC-CEP
+           WRITE LINHA-REL FROM LIN-NOME
+           WRITE LINHA-REL FROM LIN-ENDER
+           WRITE LINHA-REL FROM LIN-BAIRRO
+           WRITE LINHA-REL FROM LIN-CIDUF
+           WRITE LINHA-REL FROM LIN-BRANCO
+           ADD 1 TO W-TOTETIQ.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTETIQ TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADFUNC CADCEP RELETIQ
+           DISPLAY "*** ETIQUETAS GERADAS EM RELETIQ.TXT ***"
+           DISPLAY "TOTAL DE ETIQUETAS GERADAS   : " W-TOTETIQ
+           DISPLAY "ATIVOS SEM ENDERECO UTILIZAVEL: " W-TOTSEMEND.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
