@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL012.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RELATORIO DE QUADRO DE FUNCIONARIOS POR SITUACAO - LISTA    *
+      * O CADFUNC AGRUPADO POR SITFUNC (A-ATIVO, F-AFASTADO,        *
+      * D-DESLIGADO), COM SUBTOTAL POR SITUACAO E TOTAL GERAL.      *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT RELSIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD RELSIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELSIT.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-IND         PIC 9(01) VALUE ZEROS.
+       01 W-TOTSIT      PIC 9(04) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(04) VALUE ZEROS.
+
+       01 TABSIT.
+          03 TB-SIT      PIC X(01) OCCURS 3 TIMES.
+       01 TABDESCSIT.
+          03 TB-DESCSIT  PIC X(20) OCCURS 3 TIMES.
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** RELATORIO DE QUADRO DE FUNCIONARIOS POR SITUACAO ***".
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+       01 LIN-SIT.
+          03 FILLER        PIC X(11) VALUE "SITUACAO - ".
+          03 LS-DESC       PIC X(20) VALUE SPACES.
+
+       01 LIN-DET.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 LD-COD        PIC 9(05).
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-NOME       PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-ADM        PIC 9(08).
+
+       01 LIN-SEMFUNC    PIC X(80) VALUE
+          "     (NENHUM FUNCIONARIO NESTA SITUACAO)".
+
+       01 LIN-SUBTOT.
+          03 FILLER        PIC X(20) VALUE "TOTAL DA SITUACAO : ".
+          03 LST-TOTAL     PIC ZZZ9.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(23) VALUE "TOTAL GERAL DE FUNCIONA".
+          03 FILLER        PIC X(07) VALUE "RIOS  :".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           MOVE "A" TO TB-SIT(1)
+           MOVE "F" TO TB-SIT(2)
+           MOVE "D" TO TB-SIT(3)
+           MOVE "ATIVOS"     TO TB-DESCSIT(1)
+           MOVE "AFASTADOS"  TO TB-DESCSIT(2)
+           MOVE "DESLIGADOS" TO TB-DESCSIT(3).
+       R0A.
+           OPEN OUTPUT RELSIT
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELSIT.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM VARYING W-IND FROM 1 BY 1
+                   UNTIL W-IND > 3.
+           GO TO ROT-FIM.
+      *
+       R2.
+           MOVE ZEROS TO W-TOTSIT
+           MOVE TB-DESCSIT(W-IND) TO LS-DESC
+           WRITE LINHA-REL FROM LIN-SIT.
+       R2A.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              MOVE 9 TO W-IND
+              GO TO R2-FIM.
+       R2B.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  GO TO R2C
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2C.
+           IF SITFUNC = TB-SIT(W-IND)
+              MOVE CODFUNC    TO LD-COD
+              MOVE NOME       TO LD-NOME
+              MOVE DTADMISSAO TO LD-ADM
+              WRITE LINHA-REL FROM LIN-DET
+              ADD 1 TO W-TOTSIT W-TOTGERAL.
+           GO TO R2B.
+       R2C.
+           CLOSE CADFUNC
+           IF W-TOTSIT = ZEROS
+              WRITE LINHA-REL FROM LIN-SEMFUNC.
+           MOVE W-TOTSIT TO LST-TOTAL
+           WRITE LINHA-REL FROM LIN-SUBTOT
+           WRITE LINHA-REL FROM LIN-BRANCO.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTGERAL TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE RELSIT
+           DISPLAY "*** QUADRO POR SITUACAO GERADO EM RELSIT.TXT ***"
+           DISPLAY "TOTAL GERAL: " W-TOTGERAL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
