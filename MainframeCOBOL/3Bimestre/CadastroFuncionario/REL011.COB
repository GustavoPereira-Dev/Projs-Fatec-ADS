@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL011.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * GERACAO DO HOLERITE (RECIBO DE PAGAMENTO) DE CADA           *
+      * FUNCIONARIO, PARA UM ANO/MES DE FOLHA, JUNTANDO O NOME DO   *
+      * FUNCIONARIO (CADFUNC) AOS VALORES DA FOLHA (CADPAG).        *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVEPGTO
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO3.
+      *
+           SELECT HOLERITE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+       01 REGPAG.
+          03 CHAVEPGTO.
+               05 FUNC-COD PIC 9(5).
+               05 ANO      PIC 9(4).
+               05 MES      PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
+          03 SALBRUTO      PIC 9(06)V99.
+          03 INSS          PIC 9(06)V99.
+          03 IR            PIC 9(06)V99.
+          03 SALFAMILIA    PIC 9(06)V99.
+          03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
+      *
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD HOLERITE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "HOLERITE.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-ANOPROC     PIC 9(04) VALUE ZEROS.
+       01 W-MESPROC     PIC 9(02) VALUE ZEROS.
+       01 W-TOTHOL      PIC 9(06) VALUE ZEROS.
+       01 W-TOTSEMFUNC  PIC 9(06) VALUE ZEROS.
+
+       01 LIN-TITULO.
+          03 FILLER        PIC X(30) VALUE
+             "         RECIBO DE PAGAMENTO -".
+          03 LT-MES        PIC Z9.
+          03 FILLER        PIC X(01) VALUE "/".
+          03 LT-ANO        PIC 9(4).
+          03 FILLER        PIC X(38) VALUE SPACES.
+
+       01 LIN-FUNC.
+          03 FILLER        PIC X(12) VALUE "FUNCIONARIO:".
+          03 LF-COD        PIC Z(4)9.
+          03 FILLER        PIC X(03) VALUE " - ".
+          03 LF-NOME       PIC X(35).
+          03 FILLER        PIC X(25) VALUE SPACES.
+
+       01 LIN-VLR.
+          03 LV-LABEL      PIC X(23) VALUE SPACES.
+          03 LV-VALOR      PIC Z(6)9,99.
+          03 FILLER        PIC X(47) VALUE SPACES.
+
+       01 LIN-SEP       PIC X(80) VALUE ALL "-".
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** GERACAO DE HOLERITES ***"
+           DISPLAY "INFORME O ANO (AAAA) : " WITH NO ADVANCING
+           ACCEPT W-ANOPROC
+           DISPLAY "INFORME O MES (MM)   : " WITH NO ADVANCING
+           ACCEPT W-MESPROC
+           IF W-ANOPROC = ZEROS OR W-MESPROC = ZEROS
+              OR W-MESPROC < 1 OR W-MESPROC > 12
+              DISPLAY "ANO/MES INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADPAG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPAG"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT HOLERITE
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO ARQUIVO HOLERITE.TXT"
+              GO TO ROT-FIM2.
+      *
+       R1.
+           READ CADPAG NEXT RECORD
+               AT END
+                  GO TO R1-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R1-FIM.
+           IF ANO NOT = W-ANOPROC OR MES NOT = W-MESPROC
+              OR TIPOFOLHA NOT = "M"
+              GO TO R1.
+      *
+       R2.
+           MOVE FUNC-COD TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO3 NOT = "00"
+              ADD 1 TO W-TOTSEMFUNC
+              GO TO R1.
+      *
+       R3.
+           MOVE W-MESPROC TO LT-MES
+           MOVE W-ANOPROC TO LT-ANO
+           WRITE LINHA-REL FROM LIN-SEP
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           MOVE FUNC-COD TO LF-COD
+           MOVE NOME     TO LF-NOME
+           WRITE LINHA-REL FROM LIN-FUNC
+           WRITE LINHA-REL FROM LIN-BRANCO
+           MOVE "SALARIO BRUTO        :" TO LV-LABEL
+           MOVE SALBRUTO   TO LV-VALOR
+           WRITE LINHA-REL FROM LIN-VLR
+           MOVE "(-) INSS             :" TO LV-LABEL
+           MOVE INSS       TO LV-VALOR
+           WRITE LINHA-REL FROM LIN-VLR
+           MOVE "(-) IMPOSTO DE RENDA :" TO LV-LABEL
+           MOVE IR         TO LV-VALOR
+           WRITE LINHA-REL FROM LIN-VLR
+           MOVE "(+) SALARIO FAMILIA  :" TO LV-LABEL
+           MOVE SALFAMILIA TO LV-VALOR
+           WRITE LINHA-REL FROM LIN-VLR
+           WRITE LINHA-REL FROM LIN-BRANCO
+           MOVE "SALARIO LIQUIDO      :" TO LV-LABEL
+           MOVE SALLIQ     TO LV-VALOR
+           WRITE LINHA-REL FROM LIN-VLR
+           WRITE LINHA-REL FROM LIN-BRANCO
+           ADD 1 TO W-TOTHOL
+           GO TO R1.
+      *
+       R1-FIM.
+           IF W-TOTHOL NOT = ZEROS
+              WRITE LINHA-REL FROM LIN-SEP.
+           CLOSE CADPAG CADFUNC.
+
+       ROT-FIM.
+           CLOSE HOLERITE
+           DISPLAY "*** HOLERITES GERADOS EM HOLERITE.TXT ***"
+           DISPLAY "HOLERITES GERADOS       : " W-TOTHOL
+           DISPLAY "SEM CADASTRO EM CADFUNC : " W-TOTSEMFUNC.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
