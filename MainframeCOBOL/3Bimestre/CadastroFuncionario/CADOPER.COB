@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADOPER.
+      * AUTHOR. GUSTAVO PEREIRA.
+      ***********************************************
+      * MANUTENCAO DO CADASTRO DE OPERADORES DO      *
+      * SISTEMA - CODIGO, SENHA E NIVEL DE ACESSO    *
+      * USADOS PELO LOGIN DO MENU PRINCIPAL.         *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OPER-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS OPER-NOME
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 OPER-COD           PIC 9(03).
+                03 OPER-NOME          PIC X(20).
+                03 OPER-SENHA         PIC X(08).
+                03 OPER-NIVEL         PIC 9(01).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL             PIC 9(01) VALUE ZEROS.
+       77 W-CONT            PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO           PIC X(01) VALUE SPACES.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 MENS              PIC X(50) VALUE SPACES.
+       77 LIMPA             PIC X(50) VALUE SPACES.
+       77 TXTOPER-NIVEL     PIC X(20) VALUE SPACES.
+
+       01 TABNIVEL.
+          03 TBNIVEL      PIC X(20) OCCURS 2 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAOPERCAD.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                  *** CADASTRO DE OPERADO".
+           05  LINE 02  COLUMN 41
+               VALUE  "R DO SISTEMA ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "   CODIGO DO OPERADOR :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   NOME DO OPERADOR   :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   SENHA              :".
+           05  LINE 18  COLUMN 01
+               VALUE  "   NIVEL DE ACESSO    :".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TOPER-COD
+               LINE 06  COLUMN 26  PIC 9(03)
+               USING  OPER-COD
+               HIGHLIGHT.
+           05  TOPER-NOME
+               LINE 10  COLUMN 26  PIC X(20)
+               USING  OPER-NOME
+               HIGHLIGHT.
+           05  TOPER-SENHA
+               LINE 14  COLUMN 26  PIC X(08)
+               USING  OPER-SENHA
+               HIGHLIGHT.
+           05  TOPER-NIVEL
+               LINE 18  COLUMN 26  PIC 9(01)
+               USING  OPER-NIVEL
+               HIGHLIGHT.
+           05  TTXTOPER-NIVEL
+               LINE 18  COLUMN 28  PIC X(20)
+               USING  TXTOPER-NIVEL
+               HIGHLIGHT.
+
+       01  TELANIVEL.
+           05  LINE 06  COLUMN 51 VALUE  "1-ADMINISTRADOR".
+           05  LINE 07  COLUMN 51 VALUE  "2-CONSULTA".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "ADMINISTRADOR" TO TBNIVEL(1)
+           MOVE "CONSULTA"      TO TBNIVEL(2).
+      *
+       INC-OP0.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADOPER
+                      CLOSE CADOPER
+                      MOVE "* ARQUIVO OPERADOR SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE SPACES TO OPER-NOME OPER-SENHA TXTOPER-NIVEL
+                MOVE ZEROS  TO OPER-COD OPER-NIVEL.
+                DISPLAY TELAOPERCAD.
+       INC-002.
+                ACCEPT TOPER-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+       LER-OPER01.
+                MOVE 0 TO W-SEL
+                READ CADOPER
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      PERFORM R2A
+                      DISPLAY TELAOPERCAD
+                      MOVE "*** OPERADOR JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. OPERADOR"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R0.
+                ACCEPT TOPER-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF OPER-NOME = SPACES
+                   MOVE "NOME DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R0.
+       R1.
+                ACCEPT TOPER-SENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R0.
+                IF OPER-SENHA = SPACES
+                   MOVE "SENHA DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+       R2.
+                DISPLAY TELANIVEL
+                ACCEPT TOPER-NIVEL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R1.
+                IF OPER-NIVEL = 0 OR OPER-NIVEL > 2
+                   MOVE "*** DIGITE APENAS 1 OU 2 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       R2A.
+                MOVE TBNIVEL(OPER-NIVEL) TO TXTOPER-NIVEL
+                DISPLAY TTXTOPER-NIVEL
+                DISPLAY TELAOPERCAD
+
+                IF W-SEL = 02
+                        GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (21, 15) "DADOS OK (S/N) : ".
+                ACCEPT (21, 32) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGOPER
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** OPERADOR JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE OPERADOR"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (21, 15)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (21, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (21, 15) MENS
+                IF W-ACT = 02
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   MOVE 02 TO W-SEL
+                   GO TO R0.
+
+      *
+       EXC-OPC.
+                DISPLAY (21, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (21, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADOPER RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (21, 15) "ALTERAR  (S/N) : ".
+                ACCEPT (21, 32) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGOPER
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO OPERADOR" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (21, 15) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (21, 15) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
