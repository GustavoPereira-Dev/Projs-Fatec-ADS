@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADDEP.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * CADASTRO DE DEPENDENTES DO FUNCIONARIO - REGISTRA NOME E    *
+      * DATA DE NASCIMENTO DE CADA DEPENDENTE LIGADO AO CODFUNC, E   *
+      * MANTEM O NDEPS DE REGFUNC SINCRONIZADO COM A QUANTIDADE REAL *
+      * DE DEPENDENTES CADASTRADOS (USADO POR FPP005/FPP006 NO       *
+      * CALCULO DE SALFAMILIA).                                     *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+       SELECT CADDEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEDEP
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD CADDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDEP.DAT".
+       01 REGDEP.
+          03 CHAVEDEP.
+             05 DEP-CODFUNC   PIC 9(5).
+             05 SEQDEP        PIC 9(2).
+          03 NOMEDEP          PIC X(30).
+          03 DATANASCDEP       PIC 9(8).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(60) VALUE SPACES.
+       77 LIMPA         PIC X(60) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-CODFUNC-SALVO  PIC 9(05) VALUE ZEROS.
+       01 W-NCONT          PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TCADDEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      *** CADASTRO DE DEPENDE".
+           05  LINE 02  COLUMN 47
+               VALUE  "NTES ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "   CODIGO DO FUNCIONARIO :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   NOME DO FUNCIONARIO   :".
+           05  LINE 11  COLUMN 01
+               VALUE  "   SEQUENCIA DEPENDENTE  :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   NOME DO DEPENDENTE    :".
+           05  LINE 17  COLUMN 01
+               VALUE  "   DATA NASCIMENTO (DDMMAAAA) :".
+           05  LINE 22  COLUMN 01
+               VALUE  "   MENSAGEM :".
+           05  TCODFUNC
+               LINE 05  COLUMN 28  PIC 9(05)
+               USING  CODFUNC
+               HIGHLIGHT.
+           05  TNOME
+               LINE 08  COLUMN 28  PIC X(35)
+               USING  NOME
+               HIGHLIGHT.
+           05  TSEQDEP
+               LINE 11  COLUMN 28  PIC 9(02)
+               USING  SEQDEP
+               HIGHLIGHT.
+           05  TNOMEDEP
+               LINE 14  COLUMN 28  PIC X(30)
+               USING  NOMEDEP
+               HIGHLIGHT.
+           05  TDATANASCDEP
+               LINE 17  COLUMN 33  PIC 9(08)
+               USING  DATANASCDEP
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0A.
+           OPEN I-O CADDEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADDEP
+                 CLOSE CADDEP
+                 MOVE "*** ARQUIVO CADDEP FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0A
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO NOME NOMEDEP
+           MOVE ZEROS TO CODFUNC SEQDEP DATANASCDEP W-SEL
+      *-------------[VISUALIZACAO DA TELA]--------------------------------
+           DISPLAY TCADDEP.
+      *
+       R2.
+           ACCEPT TCODFUNC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF CODFUNC = ZEROS
+                   GO TO R2.
+       LER-CADFUNC.
+           READ CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              DISPLAY TNOME.
+      *
+       R3.
+           ACCEPT TSEQDEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       LER-CADDEP.
+           MOVE CODFUNC TO DEP-CODFUNC
+           READ CADDEP
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TCADDEP
+                 MOVE "*** DEPENDENTE JA CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADDEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R4.
+           ACCEPT TNOMEDEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF NOMEDEP = SPACES
+                   GO TO R4.
+      *
+       R5.
+           ACCEPT TDATANASCDEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF DATANASCDEP = ZEROS
+                   GO TO R5.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 35) "DADOS OK (S/N) : ".
+                ACCEPT (22, 54) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGDEP
+                IF ST-ERRO = "00" OR "02"
+                      PERFORM ROT-ATUALIZA-NDEPS
+                      MOVE "*** DEPENDENTE GRAVADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* DEPENDENTE JA EXISTE, NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE DEPENDENTE"
+                                   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 10)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 53) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4.
+      *
+       EXC-OPC.
+                DISPLAY (22, 35) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 53) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DEPENDENTE NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADDEP RECORD
+                IF ST-ERRO = "00"
+                   PERFORM ROT-ATUALIZA-NDEPS
+                   MOVE "*** DEPENDENTE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO DEPENDENTE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (22, 36) "ALTERAR  (S/N) : ".
+                ACCEPT (22, 53) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGDEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** DEPENDENTE ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO DEPENDENTE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+      * RECONTA OS DEPENDENTES DO FUNCIONARIO E ATUALIZA NDEPS EM
+      * REGFUNC, PARA QUE FPP005/FPP006 CALCULEM SALFAMILIA COM BASE
+      * NA QUANTIDADE REAL DE DEPENDENTES CADASTRADOS.
+       ROT-ATUALIZA-NDEPS.
+           MOVE CODFUNC TO W-CODFUNC-SALVO
+           MOVE ZEROS TO W-NCONT
+           MOVE W-CODFUNC-SALVO TO DEP-CODFUNC
+           MOVE ZEROS TO SEQDEP
+           START CADDEP KEY IS NOT LESS CHAVEDEP
+                 INVALID KEY GO TO ROT-ATUALIZA-GRAVA.
+       ROT-ATUALIZA-RD.
+           READ CADDEP NEXT RECORD
+               AT END
+                  GO TO ROT-ATUALIZA-GRAVA
+           END-READ
+           IF DEP-CODFUNC NOT = W-CODFUNC-SALVO
+                  GO TO ROT-ATUALIZA-GRAVA.
+           ADD 1 TO W-NCONT
+           GO TO ROT-ATUALIZA-RD.
+       ROT-ATUALIZA-GRAVA.
+           MOVE W-CODFUNC-SALVO TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO2 = "00"
+              MOVE W-NCONT TO NDEPS
+              REWRITE REGFUNC.
+       ROT-ATUALIZA-FIM.
+           EXIT.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFUNC CADDEP.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (22, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (22, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
