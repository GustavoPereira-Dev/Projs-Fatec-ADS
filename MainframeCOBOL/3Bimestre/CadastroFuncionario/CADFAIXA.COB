@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADFAIXA.
+      * AUTHOR. GUSTAVO PEREIRA.
+      ***********************************************
+      * MANUTENCAO DAS FAIXAS DE INSS E IR USADAS    *
+      * NO CALCULO DA FOLHA (FPP005)                 *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFAIXA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEFAIXA
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFAIXA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFAIXA.DAT".
+       01 REGFAIXA.
+                03 CHAVEFAIXA.
+                   05 TIPOFAIXA      PIC X(01).
+                   05 FAIXA-COD      PIC 9(02).
+                03 VALINI            PIC 9(06)V99.
+                03 VALFIM            PIC 9(06)V99.
+                03 ALIQFAIXA         PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL             PIC 9(01) VALUE ZEROS.
+       77 W-CONT            PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO           PIC X(01) VALUE SPACES.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 MENS              PIC X(50) VALUE SPACES.
+       77 LIMPA             PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAFAIXA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                 *** FAIXAS DE INSS E IR ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "   TIPO (I=INSS  R=IR) :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   FAIXA (SEQUENCIAL)  :".
+           05  LINE 09  COLUMN 01
+               VALUE  "   VALOR INICIAL       :".
+           05  LINE 11  COLUMN 01
+               VALUE  "   VALOR FINAL         :".
+           05  LINE 13  COLUMN 01
+               VALUE  "   ALIQUOTA (%)        :".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TTIPOFAIXA
+               LINE 05  COLUMN 26  PIC X(01)
+               USING  TIPOFAIXA
+               HIGHLIGHT.
+           05  TFAIXA-COD
+               LINE 07  COLUMN 26  PIC 9(02)
+               USING  FAIXA-COD
+               HIGHLIGHT.
+           05  TVALINI
+               LINE 09  COLUMN 26  PIC 9(06),99
+               USING  VALINI
+               HIGHLIGHT.
+           05  TVALFIM
+               LINE 11  COLUMN 26  PIC 9(06),99
+               USING  VALFIM
+               HIGHLIGHT.
+           05  TALIQFAIXA
+               LINE 13  COLUMN 26  PIC 9(02)
+               USING  ALIQFAIXA
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADFAIXA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADFAIXA
+                      CLOSE CADFAIXA
+                      MOVE "* ARQUIVO DE FAIXAS SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFAIXA"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE SPACES TO TIPOFAIXA
+                MOVE ZEROS  TO FAIXA-COD VALINI VALFIM ALIQFAIXA.
+                DISPLAY TELAFAIXA.
+       INC-002.
+                ACCEPT TTIPOFAIXA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADFAIXA
+                   GO TO ROT-FIM.
+                IF TIPOFAIXA NOT = "I" AND TIPOFAIXA NOT = "R"
+                   MOVE "TIPO INVALIDO: USE I=INSS OU R=IR" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       INC-003.
+                ACCEPT TFAIXA-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-002.
+                IF FAIXA-COD = ZEROS
+                   MOVE "FAIXA NAO PODE SER ZERO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       LER-FAIXA01.
+                MOVE 0 TO W-SEL
+                READ CADFAIXA
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAFAIXA
+                      MOVE "*** FAIXA JA CADASTRADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. CADFAIXA"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R0.
+                ACCEPT TVALINI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       R1.
+                ACCEPT TVALFIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R0.
+                IF VALFIM NOT > VALINI
+                   MOVE "VALOR FINAL DEVE SER MAIOR QUE O INICIAL"
+                                                    TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+       R2.
+                ACCEPT TALIQFAIXA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R1.
+                DISPLAY TELAFAIXA
+
+                IF W-SEL = 02
+                        GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (21, 15) "DADOS OK (S/N) : ".
+                ACCEPT (21, 32) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFAIXA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** FAIXA JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FAIXAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (21, 15)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (21, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (21, 15) MENS
+                IF W-ACT = 02
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   MOVE 02 TO W-SEL
+                   GO TO R0.
+
+      *
+       EXC-OPC.
+                DISPLAY (21, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (21, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFAIXA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (21, 15) "ALTERAR  (S/N) : ".
+                ACCEPT (21, 32) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFAIXA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO FAIXA"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFAIXA.
+       ROT-FIM2.
+                EXIT PROGRAM.
+       ROT-FIM3.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (21, 15) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (21, 15) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
