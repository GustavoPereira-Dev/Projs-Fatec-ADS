@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP006.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * GERACAO EM LOTE DA FOLHA DE PAGAMENTO DE FIM DE MES        *
+      * PERCORRE TODO O CADFUNC, E PARA CADA FUNCIONARIO COM        *
+      * SITFUNC = 'A' CALCULA SALBRUTO/INSS/IR/SALFAMILIA/SALLIQ    *
+      * (MESMAS FORMULAS DO FPP005, PARAGRAFOS R5A A R5D) E GRAVA   *
+      * O REGPAG PARA O ANO/MES INFORMADO.                          *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEPGTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS SALBRUTO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS ANOMES WITH DUPLICATES.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT CADCARGO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CARGO-COD
+                      ALTERNATE RECORD KEY IS CARGO-DNMNC
+                                   WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CARGO-AREA
+                                   WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO3.
+      *
+           SELECT CADFAIXA ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEFAIXA
+                      FILE STATUS  IS ST-ERRO4.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+       01 REGPAG.
+          03 CHAVEPGTO.
+               05 FUNC-COD PIC 9(5).
+               05 ANOMES.
+                  07 ANO   PIC 9(4).
+                  07 MES   PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
+          03 SALBRUTO      PIC 9(06)V99.
+          03 INSS          PIC 9(06)V99.
+          03 IR             PIC 9(06)V99.
+          03 SALFAMILIA    PIC 9(06)V99.
+          03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
+      *
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+      *-----------------------------------------------------------------
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARGO.DAT".
+       01 REGCARGO.
+               03 CARGO-COD        PIC 9(5).
+               03 CARGO-DNMNC      PIC X(20).
+               03 CARGO-AREA       PIC 9(3).
+               03 CARGO-TPSAL      PIC 9(1).
+               03 CARGO-SALBASE    PIC 9(6)V99.
+      *-----------------------------------------------------------------
+       FD CADFAIXA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFAIXA.DAT".
+       01 REGFAIXA.
+                03 CHAVEFAIXA.
+                   05 TIPOFAIXA      PIC X(01).
+                   05 FAIXA-COD      PIC 9(02).
+                03 VALINI            PIC 9(06)V99.
+                03 VALFIM            PIC 9(06)V99.
+                03 ALIQFAIXA         PIC 9(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-ANOPROC     PIC 9(04) VALUE ZEROS.
+       01 W-MESPROC     PIC 9(02) VALUE ZEROS.
+       01 X             PIC 9(03) VALUE ZEROS.
+       01 Y             PIC 9(02) VALUE ZEROS.
+       01 Z             PIC 9(02) VALUE ZEROS.
+       01 CALC          PIC 9(6)V99 VALUE ZEROS.
+       01 DESCINSS      PIC 9(6)V99 VALUE ZEROS.
+       01 W-ALIQ        PIC 9(02) VALUE ZEROS.
+       01 W-ALIQACH     PIC X(01) VALUE "N".
+       01 W-TIPOFAIXA   PIC X(01) VALUE SPACES.
+       01 W-TOTATIVOS   PIC 9(06) VALUE ZEROS.
+       01 W-TOTGRAV     PIC 9(06) VALUE ZEROS.
+       01 W-TOTPULADOS  PIC 9(06) VALUE ZEROS.
+       01 W-TOTCARGINV  PIC 9(06) VALUE ZEROS.
+       01 W-TOTFAIXINV  PIC 9(06) VALUE ZEROS.
+       01 W-ALIQFGTS    PIC 9(02) VALUE 08.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** GERACAO DE FOLHA DE PAGAMENTO EM LOTE ***"
+           DISPLAY "INFORME O ANO (AAAA) : " WITH NO ADVANCING
+           ACCEPT W-ANOPROC
+           DISPLAY "INFORME O MES (MM)   : " WITH NO ADVANCING
+           ACCEPT W-MESPROC
+           IF W-ANOPROC = ZEROS OR W-MESPROC = ZEROS
+              OR W-MESPROC < 1 OR W-MESPROC > 12
+              DISPLAY "ANO/MES INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN I-O CADPAG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPAG
+                 CLOSE CADPAG
+                 OPEN I-O CADPAG
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPAG"
+                 GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CARGO"
+              GO TO ROT-FIM2.
+       R0D.
+           OPEN INPUT CADFAIXA
+           IF ST-ERRO4 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFAIXA"
+              GO TO ROT-FIM2.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL W-FIM = "S".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  MOVE "S" TO W-FIM
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              MOVE "S" TO W-FIM
+              GO TO R2-FIM.
+           IF SITFUNC NOT = "A"
+              GO TO R2-FIM.
+           ADD 1 TO W-TOTATIVOS.
+      *
+       R3.
+           MOVE CODFUNC TO FUNC-COD
+           MOVE W-ANOPROC TO ANO
+           MOVE W-MESPROC TO MES
+           MOVE "M" TO TIPOFOLHA
+           READ CADPAG
+           IF ST-ERRO = "00"
+              ADD 1 TO W-TOTPULADOS
+              DISPLAY "FUNCIONARIO " CODFUNC
+                      " JA TEM FOLHA GRAVADA PARA " W-MESPROC "/"
+                      W-ANOPROC " - PULADO"
+              GO TO R2-FIM.
+      *
+       R4.
+           MOVE CODCARGO TO CARGO-COD
+           READ CADCARGO
+           IF ST-ERRO3 NOT = "00"
+              ADD 1 TO W-TOTCARGINV
+              DISPLAY "FUNCIONARIO " CODFUNC " COM CODCARGO "
+                      CODCARGO " SEM CADASTRO EM ARQCARGO.DAT - PULADO"
+              GO TO R2-FIM.
+      *
+       R5A.
+           IF CARGO-TPSAL = 1
+               MOVE 220 TO X
+           ELSE IF CARGO-TPSAL = 2
+               MOVE 30 TO X
+           ELSE
+               MOVE 1 TO X.
+           COMPUTE SALBRUTO = (CARGO-SALBASE * X).
+       R5B.
+           MOVE "I" TO W-TIPOFAIXA
+           MOVE SALBRUTO TO CALC
+           PERFORM ROT-BUSCA-FAIXA THRU ROT-BUSCA-FAIXA-FIM
+           IF W-ALIQACH NOT = "S"
+              ADD 1 TO W-TOTFAIXINV
+              DISPLAY "FUNCIONARIO " CODFUNC
+                      " SEM FAIXA DE INSS PARA O SALARIO - PULADO"
+              GO TO R2-FIM.
+           MOVE W-ALIQ TO Y
+           COMPUTE INSS = (SALBRUTO * Y).
+       R5C.
+           COMPUTE DESCINSS = (SALBRUTO - INSS).
+           MOVE "R" TO W-TIPOFAIXA
+           MOVE DESCINSS TO CALC
+           PERFORM ROT-BUSCA-FAIXA THRU ROT-BUSCA-FAIXA-FIM
+           IF W-ALIQACH NOT = "S"
+              ADD 1 TO W-TOTFAIXINV
+              DISPLAY "FUNCIONARIO " CODFUNC
+                      " SEM FAIXA DE IR PARA O SALARIO - PULADO"
+              GO TO R2-FIM.
+           MOVE W-ALIQ TO Z
+           COMPUTE IR = DESCINSS * Z.
+       R5D.
+           MOVE ZEROS TO SALFAMILIA
+           IF NDEPS > 0
+               COMPUTE SALFAMILIA = NDEPS * 10.
+           COMPUTE SALLIQ = DESCINSS - (IR + SALFAMILIA).
+           COMPUTE FGTS = SALBRUTO * (W-ALIQFGTS / 100).
+      *
+       R6.
+           WRITE REGPAG
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-TOTGRAV
+           ELSE
+              DISPLAY "ERRO NA GRAVACAO DA FOLHA DO FUNCIONARIO "
+                      CODFUNC " - FILE STATUS " ST-ERRO.
+       R2-FIM.
+           EXIT.
+      *
+      *********************************************************
+      * PROCURA EM CADFAIXA A FAIXA CUJO VALOR INICIAL/FINAL   *
+      * COBRE CALC, PARA O TIPOFAIXA (I=INSS  R=IR) JA MONTADO *
+      * NA CHAVE. RETORNA A ALIQUOTA ENCONTRADA EM W-ALIQ.     *
+      *********************************************************
+       ROT-BUSCA-FAIXA.
+           MOVE ZEROS       TO W-ALIQ
+           MOVE "N"         TO W-ALIQACH
+           MOVE W-TIPOFAIXA TO TIPOFAIXA
+           MOVE 01          TO FAIXA-COD
+           START CADFAIXA KEY IS NOT LESS CHAVEFAIXA
+                 INVALID KEY
+                    DISPLAY "TABELA DE FAIXAS DE INSS/IR NAO CADASTRADA"
+                    GO TO ROT-BUSCA-FAIXA-FIM.
+       ROT-BUSCA-FAIXA-RD.
+           READ CADFAIXA NEXT RECORD
+                AT END
+                   GO TO ROT-BUSCA-FAIXA-FIM
+           END-READ
+           IF TIPOFAIXA NOT = W-TIPOFAIXA
+              GO TO ROT-BUSCA-FAIXA-FIM.
+           IF CALC NOT < VALINI AND CALC NOT > VALFIM
+              MOVE ALIQFAIXA TO W-ALIQ
+              MOVE "S"       TO W-ALIQACH
+              GO TO ROT-BUSCA-FAIXA-FIM.
+           GO TO ROT-BUSCA-FAIXA-RD.
+       ROT-BUSCA-FAIXA-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           CLOSE CADPAG CADFUNC CADCARGO CADFAIXA
+           DISPLAY "*** GERACAO DE FOLHA EM LOTE CONCLUIDA ***"
+           DISPLAY "FUNCIONARIOS ATIVOS ENCONTRADOS : " W-TOTATIVOS
+           DISPLAY "FOLHAS GRAVADAS                 : " W-TOTGRAV
+           DISPLAY "JA EXISTENTES, PULADOS          : " W-TOTPULADOS
+           DISPLAY "SEM CADASTRO DE CARGO, PULADOS   : " W-TOTCARGINV
+           DISPLAY "SEM FAIXA DE INSS/IR, PULADOS    : " W-TOTFAIXINV.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
