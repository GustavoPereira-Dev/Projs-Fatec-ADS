@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL015.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * QUADRO DE LOTACAO POR AREA - CONFRONTA A LOTACAO PREVISTA   *
+      * (AREA-QTDORCADA) COM O NUMERO DE FUNCIONARIOS ATIVOS EM     *
+      * CADFUNC (SITFUNC = "A") PARA CADA AREA DO CADAREA.          *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAREA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS AREA-COD
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT RELLOT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAREA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAREA.DAT".
+       01 REGAREA.
+          03 AREA-COD          PIC 9(03).
+          03 AREA-NOME         PIC X(20).
+          03 AREA-ESTRUTURA    PIC 9(1).
+          03 AREA-QTDORCADA    PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD RELLOT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELLOT.TXT".
+       01 LINHA-REL PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TOTPREV     PIC 9(05) VALUE ZEROS.
+       01 W-TOTATIVO    PIC 9(05) VALUE ZEROS.
+       01 W-CONTAREA    PIC 9(04) VALUE ZEROS.
+       01 W-SALDO       PIC S9(04) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(100) VALUE
+          "*** QUADRO DE LOTACAO POR AREA ***".
+       01 LIN-BRANCO    PIC X(100) VALUE SPACES.
+
+       01 LIN-CAB.
+          03 FILLER        PIC X(05) VALUE "AREA ".
+          03 FILLER        PIC X(23) VALUE "NOME".
+          03 FILLER        PIC X(14) VALUE "LOTACAO PREV.".
+          03 FILLER        PIC X(14) VALUE "ATIVOS ATUAIS".
+          03 FILLER        PIC X(10) VALUE "SALDO".
+
+       01 LIN-DET.
+          03 LD-COD        PIC ZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOME       PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-PREV       PIC Z(3)9.
+          03 FILLER        PIC X(09) VALUE SPACES.
+          03 LD-ATIVO      PIC Z(3)9.
+          03 FILLER        PIC X(09) VALUE SPACES.
+          03 LD-SALDO      PIC -(3)9.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(20) VALUE "TOTAL LOTACAO PREV.:".
+          03 LG-TOTPREV    PIC Z(4)9.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(20) VALUE "TOTAL ATIVOS ATUAIS:".
+          03 LG-TOTATIVO   PIC Z(4)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADAREA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAREA"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT RELLOT
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELLOT.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADAREA NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+       R3.
+           MOVE ZEROS TO W-CONTAREA
+           MOVE AREA-COD TO CODAREA
+           START CADFUNC KEY IS NOT LESS CODAREA
+                 INVALID KEY GO TO R3-FIM.
+       R3B.
+           READ CADFUNC NEXT RECORD
+                AT END
+                   GO TO R3-FIM
+           END-READ
+           IF ST-ERRO2 NOT = "00"
+              GO TO R3-FIM.
+           IF CODAREA NOT = AREA-COD
+              GO TO R3-FIM.
+           IF SITFUNC = "A"
+              ADD 1 TO W-CONTAREA.
+           GO TO R3B.
+       R3-FIM.
+           EXIT.
+      *
+       R4.
+           MOVE AREA-COD        TO LD-COD
+           MOVE AREA-NOME       TO LD-NOME
+           MOVE AREA-QTDORCADA  TO LD-PREV
+           MOVE W-CONTAREA      TO LD-ATIVO
+           COMPUTE W-SALDO = AREA-QTDORCADA - W-CONTAREA
+           MOVE W-SALDO         TO LD-SALDO
+           WRITE LINHA-REL FROM LIN-DET
+           ADD AREA-QTDORCADA TO W-TOTPREV
+           ADD W-CONTAREA     TO W-TOTATIVO.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTPREV  TO LG-TOTPREV
+           MOVE W-TOTATIVO TO LG-TOTATIVO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADAREA CADFUNC RELLOT
+           DISPLAY "*** QUADRO DE LOTACAO GERADO EM RELLOT.TXT ***"
+           DISPLAY "TOTAL LOTACAO PREVISTA : " W-TOTPREV
+           DISPLAY "TOTAL ATIVOS ATUAIS     : " W-TOTATIVO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
