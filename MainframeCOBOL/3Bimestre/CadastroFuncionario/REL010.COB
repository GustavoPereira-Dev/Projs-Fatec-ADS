@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL010.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RELATORIO DE CONFERENCIA DA FOLHA: PARA CADA FUNCIONARIO,   *
+      * MOSTRA SALARIO BRUTO, INSS, IR, SALARIO FAMILIA E SALARIO   *
+      * LIQUIDO LADO A LADO E CONFERE SE BRUTO - INSS - IR +        *
+      * FAMILIA CONFERE COM O LIQUIDO GRAVADO, PARA UM ANO/MES DE   *
+      * FOLHA AINDA NAO LIBERADO.                                   *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVEPGTO
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELCONF ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+       01 REGPAG.
+          03 CHAVEPGTO.
+               05 FUNC-COD PIC 9(5).
+               05 ANO      PIC 9(4).
+               05 MES      PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
+          03 SALBRUTO      PIC 9(06)V99.
+          03 INSS          PIC 9(06)V99.
+          03 IR            PIC 9(06)V99.
+          03 SALFAMILIA    PIC 9(06)V99.
+          03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
+      *
+       FD RELCONF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONF.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-ANOPROC     PIC 9(04) VALUE ZEROS.
+       01 W-MESPROC     PIC 9(02) VALUE ZEROS.
+       01 W-TOTFUNC     PIC 9(06) VALUE ZEROS.
+       01 W-TOTDIVERGE  PIC 9(06) VALUE ZEROS.
+       01 W-LIQCALC     PIC 9(08)V99 VALUE ZEROS.
+       01 W-DIF         PIC S9(08)V99 VALUE ZEROS.
+
+       01 LIN-CAB1.
+          03 FILLER        PIC X(28) VALUE "CONFERENCIA DA FOLHA -".
+          03 LC1-MES       PIC Z9.
+          03 FILLER        PIC X(01) VALUE "/".
+          03 LC1-ANO       PIC 9(4).
+          03 FILLER        PIC X(45) VALUE SPACES.
+
+       01 LIN-CAB2.
+          03 FILLER        PIC X(09) VALUE "CODIGO  ".
+          03 FILLER        PIC X(13) VALUE "BRUTO      ".
+          03 FILLER        PIC X(11) VALUE "INSS      ".
+          03 FILLER        PIC X(11) VALUE "IR        ".
+          03 FILLER        PIC X(11) VALUE "FAMILIA   ".
+          03 FILLER        PIC X(12) VALUE "LIQ.CALC  ".
+          03 FILLER        PIC X(12) VALUE "LIQ.GRAV  ".
+          03 FILLER        PIC X(11) VALUE "SITUACAO".
+
+       01 LIN-DET.
+          03 LD-COD        PIC Z(4)9.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 LD-BRUTO      PIC Z(5)9,99.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-INSS       PIC Z(5)9,99.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-IR         PIC Z(5)9,99.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-FAM        PIC Z(5)9,99.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-LIQCALC    PIC Z(5)9,99.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-LIQGRAV    PIC Z(5)9,99.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-SITUACAO   PIC X(10).
+
+       01 LIN-RODAPE.
+          03 FILLER        PIC X(24) VALUE "FUNCIONARIOS CONFERIDOS:".
+          03 LR-TOTFUNC    PIC Z(5)9.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(20) VALUE "DIVERGENCIAS:      ".
+          03 LR-TOTDIV     PIC Z(5)9.
+          03 FILLER        PIC X(11) VALUE SPACES.
+
+       01 LIN-VAZIO.
+          03 FILLER        PIC X(37)
+             VALUE "NENHUM LANCAMENTO PARA ESTE ANO/MES.".
+          03 FILLER        PIC X(43) VALUE SPACES.
+
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** CONFERENCIA BRUTO x DEDUCOES x LIQUIDO ***"
+           DISPLAY "INFORME O ANO (AAAA) : " WITH NO ADVANCING
+           ACCEPT W-ANOPROC
+           DISPLAY "INFORME O MES (MM)   : " WITH NO ADVANCING
+           ACCEPT W-MESPROC
+           IF W-ANOPROC = ZEROS OR W-MESPROC = ZEROS
+              OR W-MESPROC < 1 OR W-MESPROC > 12
+              DISPLAY "ANO/MES INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADPAG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPAG"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN OUTPUT RELCONF
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELCONF.TXT"
+              GO TO ROT-FIM2.
+      *
+       R1.
+           MOVE W-MESPROC TO LC1-MES
+           MOVE W-ANOPROC TO LC1-ANO
+           WRITE LINHA-REL FROM LIN-CAB1
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB2
+           WRITE LINHA-REL FROM LIN-BRANCO
+           PERFORM R2 THRU R2-FIM UNTIL W-FIM = "S"
+           IF W-TOTFUNC = ZEROS
+              WRITE LINHA-REL FROM LIN-VAZIO
+           ELSE
+              WRITE LINHA-REL FROM LIN-BRANCO
+              MOVE W-TOTFUNC    TO LR-TOTFUNC
+              MOVE W-TOTDIVERGE TO LR-TOTDIV
+              WRITE LINHA-REL FROM LIN-RODAPE.
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADPAG NEXT RECORD
+               AT END
+                  MOVE "S" TO W-FIM
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPAG"
+              MOVE "S" TO W-FIM
+              GO TO R2-FIM.
+           IF ANO NOT = W-ANOPROC OR MES NOT = W-MESPROC
+              OR TIPOFOLHA NOT = "M"
+              GO TO R2-FIM.
+      *
+       R3.
+           COMPUTE W-LIQCALC = SALBRUTO - INSS - IR + SALFAMILIA
+           COMPUTE W-DIF = W-LIQCALC - SALLIQ
+           MOVE FUNC-COD  TO LD-COD
+           MOVE SALBRUTO  TO LD-BRUTO
+           MOVE INSS      TO LD-INSS
+           MOVE IR        TO LD-IR
+           MOVE SALFAMILIA TO LD-FAM
+           MOVE W-LIQCALC TO LD-LIQCALC
+           MOVE SALLIQ    TO LD-LIQGRAV
+           IF W-DIF = ZEROS
+              MOVE "OK"       TO LD-SITUACAO
+           ELSE
+              MOVE "** DIVERGE"  TO LD-SITUACAO
+              ADD 1 TO W-TOTDIVERGE.
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTFUNC.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           CLOSE CADPAG RELCONF
+           DISPLAY "*** RELATORIO GERADO EM RELCONF.TXT ***"
+           DISPLAY "FUNCIONARIOS CONFERIDOS: " W-TOTFUNC
+           DISPLAY "DIVERGENCIAS ENCONTRADAS: " W-TOTDIVERGE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
