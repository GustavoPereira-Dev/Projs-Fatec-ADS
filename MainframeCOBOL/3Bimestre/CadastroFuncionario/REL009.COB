@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL009.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * GERACAO DO ARQUIVO DE REMESSA PARA O BANCO (CREDITO EM      *
+      * CONTA/DEPOSITO DIRETO) COM O SALARIO LIQUIDO DE CADA         *
+      * FUNCIONARIO, PARA UM ANO/MES DE FOLHA JA FECHADO.            *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVEPGTO
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO3.
+      *
+           SELECT REMBANCO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+       01 REGPAG.
+          03 CHAVEPGTO.
+               05 FUNC-COD PIC 9(5).
+               05 ANO      PIC 9(4).
+               05 MES      PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
+          03 SALBRUTO      PIC 9(06)V99.
+          03 INSS          PIC 9(06)V99.
+          03 IR             PIC 9(06)V99.
+          03 SALFAMILIA    PIC 9(06)V99.
+          03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
+      *
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD REMBANCO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REMBANCO.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-ANOPROC     PIC 9(04) VALUE ZEROS.
+       01 W-MESPROC     PIC 9(02) VALUE ZEROS.
+       01 W-TOTREG      PIC 9(06) VALUE ZEROS.
+       01 W-TOTSEMBANCO PIC 9(06) VALUE ZEROS.
+       01 W-TOTVALOR    PIC 9(09)V99 VALUE ZEROS.
+
+       01 LIN-DET.
+          03 LD-TIPO       PIC X(01) VALUE "1".
+          03 LD-BANCO      PIC 9(03).
+          03 LD-AGENCIA    PIC 9(04).
+          03 LD-CONTA      PIC X(10).
+          03 LD-NOME       PIC X(35).
+          03 LD-VALOR      PIC 9(09)V99.
+          03 FILLER        PIC X(16) VALUE SPACES.
+
+       01 LIN-TRAILER.
+          03 LT-TIPO       PIC X(01) VALUE "9".
+          03 LT-TOTREG     PIC 9(06).
+          03 LT-TOTVALOR   PIC 9(09)V99.
+          03 FILLER        PIC X(64) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** GERACAO DE ARQUIVO DE REMESSA BANCARIA ***"
+           DISPLAY "INFORME O ANO (AAAA) : " WITH NO ADVANCING
+           ACCEPT W-ANOPROC
+           DISPLAY "INFORME O MES (MM)   : " WITH NO ADVANCING
+           ACCEPT W-MESPROC
+           IF W-ANOPROC = ZEROS OR W-MESPROC = ZEROS
+              OR W-MESPROC < 1 OR W-MESPROC > 12
+              DISPLAY "ANO/MES INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADPAG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPAG"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT REMBANCO
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO ARQUIVO REMBANCO.TXT"
+              GO TO ROT-FIM2.
+      *
+       R1.
+           READ CADPAG NEXT RECORD
+               AT END
+                  GO TO R1-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R1-FIM.
+           IF ANO NOT = W-ANOPROC OR MES NOT = W-MESPROC
+              OR TIPOFOLHA NOT = "M"
+              GO TO R1.
+      *
+       R2.
+           MOVE FUNC-COD TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO3 NOT = "00"
+              ADD 1 TO W-TOTSEMBANCO
+              GO TO R1.
+           IF BANCO = ZEROS
+              ADD 1 TO W-TOTSEMBANCO
+              GO TO R1.
+      *
+       R3.
+           MOVE BANCO   TO LD-BANCO
+           MOVE AGENCIA TO LD-AGENCIA
+           MOVE CONTA   TO LD-CONTA
+           MOVE NOME    TO LD-NOME
+           MOVE SALLIQ  TO LD-VALOR
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTREG
+           ADD SALLIQ TO W-TOTVALOR
+           GO TO R1.
+      *
+       R1-FIM.
+           CLOSE CADPAG CADFUNC.
+
+       ROT-FIM.
+           MOVE W-TOTREG   TO LT-TOTREG
+           MOVE W-TOTVALOR TO LT-TOTVALOR
+           WRITE LINHA-REL FROM LIN-TRAILER
+           CLOSE REMBANCO
+           DISPLAY "*** ARQUIVO GERADO EM REMBANCO.TXT ***"
+           DISPLAY "FUNCIONARIOS CREDITADOS  : " W-TOTREG
+           DISPLAY "VALOR TOTAL DA REMESSA   : " W-TOTVALOR
+           DISPLAY "SEM DADOS BANCARIOS      : " W-TOTSEMBANCO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
