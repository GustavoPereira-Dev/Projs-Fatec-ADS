@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNVFUNC.
+      * AUTHOR. GUSTAVO PEREIRA.
+      *************************************************************
+      * CONVERSAO, EM LOTE, DO LAYOUT ANTIGO DO REGFUNC            *
+      * (CADFUNC.COB: TPSALARIO/CODCARGO/CODDEP/SALBASE)           *
+      * PARA O LAYOUT NOVO (FPP004.COB: CODAREA/CODCARGO/NDEPS/    *
+      * DTADMISSAO/DTDEMISSAO/DTAFAST) ANTES DE RODAR UMA UNICA    *
+      * VEZ, RENOMEIE O ARQUIVO ATUAL PARA CADFUNC.OLD.             *
+      *************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNCOLD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC-OLD
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CARGO-COD
+                    ALTERNATE RECORD KEY IS CARGO-DNMNC
+                                 WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CARGO-AREA
+                                 WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO3.
+      *
+           SELECT CADAREA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AREA-COD
+                    FILE STATUS  IS ST-ERRO4.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNCOLD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.OLD".
+       01 REGFUNC-OLD.
+          03 CODFUNC-OLD    PIC 9(5).
+          03 NOME-OLD       PIC X(35).
+          03 TPSALARIO-OLD  PIC 9(1).
+          03 CODCARGO-OLD   PIC 9(3).
+          03 CODDEP-OLD     PIC 9(3).
+          03 SALBASE-OLD    PIC 9(6)V99.
+          03 ENDERECO-OLD   PIC 9(8).
+          03 NENDRC-OLD     PIC 9(5).
+          03 COMPENDRC-OLD  PIC X(10).
+          03 EMAIL-OLD      PIC X(30).
+          03 TELEFONE-OLD.
+             05 DDD-OLD     PIC 9(2).
+             05 NUMERO-OLD  PIC 9(9).
+          03 SITFUNC-OLD    PIC X(1).
+      *
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+      *-----------------------------------------------------------------
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARGO.DAT".
+       01 REGCARGO.
+               03 CARGO-COD        PIC 9(5).
+               03 CARGO-DNMNC      PIC X(20).
+               03 CARGO-AREA       PIC 9(3).
+               03 CARGO-TPSAL      PIC 9(1).
+               03 CARGO-SALBASE    PIC 9(6)V99.
+      *-----------------------------------------------------------------
+       FD CADAREA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAREA.DAT".
+       01 REGAREA.
+          03 AREA-COD          PIC 9(03).
+          03 AREA-NOME         PIC X(20).
+          03 AREA-ESTRUTURA    PIC 9(1).
+          03 AREA-QTDORCADA    PIC 9(04).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-TOTLIDOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOTGRAV     PIC 9(06) VALUE ZEROS.
+       01 W-TOTCARGINV  PIC 9(06) VALUE ZEROS.
+       01 W-TOTAREAINV  PIC 9(06) VALUE ZEROS.
+       01 MENS          PIC X(60) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADFUNCOLD
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC.OLD" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+       R0A.
+           OPEN OUTPUT CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA CRIACAO DO NOVO ARQUIVO CADFUNC.DAT" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+       R0B.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO3 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CARGO" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+       R0C.
+           OPEN INPUT CADAREA
+           IF ST-ERRO4 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AREA" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL W-FIM = "S".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADFUNCOLD NEXT RECORD
+               AT END
+                  MOVE "S" TO W-FIM
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC.OLD" TO MENS
+              DISPLAY MENS
+              MOVE "S" TO W-FIM
+              GO TO R2-FIM.
+           ADD 1 TO W-TOTLIDOS.
+      *
+      * -------- MAPEAMENTO DO LAYOUT ANTIGO PARA O NOVO --------
+      *  CODDEP (TABELA DE 1 A 10) PASSA A SER O PROPRIO CODAREA,
+      *  POIS AS 10 AREAS DO CADAREA.DAT FORAM CADASTRADAS COM OS
+      *  MESMOS CODIGOS 1 A 10 DA TABELA TBDEP DO CADFUNC.COB. O
+      *  PARAGRAFO R2AA CONFERE CADA CODDEP CONTRA O CADAREA.DAT E
+      *  AVISA QUANDO NAO HOUVER AREA CADASTRADA PARA O CODIGO.
+      *  TPSALARIO E SALBASE NAO TEM MAIS CAMPO PROPRIO NO REGFUNC:
+      *  PASSAM A VIR DE CARGO-TPSAL/CARGO-SALBASE VIA CODCARGO, POR
+      *  ISSO SAO DESCARTADOS AQUI (O CADCARGO JA OS CARREGA).
+      *  NDEPS, DTADMISSAO, DTDEMISSAO E DTAFAST NAO EXISTIAM NO
+      *  LAYOUT ANTIGO: NDEPS E ZERADO E AS DATAS FICAM EM BRANCO;
+      *  O SITFUNC ANTIGO (DIGITADO DIRETO) E MANTIDO COMO ESTAVA,
+      *  EM VEZ DE SER RECALCULADO A PARTIR DE DATAS QUE NAO HA.
+      *
+           MOVE CODFUNC-OLD   TO CODFUNC
+           MOVE NOME-OLD      TO NOME
+           MOVE CODCARGO-OLD  TO CODCARGO
+           MOVE ZEROS         TO NDEPS
+           MOVE CODDEP-OLD    TO CODDEP
+           MOVE CODDEP-OLD    TO CODAREA
+           MOVE ENDERECO-OLD  TO ENDERECO
+           MOVE NENDRC-OLD    TO NENDRC
+           MOVE COMPENDRC-OLD TO COMPENDRC
+           MOVE EMAIL-OLD     TO EMAIL
+           MOVE DDD-OLD       TO DDD
+           MOVE NUMERO-OLD    TO NUMERO
+           MOVE SITFUNC-OLD   TO SITFUNC
+           MOVE ZEROS         TO DTADMISSAO DTDEMISSAO DTAFAST
+           MOVE ZEROS         TO BANCO AGENCIA
+           MOVE SPACES        TO CONTA
+           MOVE ZEROS         TO DTPREVRET
+           MOVE SPACES        TO MOTIVOAFAST.
+      *
+       R2A.
+           MOVE CODCARGO-OLD TO CARGO-COD
+           READ CADCARGO
+           IF ST-ERRO3 = "23"
+              ADD 1 TO W-TOTCARGINV
+              DISPLAY "AVISO: FUNCIONARIO " CODFUNC-OLD
+                      " TEM CODCARGO " CODCARGO-OLD
+                      " SEM CADASTRO EM ARQCARGO.DAT".
+      *
+       R2AA.
+           MOVE CODDEP-OLD TO AREA-COD
+           READ CADAREA
+           IF ST-ERRO4 = "23"
+              ADD 1 TO W-TOTAREAINV
+              DISPLAY "AVISO: FUNCIONARIO " CODFUNC-OLD
+                      " TEM CODDEP " CODDEP-OLD
+                      " SEM CADASTRO EM CADAREA.DAT".
+      *
+       R2B.
+           WRITE REGFUNC
+           IF ST-ERRO2 = "00"
+              ADD 1 TO W-TOTGRAV
+           ELSE
+              DISPLAY "ERRO NA GRAVACAO DO FUNCIONARIO " CODFUNC-OLD
+                      " - FILE STATUS " ST-ERRO2.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           CLOSE CADFUNCOLD CADFUNC CADCARGO CADAREA
+           DISPLAY "*** CONVERSAO DE CADFUNC.DAT CONCLUIDA ***"
+           DISPLAY "REGISTROS LIDOS      : " W-TOTLIDOS
+           DISPLAY "REGISTROS CONVERTIDOS: " W-TOTGRAV
+           DISPLAY "CODCARGO SEM CADASTRO: " W-TOTCARGINV
+           DISPLAY "CODDEP SEM CADASTRO EM AREA: " W-TOTAREAINV
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
