@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL024.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RECONCILIACAO CADFUNC.OLD X CADFUNC.DAT - CONFERE, SEM      *
+      * ALTERAR NENHUM DOS DOIS ARQUIVOS, SE TODO FUNCIONARIO DO    *
+      * LAYOUT ANTIGO (CADFUNC.OLD) TEM CORRESPONDENTE NO LAYOUT    *
+      * NOVO (CADFUNC.DAT) COM O MESMO CODFUNC E OS CAMPOS QUE       *
+      * PERMANECEM IGUAIS NOS DOIS LAYOUTS (NOME/CODCARGO/SITFUNC)  *
+      * BATENDO, E LISTA OS FUNCIONARIOS DO CADFUNC.DAT QUE NAO      *
+      * VIERAM DA CONVERSAO (CADASTRADOS DEPOIS DELA).               *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNCOLD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC-OLD
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT RELRECONC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNCOLD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.OLD".
+       01 REGFUNC-OLD.
+          03 CODFUNC-OLD    PIC 9(5).
+          03 NOME-OLD       PIC X(35).
+          03 TPSALARIO-OLD  PIC 9(1).
+          03 CODCARGO-OLD   PIC 9(3).
+          03 CODDEP-OLD     PIC 9(3).
+          03 SALBASE-OLD    PIC 9(6)V99.
+          03 ENDERECO-OLD   PIC 9(8).
+          03 NENDRC-OLD     PIC 9(5).
+          03 COMPENDRC-OLD  PIC X(10).
+          03 EMAIL-OLD      PIC X(30).
+          03 TELEFONE-OLD.
+             05 DDD-OLD     PIC 9(2).
+             05 NUMERO-OLD  PIC 9(9).
+          03 SITFUNC-OLD    PIC X(1).
+      *
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD RELRECONC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELRECONC.TXT".
+       01 LINHA-REL PIC X(90).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TOTOLD      PIC 9(06) VALUE ZEROS.
+       01 W-TOTFALTA    PIC 9(06) VALUE ZEROS.
+       01 W-TOTDIVERG   PIC 9(06) VALUE ZEROS.
+       01 W-TOTNOVOS    PIC 9(06) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(90) VALUE
+          "*** RECONCILIACAO CADFUNC.OLD X CADFUNC.DAT ***".
+       01 LIN-BRANCO    PIC X(90) VALUE SPACES.
+
+       01 LIN-FALTA.
+          03 FILLER        PIC X(38) VALUE
+             "FUNCIONARIO SEM CORRESPONDENTE NOVO: ".
+          03 LF-COD        PIC 9(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LF-NOME       PIC X(35) VALUE SPACES.
+
+       01 LIN-DIVERG.
+          03 FILLER        PIC X(28) VALUE
+             "DIVERGENCIA NO FUNCIONARIO: ".
+          03 LD-COD        PIC 9(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-CAMPO      PIC X(30) VALUE SPACES.
+
+       01 LIN-NOVO.
+          03 FILLER        PIC X(38) VALUE
+             "FUNCIONARIO NOVO (POS-CONVERSAO)   : ".
+          03 LN-COD        PIC 9(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LN-NOME       PIC X(35) VALUE SPACES.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(29) VALUE
+             "TOTAL LIDOS EM CADFUNC.OLD :".
+          03 LG-TOTOLD     PIC Z(5)9.
+       01 LIN-TOTGERAL2.
+          03 FILLER        PIC X(29) VALUE
+             "SEM CORRESPONDENTE EM NOVO :".
+          03 LG-TOTFALTA   PIC Z(5)9.
+       01 LIN-TOTGERAL3.
+          03 FILLER        PIC X(29) VALUE
+             "DIVERGENCIAS DE CAMPO      :".
+          03 LG-TOTDIVERG  PIC Z(5)9.
+       01 LIN-TOTGERAL4.
+          03 FILLER        PIC X(29) VALUE
+             "FUNCIONARIOS NOVOS NO NOVO :".
+          03 LG-TOTNOVOS   PIC Z(5)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADFUNCOLD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC.OLD"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC.DAT"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT RELRECONC
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELRECONC.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           WRITE LINHA-REL FROM LIN-BRANCO.
+       R1B.
+           MOVE ZEROS TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC
+                 INVALID KEY
+                    MOVE "10" TO ST-ERRO2
+                    GO TO ROT-FIM.
+           PERFORM R3 THRU R3-FIM UNTIL ST-ERRO2 = "10".
+           GO TO ROT-FIM.
+      *
+      *    PASSO 1 - PERCORRE O LAYOUT ANTIGO, CONFERINDO CADA
+      *    FUNCIONARIO CONTRA O CADFUNC.DAT PELO MESMO CODFUNC.
+      *
+       R2.
+           READ CADFUNCOLD NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           ADD 1 TO W-TOTOLD
+           MOVE CODFUNC-OLD TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO2 = "23"
+              MOVE "00" TO ST-ERRO2
+              ADD 1 TO W-TOTFALTA
+              MOVE CODFUNC-OLD TO LF-COD
+              MOVE NOME-OLD    TO LF-NOME
+              WRITE LINHA-REL FROM LIN-FALTA
+              GO TO R2-FIM.
+           IF ST-ERRO2 NOT = "00"
+              GO TO R2-FIM.
+           PERFORM R2A THRU R2A-FIM.
+       R2-FIM.
+           EXIT.
+      *
+       R2A.
+           IF NOME NOT = NOME-OLD
+              ADD 1 TO W-TOTDIVERG
+              MOVE CODFUNC-OLD TO LD-COD
+              MOVE "NOME"      TO LD-CAMPO
+              WRITE LINHA-REL FROM LIN-DIVERG.
+           IF CODCARGO NOT = CODCARGO-OLD
+              ADD 1 TO W-TOTDIVERG
+              MOVE CODFUNC-OLD TO LD-COD
+              MOVE "CODCARGO"  TO LD-CAMPO
+              WRITE LINHA-REL FROM LIN-DIVERG.
+           IF SITFUNC NOT = SITFUNC-OLD
+              ADD 1 TO W-TOTDIVERG
+              MOVE CODFUNC-OLD TO LD-COD
+              MOVE "SITFUNC"   TO LD-CAMPO
+              WRITE LINHA-REL FROM LIN-DIVERG.
+       R2A-FIM.
+           EXIT.
+      *
+      *    PASSO 2 - PERCORRE O LAYOUT NOVO, LISTANDO OS
+      *    FUNCIONARIOS QUE NAO EXISTEM NO LAYOUT ANTIGO (ISTO E,
+      *    FORAM CADASTRADOS DEPOIS DA CONVERSAO).
+      *
+       R3.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  GO TO R3-FIM
+           END-READ
+           IF ST-ERRO2 NOT = "00"
+              GO TO R3-FIM.
+           MOVE CODFUNC TO CODFUNC-OLD
+           READ CADFUNCOLD
+           IF ST-ERRO = "23"
+              MOVE "00" TO ST-ERRO
+              ADD 1 TO W-TOTNOVOS
+              MOVE CODFUNC TO LN-COD
+              MOVE NOME    TO LN-NOME
+              WRITE LINHA-REL FROM LIN-NOVO.
+       R3-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTOLD    TO LG-TOTOLD
+           MOVE W-TOTFALTA  TO LG-TOTFALTA
+           MOVE W-TOTDIVERG TO LG-TOTDIVERG
+           MOVE W-TOTNOVOS  TO LG-TOTNOVOS
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           WRITE LINHA-REL FROM LIN-TOTGERAL2
+           WRITE LINHA-REL FROM LIN-TOTGERAL3
+           WRITE LINHA-REL FROM LIN-TOTGERAL4
+           CLOSE CADFUNCOLD CADFUNC RELRECONC
+           DISPLAY "*** RECONCILIACAO GERADA EM RELRECONC.TXT ***"
+           DISPLAY "LIDOS EM CADFUNC.OLD        : " W-TOTOLD
+           DISPLAY "SEM CORRESPONDENTE EM NOVO  : " W-TOTFALTA
+           DISPLAY "DIVERGENCIAS DE CAMPO       : " W-TOTDIVERG
+           DISPLAY "FUNCIONARIOS NOVOS NO NOVO  : " W-TOTNOVOS.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
