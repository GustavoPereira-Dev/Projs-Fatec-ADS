@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL006.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RELATORIO DE ORGANOGRAMA - LISTA AS AREAS DE CADAREA        *
+      * AGRUPADAS POR NIVEL DE AREA-ESTRUTURA (1-PRESIDENCIA ATE    *
+      * 5-CONSULTORIA), COM IDENTACAO POR NIVEL, MOSTRANDO A        *
+      * HIERARQUIA DE CARGOS DA EMPRESA.                            *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAREA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS AREA-COD
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELORG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAREA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAREA.DAT".
+       01 REGAREA.
+          03 AREA-COD          PIC 9(03).
+          03 AREA-NOME         PIC X(20).
+          03 AREA-ESTRUTURA    PIC 9(1).
+          03 AREA-QTDORCADA    PIC 9(04).
+      *
+       FD RELORG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELORG.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-NIVEL       PIC 9(01) VALUE ZEROS.
+       01 W-TOTNIVEL    PIC 9(04) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(04) VALUE ZEROS.
+
+       01 TABESTRUTURA.
+          03 TBESTRUTURA  PIC X(20) OCCURS 5 TIMES.
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** RELATORIO DE ORGANOGRAMA POR NIVEL DE ESTRUTURA ***".
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+       01 LIN-NIVEL.
+          03 FILLER        PIC X(07) VALUE "NIVEL  ".
+          03 LN-NUM        PIC 9.
+          03 FILLER        PIC X(03) VALUE " - ".
+          03 LN-DESC       PIC X(20) VALUE SPACES.
+
+       01 LIN-DET.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 LD-COD        PIC 9(03).
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 LD-NOME       PIC X(20) VALUE SPACES.
+
+       01 LIN-SEMAREA    PIC X(80) VALUE
+          "     (NENHUMA AREA CADASTRADA NESTE NIVEL)".
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(23) VALUE "TOTAL DE AREAS NO ORGAN".
+          03 FILLER        PIC X(08) VALUE "OGRAMA: ".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           MOVE "PRESIDENCIA" TO TBESTRUTURA(1)
+           MOVE "DIRETORIA"   TO TBESTRUTURA(2)
+           MOVE "GERENCIA"    TO TBESTRUTURA(3)
+           MOVE "OPERACIONAL" TO TBESTRUTURA(4)
+           MOVE "CONSULTORIA" TO TBESTRUTURA(5).
+       R0A.
+           OPEN OUTPUT RELORG
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELORG.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM VARYING W-NIVEL FROM 1 BY 1
+                   UNTIL W-NIVEL > 5.
+           GO TO ROT-FIM.
+      *
+       R2.
+           MOVE ZEROS TO W-TOTNIVEL
+           MOVE W-NIVEL TO LN-NUM
+           MOVE TBESTRUTURA(W-NIVEL) TO LN-DESC
+           WRITE LINHA-REL FROM LIN-NIVEL.
+       R2A.
+           OPEN INPUT CADAREA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAREA"
+              MOVE 9 TO W-NIVEL
+              GO TO R2-FIM.
+       R2B.
+           READ CADAREA NEXT RECORD
+               AT END
+                  GO TO R2C
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2C.
+           IF AREA-ESTRUTURA = W-NIVEL
+              MOVE AREA-COD  TO LD-COD
+              MOVE AREA-NOME TO LD-NOME
+              WRITE LINHA-REL FROM LIN-DET
+              ADD 1 TO W-TOTNIVEL W-TOTGERAL.
+           GO TO R2B.
+       R2C.
+           CLOSE CADAREA
+           IF W-TOTNIVEL = ZEROS
+              WRITE LINHA-REL FROM LIN-SEMAREA.
+           WRITE LINHA-REL FROM LIN-BRANCO.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTGERAL TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE RELORG
+           DISPLAY "*** ORGANOGRAMA GERADO EM RELORG.TXT ***"
+           DISPLAY "TOTAL DE AREAS: " W-TOTGERAL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
