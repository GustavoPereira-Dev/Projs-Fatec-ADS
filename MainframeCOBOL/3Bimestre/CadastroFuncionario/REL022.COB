@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL022.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * CENSO DE FUNCIONARIOS POR AREA - PARA CADA AREA DO CADAREA, *
+      * CONTA QUANTOS FUNCIONARIOS DE CADFUNC ESTAO EM CADA         *
+      * SITUACAO (ATIVO/DESLIGADO/AFASTADO/NAO DECLARADO), ALEM DO  *
+      * TOTAL GERAL DE FUNCIONARIOS JA PASSADOS PELA AREA.          *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAREA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS AREA-COD
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT RELCENSO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAREA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAREA.DAT".
+       01 REGAREA.
+          03 AREA-COD          PIC 9(03).
+          03 AREA-NOME         PIC X(20).
+          03 AREA-ESTRUTURA    PIC 9(1).
+          03 AREA-QTDORCADA    PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD RELCENSO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCENSO.TXT".
+       01 LINHA-REL PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-CONTATIVO   PIC 9(04) VALUE ZEROS.
+       01 W-CONTDESLIG  PIC 9(04) VALUE ZEROS.
+       01 W-CONTAFAST   PIC 9(04) VALUE ZEROS.
+       01 W-CONTNAODEC  PIC 9(04) VALUE ZEROS.
+       01 W-CONTTOTAL   PIC 9(04) VALUE ZEROS.
+       01 W-TOTATIVO    PIC 9(05) VALUE ZEROS.
+       01 W-TOTDESLIG   PIC 9(05) VALUE ZEROS.
+       01 W-TOTAFAST    PIC 9(05) VALUE ZEROS.
+       01 W-TOTNAODEC   PIC 9(05) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(05) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(100) VALUE
+          "*** CENSO DE FUNCIONARIOS POR AREA ***".
+       01 LIN-BRANCO    PIC X(100) VALUE SPACES.
+
+       01 LIN-CAB.
+          03 FILLER        PIC X(05) VALUE "AREA ".
+          03 FILLER        PIC X(20) VALUE "NOME".
+          03 FILLER        PIC X(09) VALUE "ATIVOS".
+          03 FILLER        PIC X(11) VALUE "DESLIGADOS".
+          03 FILLER        PIC X(11) VALUE "AFASTADOS".
+          03 FILLER        PIC X(11) VALUE "NAO DECL.".
+          03 FILLER        PIC X(08) VALUE "TOTAL".
+
+       01 LIN-DET.
+          03 LD-COD        PIC ZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOME       PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-ATIVO      PIC Z(3)9.
+          03 FILLER        PIC X(06) VALUE SPACES.
+          03 LD-DESLIG     PIC Z(3)9.
+          03 FILLER        PIC X(07) VALUE SPACES.
+          03 LD-AFAST      PIC Z(3)9.
+          03 FILLER        PIC X(07) VALUE SPACES.
+          03 LD-NAODEC     PIC Z(3)9.
+          03 FILLER        PIC X(07) VALUE SPACES.
+          03 LD-TOTAL      PIC Z(3)9.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(20) VALUE "TOTAIS GERAIS ATIVO:".
+          03 LG-TOTATIVO   PIC Z(4)9.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 FILLER        PIC X(11) VALUE "DESLIGADOS:".
+          03 LG-TOTDESLIG  PIC Z(4)9.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 FILLER        PIC X(10) VALUE "AFASTADOS:".
+          03 LG-TOTAFAST   PIC Z(4)9.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 FILLER        PIC X(07) VALUE "GERAL:".
+          03 LG-TOTGERAL   PIC Z(4)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADAREA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAREA"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT RELCENSO
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELCENSO.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADAREA NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+       R3.
+           MOVE ZEROS TO W-CONTATIVO W-CONTDESLIG W-CONTAFAST
+           MOVE ZEROS TO W-CONTNAODEC W-CONTTOTAL
+           MOVE AREA-COD TO CODAREA
+           START CADFUNC KEY IS NOT LESS CODAREA
+                 INVALID KEY GO TO R4.
+       R3B.
+           READ CADFUNC NEXT RECORD
+                AT END
+                   GO TO R4
+           END-READ
+           IF ST-ERRO2 NOT = "00"
+              GO TO R4.
+           IF CODAREA NOT = AREA-COD
+              GO TO R4.
+           EVALUATE SITFUNC
+              WHEN "A" ADD 1 TO W-CONTATIVO
+              WHEN "D" ADD 1 TO W-CONTDESLIG
+              WHEN "F" ADD 1 TO W-CONTAFAST
+              WHEN OTHER ADD 1 TO W-CONTNAODEC
+           END-EVALUATE
+           ADD 1 TO W-CONTTOTAL
+           GO TO R3B.
+       R4.
+           MOVE AREA-COD        TO LD-COD
+           MOVE AREA-NOME       TO LD-NOME
+           MOVE W-CONTATIVO     TO LD-ATIVO
+           MOVE W-CONTDESLIG    TO LD-DESLIG
+           MOVE W-CONTAFAST     TO LD-AFAST
+           MOVE W-CONTNAODEC    TO LD-NAODEC
+           MOVE W-CONTTOTAL     TO LD-TOTAL
+           WRITE LINHA-REL FROM LIN-DET
+           ADD W-CONTATIVO   TO W-TOTATIVO
+           ADD W-CONTDESLIG  TO W-TOTDESLIG
+           ADD W-CONTAFAST   TO W-TOTAFAST
+           ADD W-CONTNAODEC  TO W-TOTNAODEC
+           ADD W-CONTTOTAL   TO W-TOTGERAL.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTATIVO  TO LG-TOTATIVO
+           MOVE W-TOTDESLIG TO LG-TOTDESLIG
+           MOVE W-TOTAFAST  TO LG-TOTAFAST
+           MOVE W-TOTGERAL  TO LG-TOTGERAL
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADAREA CADFUNC RELCENSO
+           DISPLAY "*** CENSO POR AREA GERADO EM RELCENSO.TXT ***"
+           DISPLAY "TOTAL ATIVOS    : " W-TOTATIVO
+           DISPLAY "TOTAL DESLIGADOS: " W-TOTDESLIG
+           DISPLAY "TOTAL AFASTADOS : " W-TOTAFAST
+           DISPLAY "TOTAL GERAL     : " W-TOTGERAL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
