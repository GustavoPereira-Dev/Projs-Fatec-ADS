@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL013.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RELATORIO DE TRANSFERENCIAS DE AREA - PERCORRE O HISTORICO  *
+      * GRAVADO EM CADHFUNC.DAT (CADASTRADO PELO FPP004 A CADA      *
+      * ALTERACAO) E, PARA CADA FUNCIONARIO, COMPARA AS AREAS       *
+      * ANOTADAS EM SEQUENCIA COM A AREA ATUAL EM CADFUNC PARA       *
+      * DETECTAR E LISTAR AS TRANSFERENCIAS EFETIVAMENTE OCORRIDAS. *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT CADHFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEHIST
+                    FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT CADAREA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AREA-COD
+                    FILE STATUS  IS ST-ERRO3.
+      *
+           SELECT RELTRANSF ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+      *-----------------------------------------------------------------
+       FD CADHFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADHFUNC.DAT".
+       01 REGHFUNC.
+          03 CHAVEHIST.
+             05 CODFUNC-H     PIC 9(5).
+             05 SEQHIST       PIC 9(3).
+          03 DTALTER-H        PIC 9(8).
+          03 CODAREA-H        PIC 9(3).
+          03 CODCARGO-H       PIC 9(3).
+          03 NDEPS-H          PIC 9(2).
+          03 SITFUNC-H        PIC X(1).
+          03 DTADMISSAO-H     PIC 9(8).
+          03 DTDEMISSAO-H     PIC 9(8).
+          03 DTAFAST-H        PIC 9(8).
+      *
+      *-----------------------------------------------------------------
+       FD CADAREA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAREA.DAT".
+       01 REGAREA.
+          03 AREA-COD          PIC 9(03).
+          03 AREA-NOME         PIC X(20).
+          03 AREA-ESTRUTURA    PIC 9(1).
+          03 AREA-QTDORCADA    PIC 9(04).
+      *
+       FD RELTRANSF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELTRANSF.TXT".
+       01 LINHA-REL PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-QTDHIST     PIC 9(02) VALUE ZEROS.
+       01 I             PIC 9(02) VALUE ZEROS.
+       01 W-TOTTRANSF   PIC 9(04) VALUE ZEROS.
+       01 W-AREADESC    PIC X(20) VALUE SPACES.
+
+       01 TABHIST.
+          03 TB-HIST OCCURS 50 TIMES.
+             05 TB-AREA    PIC 9(03).
+             05 TB-DATA    PIC 9(08).
+
+       01 LIN-TITULO    PIC X(100) VALUE
+          "*** RELATORIO DE TRANSFERENCIAS DE AREA/DEPARTAMENTO ***".
+       01 LIN-BRANCO    PIC X(100) VALUE SPACES.
+
+       01 LIN-DET.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-COD        PIC 9(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOME       PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-DATA       PIC 9(08).
+          03 FILLER        PIC X(03) VALUE " : ".
+          03 LD-AREADE     PIC 9(03).
+          03 FILLER        PIC X(01) VALUE "-".
+          03 LD-NOMEDE     PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(05) VALUE " PARA".
+          03 LD-AREAPARA   PIC 9(03).
+          03 FILLER        PIC X(01) VALUE "-".
+          03 LD-NOMEPARA   PIC X(20) VALUE SPACES.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(26) VALUE "TOTAL DE TRANSFERENCIAS :".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADHFUNC
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "*** SEM HISTORICO DE FUNCIONARIOS - CADHFUNC ***"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADAREA
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAREA"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN OUTPUT RELTRANSF
+           IF ST-ERRO4 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELTRANSF.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL W-FIM = "S".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  MOVE "S" TO W-FIM
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              MOVE "S" TO W-FIM
+              GO TO R2-FIM.
+      *
+       R3.
+           MOVE ZEROS TO W-QTDHIST
+           MOVE CODFUNC TO CODFUNC-H
+           MOVE ZEROS TO SEQHIST
+           START CADHFUNC KEY IS NOT LESS CHAVEHIST
+                 INVALID KEY GO TO R2-FIM.
+       R3A.
+           READ CADHFUNC NEXT RECORD
+               AT END
+                  GO TO R4
+           END-READ
+           IF CODFUNC-H NOT = CODFUNC
+              GO TO R4.
+           IF W-QTDHIST < 50
+              ADD 1 TO W-QTDHIST
+              MOVE CODAREA-H TO TB-AREA(W-QTDHIST)
+              MOVE DTALTER-H TO TB-DATA(W-QTDHIST).
+           GO TO R3A.
+      *
+       R4.
+           IF W-QTDHIST = ZEROS
+              GO TO R2-FIM.
+           PERFORM R5 THRU R5-FIM VARYING I FROM 1 BY 1
+                   UNTIL I > W-QTDHIST.
+           GO TO R2-FIM.
+      *
+       R5.
+           IF I = W-QTDHIST
+               IF TB-AREA(I) = CODAREA
+                  GO TO R5-FIM
+           ELSE
+               IF TB-AREA(I) = TB-AREA(I + 1)
+                  GO TO R5-FIM.
+       R5A.
+           MOVE CODFUNC     TO LD-COD
+           MOVE NOME        TO LD-NOME
+           MOVE TB-DATA(I)  TO LD-DATA
+           MOVE TB-AREA(I)  TO LD-AREADE
+           PERFORM ROT-BUSCA-AREA
+           MOVE W-AREADESC  TO LD-NOMEDE
+           IF I = W-QTDHIST
+              MOVE CODAREA TO LD-AREAPARA
+           ELSE
+              MOVE TB-AREA(I + 1) TO LD-AREAPARA.
+           MOVE LD-AREAPARA TO AREA-COD
+           PERFORM ROT-BUSCA-AREA
+           MOVE W-AREADESC  TO LD-NOMEPARA
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTTRANSF.
+       R5-FIM.
+           EXIT.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-BUSCA-AREA.
+           READ CADAREA
+           IF ST-ERRO3 = "00"
+              MOVE AREA-NOME TO W-AREADESC
+           ELSE
+              MOVE SPACES TO W-AREADESC.
+      *
+       ROT-FIM.
+           MOVE W-TOTTRANSF TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADFUNC CADHFUNC CADAREA RELTRANSF
+           DISPLAY "*** TRANSFERENCIAS GERADAS EM RELTRANSF.TXT ***"
+           DISPLAY "TOTAL DE TRANSFERENCIAS: " W-TOTTRANSF.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
