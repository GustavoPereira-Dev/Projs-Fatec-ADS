@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL016.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * EXPORTACAO DE E-MAILS DOS FUNCIONARIOS ATIVOS - LISTA CODIGO,*
+      * NOME E EMAIL DE TODO FUNCIONARIO COM SITFUNC = "A" E EMAIL   *
+      * PREENCHIDO, EM LAYOUT DE UMA LINHA POR FUNCIONARIO PARA      *
+      * IMPORTACAO EM FERRAMENTA DE MALA DIRETA.                     *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT RELMAIL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD RELMAIL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMAIL.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-TOTFUNC     PIC 9(05) VALUE ZEROS.
+       01 W-TOTSEMAIL   PIC 9(05) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** EXPORTACAO DE E-MAILS - FUNCIONARIOS ATIVOS ***".
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+       01 LIN-CAB.
+          03 FILLER        PIC X(07) VALUE "CODIGO ".
+          03 FILLER        PIC X(37) VALUE "NOME".
+          03 FILLER        PIC X(30) VALUE "EMAIL".
+
+       01 LIN-DET.
+          03 LD-COD        PIC 9(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOME       PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-EMAIL      PIC X(30) VALUE SPACES.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(24) VALUE "TOTAL DE E-MAILS GERADOS".
+          03 FILLER        PIC X(02) VALUE ": ".
+          03 LG-TOTFUNC    PIC Z(4)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0A.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN OUTPUT RELMAIL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELMAIL.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           IF SITFUNC NOT = "A"
+              GO TO R2-FIM.
+           IF EMAIL = SPACES
+              ADD 1 TO W-TOTSEMAIL
+              GO TO R2-FIM.
+           MOVE CODFUNC TO LD-COD
+           MOVE NOME    TO LD-NOME
+           MOVE EMAIL   TO LD-EMAIL
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTFUNC.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTFUNC TO LG-TOTFUNC
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADFUNC RELMAIL
+           DISPLAY "*** E-MAILS EXPORTADOS PARA RELMAIL.TXT ***"
+           DISPLAY "TOTAL DE E-MAILS EXPORTADOS : " W-TOTFUNC
+           DISPLAY "ATIVOS SEM E-MAIL CADASTRADO: " W-TOTSEMAIL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
