@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGCEP.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * CARGA EM LOTE DE CEP/LOGRADOURO/BAIRRO/CIDADE/UF PARA       *
+      * CADCEP.DAT, A PARTIR DE UM ARQUIVO SEQUENCIAL DE ENTRADA    *
+      * (CEPLOTE.TXT), EM VEZ DE DIGITAR UM CEP POR VEZ PELA TELA   *
+      * R8A DO CADFUNC.COB/FPP001.COB.                              *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CEP-CIDADE
+                                   WITH DUPLICATES.
+      *
+           SELECT CEPLOTE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
+      *
+      *-----------------------------------------------------------------
+       FD CEPLOTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPLOTE.TXT".
+       01 REGCEPLOTE.
+                03 LOTE-NUMCEP       PIC 9(08).
+                03 LOTE-LOGRA        PIC X(30).
+                03 LOTE-BAIRRO       PIC X(20).
+                03 LOTE-CIDADE       PIC X(20).
+                03 LOTE-UF           PIC X(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-TOTLIDOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOTGRAV     PIC 9(06) VALUE ZEROS.
+       01 W-TOTALT      PIC 9(06) VALUE ZEROS.
+       01 W-TOTINV      PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CEPLOTE
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEPLOTE.TXT"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEP
+                 CLOSE CADCEP
+                 OPEN I-O CADCEP
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+                 CLOSE CEPLOTE
+                 GO TO ROT-FIM2.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL W-FIM = "S".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CEPLOTE
+               AT END
+                  MOVE "S" TO W-FIM
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CEPLOTE.TXT"
+              MOVE "S" TO W-FIM
+              GO TO R2-FIM.
+           ADD 1 TO W-TOTLIDOS
+           IF LOTE-NUMCEP = ZEROS
+              ADD 1 TO W-TOTINV
+              DISPLAY "LINHA " W-TOTLIDOS " COM CEP INVALIDO - PULADA"
+              GO TO R2-FIM.
+      *
+       R3.
+           MOVE LOTE-NUMCEP TO CEP-NUMCEP
+           READ CADCEP
+           IF ST-ERRO = "00"
+              MOVE LOTE-LOGRA   TO CEP-LOGRA
+              MOVE LOTE-BAIRRO  TO CEP-BAIRRO
+              MOVE LOTE-CIDADE  TO CEP-CIDADE
+              MOVE LOTE-UF      TO CEP-UF
+              REWRITE REGCEP
+              IF ST-ERRO = "00" OR "02"
+                 ADD 1 TO W-TOTALT
+              ELSE
+                 ADD 1 TO W-TOTINV
+                 DISPLAY "ERRO NA ALTERACAO DO CEP " CEP-NUMCEP
+                         " - FILE STATUS " ST-ERRO
+              GO TO R2-FIM.
+      *
+       R4.
+           MOVE LOTE-NUMCEP  TO CEP-NUMCEP
+           MOVE LOTE-LOGRA   TO CEP-LOGRA
+           MOVE LOTE-BAIRRO  TO CEP-BAIRRO
+           MOVE LOTE-CIDADE  TO CEP-CIDADE
+           MOVE LOTE-UF      TO CEP-UF
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-TOTGRAV
+           ELSE
+              ADD 1 TO W-TOTINV
+              DISPLAY "ERRO NA GRAVACAO DO CEP " CEP-NUMCEP
+                      " - FILE STATUS " ST-ERRO.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           CLOSE CEPLOTE CADCEP
+           DISPLAY "*** CARGA DE CEP EM LOTE CONCLUIDA ***"
+           DISPLAY "LINHAS LIDAS DO ARQUIVO    : " W-TOTLIDOS
+           DISPLAY "CEPS NOVOS GRAVADOS        : " W-TOTGRAV
+           DISPLAY "CEPS EXISTENTES ALTERADOS  : " W-TOTALT
+           DISPLAY "LINHAS INVALIDAS, PULADAS  : " W-TOTINV.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
