@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL004.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * RELATORIO IMPRESSO DA FOLHA DE PAGAMENTO, PAGINADO, COM     *
+      * SUBTOTAIS POR PAGINA E TOTAL GERAL, PARA UM ANO/MES.        *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVEPGTO
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELFOLHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+       01 REGPAG.
+          03 CHAVEPGTO.
+               05 FUNC-COD PIC 9(5).
+               05 ANO      PIC 9(4).
+               05 MES      PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
+          03 SALBRUTO      PIC 9(06)V99.
+          03 INSS          PIC 9(06)V99.
+          03 IR            PIC 9(06)V99.
+          03 SALFAMILIA    PIC 9(06)V99.
+          03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
+      *
+       FD RELFOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFOLHA.TXT".
+       01 LINHA-REL PIC X(100).
+      *
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-ANOPROC     PIC 9(04) VALUE ZEROS.
+       01 W-MESPROC     PIC 9(02) VALUE ZEROS.
+       01 W-PAGINA      PIC 9(04) VALUE ZEROS.
+       01 W-LINPAG      PIC 9(02) VALUE ZEROS.
+       01 W-TOTFUNC     PIC 9(06) VALUE ZEROS.
+       01 W-SUBBRUTO    PIC 9(08)V99 VALUE ZEROS.
+       01 W-SUBINSS     PIC 9(08)V99 VALUE ZEROS.
+       01 W-SUBIR       PIC 9(08)V99 VALUE ZEROS.
+       01 W-SUBFAM      PIC 9(08)V99 VALUE ZEROS.
+       01 W-SUBLIQ      PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTBRUTO    PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTINSS     PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTIR       PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTFAM      PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTLIQ      PIC 9(08)V99 VALUE ZEROS.
+
+       01 LIN-CAB1.
+          03 FILLER        PIC X(20) VALUE "FOLHA DE PAGAMENTO -".
+          03 LC1-MES       PIC Z9.
+          03 FILLER        PIC X(01) VALUE "/".
+          03 LC1-ANO       PIC 9(4).
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(08) VALUE "PAGINA: ".
+          03 LC1-PAGINA    PIC ZZZ9.
+          03 FILLER        PIC X(33) VALUE SPACES.
+
+       01 LIN-CAB2.
+          03 FILLER        PIC X(09) VALUE "CODIGO  ".
+          03 FILLER        PIC X(37) VALUE "NOME".
+          03 FILLER        PIC X(16) VALUE "SALARIO BRUTO   ".
+          03 FILLER        PIC X(13) VALUE "INSS         ".
+          03 FILLER        PIC X(13) VALUE "IR           ".
+          03 FILLER        PIC X(14) VALUE "SAL.FAMILIA   ".
+          03 FILLER        PIC X(15) VALUE "SAL.LIQUIDO    ".
+
+       01 LIN-DET.
+          03 LD-COD        PIC Z(4)9.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 LD-NOME       PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-BRUTO      PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-INSS       PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-IR         PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-FAM        PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-LIQ        PIC Z(6)9,99.
+
+       01 LIN-SUBTOT.
+          03 FILLER        PIC X(09) VALUE "SUBTOTAL:".
+          03 LS-BRUTO      PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LS-INSS       PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LS-IR         PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LS-FAM        PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LS-LIQ        PIC Z(6)9,99.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(13) VALUE "TOTAL GERAL:".
+          03 LG-BRUTO      PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LG-INSS       PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LG-IR         PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LG-FAM        PIC Z(6)9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LG-LIQ        PIC Z(6)9,99.
+
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** RELATORIO IMPRESSO DA FOLHA DE PAGAMENTO ***"
+           DISPLAY "INFORME O ANO (AAAA) : " WITH NO ADVANCING
+           ACCEPT W-ANOPROC
+           DISPLAY "INFORME O MES (MM)   : " WITH NO ADVANCING
+           ACCEPT W-MESPROC
+           IF W-ANOPROC = ZEROS OR W-MESPROC = ZEROS
+              OR W-MESPROC < 1 OR W-MESPROC > 12
+              DISPLAY "ANO/MES INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADPAG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPAG"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN OUTPUT RELFOLHA
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELFOLHA.TXT"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL W-FIM = "S".
+           IF W-LINPAG NOT = ZEROS
+              PERFORM ROT-SUBTOT.
+           PERFORM ROT-TOTGERAL.
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADPAG NEXT RECORD
+               AT END
+                  MOVE "S" TO W-FIM
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPAG"
+              MOVE "S" TO W-FIM
+              GO TO R2-FIM.
+           IF ANO NOT = W-ANOPROC OR MES NOT = W-MESPROC
+              OR TIPOFOLHA NOT = "M"
+              GO TO R2-FIM.
+      *
+       R3.
+           IF W-LINPAG = ZEROS
+              PERFORM ROT-CABECALHO.
+           MOVE FUNC-COD TO LD-COD
+           MOVE FUNC-COD TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO3 = "00"
+              MOVE NOME TO LD-NOME
+           ELSE
+              MOVE SPACES TO LD-NOME.
+           MOVE SALBRUTO TO LD-BRUTO
+           MOVE INSS     TO LD-INSS
+           MOVE IR       TO LD-IR
+           MOVE SALFAMILIA TO LD-FAM
+           MOVE SALLIQ   TO LD-LIQ
+           WRITE LINHA-REL FROM LIN-DET
+      *
+           ADD 1 TO W-TOTFUNC W-LINPAG
+           ADD SALBRUTO   TO W-SUBBRUTO W-TOTBRUTO
+           ADD INSS       TO W-SUBINSS  W-TOTINSS
+           ADD IR         TO W-SUBIR    W-TOTIR
+           ADD SALFAMILIA TO W-SUBFAM   W-TOTFAM
+           ADD SALLIQ     TO W-SUBLIQ   W-TOTLIQ
+      *
+           IF W-LINPAG > 39
+              PERFORM ROT-SUBTOT
+              MOVE ZEROS TO W-LINPAG.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-CABECALHO.
+           ADD 1 TO W-PAGINA
+           MOVE W-MESPROC TO LC1-MES
+           MOVE W-ANOPROC TO LC1-ANO
+           MOVE W-PAGINA  TO LC1-PAGINA
+           WRITE LINHA-REL FROM LIN-CAB1
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB2.
+
+       ROT-SUBTOT.
+           WRITE LINHA-REL FROM LIN-BRANCO
+           MOVE W-SUBBRUTO TO LS-BRUTO
+           MOVE W-SUBINSS  TO LS-INSS
+           MOVE W-SUBIR    TO LS-IR
+           MOVE W-SUBFAM   TO LS-FAM
+           MOVE W-SUBLIQ   TO LS-LIQ
+           WRITE LINHA-REL FROM LIN-SUBTOT
+           WRITE LINHA-REL FROM LIN-BRANCO
+           MOVE ZEROS TO W-SUBBRUTO W-SUBINSS W-SUBIR W-SUBFAM W-SUBLIQ.
+
+       ROT-TOTGERAL.
+           MOVE W-TOTBRUTO TO LG-BRUTO
+           MOVE W-TOTINSS  TO LG-INSS
+           MOVE W-TOTIR    TO LG-IR
+           MOVE W-TOTFAM   TO LG-FAM
+           MOVE W-TOTLIQ   TO LG-LIQ
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL.
+
+       ROT-FIM.
+           CLOSE CADPAG RELFOLHA CADFUNC
+           DISPLAY "*** RELATORIO GERADO EM RELFOLHA.TXT ***"
+           DISPLAY "FUNCIONARIOS NA FOLHA: " W-TOTFUNC.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
