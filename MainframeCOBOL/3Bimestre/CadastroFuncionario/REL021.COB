@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL021.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * ANIVERSARIO DE EMPRESA - LISTA OS FUNCIONARIOS ATIVOS CUJO  *
+      * MES DE ADMISSAO (DTADMISSAO) SEJA O MES INFORMADO PELO      *
+      * OPERADOR, COM O NUMERO DE ANOS DE CASA COMPLETADOS.         *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT RELANIVEMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO.
+             05 DTADM-DIA  PIC 9(02).
+             05 DTADM-MES  PIC 9(02).
+             05 DTADM-ANO  PIC 9(04).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+       FD RELANIVEMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELANIVEMP.TXT".
+       01 LINHA-REL PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-MESPROC     PIC 9(02) VALUE ZEROS.
+       01 W-ANOATUAL    PIC 9(04) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(04) VALUE ZEROS.
+       01 W-ANOSCASA    PIC 9(04) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(80) VALUE
+          "*** ANIVERSARIO DE EMPRESA DO MES ***".
+       01 LIN-CAB.
+          03 FILLER        PIC X(11) VALUE "MES : ".
+          03 LC-MES        PIC 99.
+       01 LIN-BRANCO    PIC X(80) VALUE SPACES.
+
+       01 LIN-CAB2.
+          03 FILLER        PIC X(05) VALUE "DIA".
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(07) VALUE "CODIGO".
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(30) VALUE "NOME".
+          03 FILLER        PIC X(08) VALUE SPACES.
+          03 FILLER        PIC X(10) VALUE "ANOS CASA".
+
+       01 LIN-DET.
+          03 LD-DIA        PIC Z9.
+          03 FILLER        PIC X(13) VALUE SPACES.
+          03 LD-CODFUNC    PIC Z(4)9.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 LD-NOME       PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-ANOSCASA   PIC ZZ9.
+
+       01 LIN-SEMANIV   PIC X(80) VALUE
+          "     (NENHUM ANIVERSARIANTE DE EMPRESA NESTE MES)".
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(29) VALUE
+             "TOTAL DE ANIVERSARIOS DE EMPR".
+          03 FILLER        PIC X(03) VALUE "ESA".
+          03 FILLER        PIC X(02) VALUE ": ".
+          03 LG-TOTAL      PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY "*** ANIVERSARIO DE EMPRESA ***"
+           DISPLAY "INFORME O MES (MM)   : " WITH NO ADVANCING
+           ACCEPT W-MESPROC
+           IF W-MESPROC < 1 OR W-MESPROC > 12
+              DISPLAY "MES INVALIDO"
+              GO TO ROT-FIM2.
+           DISPLAY "INFORME O ANO (AAAA) : " WITH NO ADVANCING
+           ACCEPT W-ANOATUAL
+           IF W-ANOATUAL = ZEROS
+              DISPLAY "ANO INVALIDO"
+              GO TO ROT-FIM2.
+       R0A.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN OUTPUT RELANIVEMP
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELANIVEMP.TXT"
+              GO TO ROT-FIM2.
+           MOVE W-MESPROC TO LC-MES
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB2
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL ST-ERRO = "10".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              GO TO R2-FIM.
+           IF SITFUNC NOT = "A"
+              GO TO R2-FIM.
+           IF DTADM-MES NOT = W-MESPROC
+              GO TO R2-FIM.
+           IF DTADM-ANO > W-ANOATUAL
+              GO TO R2-FIM.
+           COMPUTE W-ANOSCASA = W-ANOATUAL - DTADM-ANO
+           IF W-ANOSCASA = ZEROS
+              GO TO R2-FIM.
+           MOVE DTADM-DIA   TO LD-DIA
+           MOVE CODFUNC     TO LD-CODFUNC
+           MOVE NOME        TO LD-NOME
+           MOVE W-ANOSCASA  TO LD-ANOSCASA
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTGERAL.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           IF W-TOTGERAL = ZEROS
+              WRITE LINHA-REL FROM LIN-SEMANIV.
+           MOVE W-TOTGERAL TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADFUNC RELANIVEMP
+           DISPLAY "*** RELATORIO GERADO EM RELANIVEMP.TXT ***"
+           DISPLAY "TOTAL DE ANIVERSARIOS DE EMPRESA: " W-TOTGERAL.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    30 = ARQUIVO NAO ENCONTRADO
