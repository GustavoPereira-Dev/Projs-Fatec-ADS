@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL014.
+      * AUTHOR. GUSTAVO PEREIRA.
+      **************************************************************
+      * DIRETORIO CONSOLIDADO DE FUNCIONARIOS - PERCORRE O CADFUNC  *
+      * E, PARA CADA UM, RESOLVE CODCARGO E CODAREA NOS RESPECTIVOS *
+      * CADASTROS PARA IMPRIMIR NOMES AO INVES DE CODIGOS.          *
+      **************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
+      *
+           SELECT CADCARGO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CARGO-COD
+                      ALTERNATE RECORD KEY IS CARGO-DNMNC
+                                   WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CARGO-AREA
+                                   WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT CADAREA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AREA-COD
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS AREA-NOME
+                                   WITH DUPLICATES.
+      *
+           SELECT RELDIR ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC       PIC 9(5).
+          03 NOME          PIC X(35).
+          03 CODCARGO      PIC 9(3).
+          03 NDEPS         PIC 9(2).
+          03 CODDEP        PIC 9(3).
+          03 CODAREA       PIC 9(3).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+             05 DDD        PIC 9(2).
+             05 NUMERO     PIC 9(9).
+          03 SITFUNC       PIC X(1).
+          03 DTADMISSAO    PIC 9(8).
+          03 DTDEMISSAO    PIC 9(8).
+          03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
+      *
+      *-----------------------------------------------------------------
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARGO.DAT".
+       01 REGCARGO.
+               03 CARGO-COD        PIC 9(5).
+               03 CARGO-DNMNC      PIC X(20).
+               03 CARGO-AREA       PIC 9(3).
+               03 CARGO-TPSAL      PIC 9(1).
+               03 CARGO-SALBASE    PIC 9(6)V99.
+      *
+      *-----------------------------------------------------------------
+       FD CADAREA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAREA.DAT".
+       01 REGAREA.
+          03 AREA-COD          PIC 9(03).
+          03 AREA-NOME         PIC X(20).
+          03 AREA-ESTRUTURA    PIC 9(1).
+          03 AREA-QTDORCADA    PIC 9(04).
+      *
+       FD RELDIR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDIR.TXT".
+       01 LINHA-REL PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 W-FIM         PIC X(01) VALUE "N".
+       01 W-TOTFUNC     PIC 9(04) VALUE ZEROS.
+       01 W-CARGODESC   PIC X(20) VALUE SPACES.
+       01 W-AREADESC    PIC X(20) VALUE SPACES.
+       01 IND           PIC 9(01) VALUE ZEROS.
+
+       01 LIN-TITULO    PIC X(100) VALUE
+          "*** DIRETORIO CONSOLIDADO DE FUNCIONARIOS ***".
+       01 LIN-BRANCO    PIC X(100) VALUE SPACES.
+
+       01 LIN-CAB.
+          03 FILLER        PIC X(07) VALUE "CODIGO ".
+          03 FILLER        PIC X(36) VALUE "NOME".
+          03 FILLER        PIC X(21) VALUE "CARGO".
+          03 FILLER        PIC X(21) VALUE "AREA".
+          03 FILLER        PIC X(09) VALUE "SITUACAO".
+
+       01 LIN-DET.
+          03 LD-COD        PIC Z(4)9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOME       PIC X(35) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-CARGO      PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-AREA       PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-SIT        PIC X(10) VALUE SPACES.
+
+       01 LIN-TOTGERAL.
+          03 FILLER        PIC X(23) VALUE "TOTAL DE FUNCIONARIOS :".
+          03 LG-TOTAL      PIC ZZZ9.
+
+       01 TABSIT.
+          03 TB-SIT      PIC X(01) OCCURS 3 TIMES.
+       01 TABDESCSIT.
+          03 TB-DESCSIT  PIC X(10) OCCURS 3 TIMES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           MOVE "A" TO TB-SIT(1)
+           MOVE "F" TO TB-SIT(2)
+           MOVE "D" TO TB-SIT(3)
+           MOVE "ATIVO"     TO TB-DESCSIT(1)
+           MOVE "AFASTADO"  TO TB-DESCSIT(2)
+           MOVE "DESLIGADO" TO TB-DESCSIT(3).
+       R0A.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM2.
+       R0B.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIM2.
+       R0C.
+           OPEN INPUT CADAREA
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAREA"
+              GO TO ROT-FIM2.
+       R0D.
+           OPEN OUTPUT RELDIR
+           IF ST-ERRO4 NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO RELATORIO RELDIR.TXT"
+              GO TO ROT-FIM2.
+           WRITE LINHA-REL FROM LIN-TITULO
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-CAB
+           WRITE LINHA-REL FROM LIN-BRANCO.
+      *
+       R1.
+           PERFORM R2 THRU R2-FIM UNTIL W-FIM = "S".
+           GO TO ROT-FIM.
+      *
+       R2.
+           READ CADFUNC NEXT RECORD
+               AT END
+                  MOVE "S" TO W-FIM
+                  GO TO R2-FIM
+           END-READ
+           IF ST-ERRO NOT = "00"
+              MOVE "S" TO W-FIM
+              GO TO R2-FIM.
+      *
+       R3.
+           MOVE CODCARGO TO CARGO-COD
+           READ CADCARGO
+           IF ST-ERRO2 = "00"
+              MOVE CARGO-DNMNC TO W-CARGODESC
+           ELSE
+              MOVE SPACES TO W-CARGODESC.
+       R4.
+           MOVE CODAREA TO AREA-COD
+           READ CADAREA
+           IF ST-ERRO3 = "00"
+              MOVE AREA-NOME TO W-AREADESC
+           ELSE
+              MOVE SPACES TO W-AREADESC.
+       R5.
+           MOVE ZEROS TO IND
+           PERFORM VARYING IND FROM 1 BY 1
+                   UNTIL IND > 3 OR SITFUNC = TB-SIT(IND)
+           END-PERFORM
+           IF IND > 3
+              MOVE SPACES TO LD-SIT
+           ELSE
+              MOVE TB-DESCSIT(IND) TO LD-SIT.
+      *
+       R6.
+           MOVE CODFUNC   TO LD-COD
+           MOVE NOME      TO LD-NOME
+           MOVE W-CARGODESC TO LD-CARGO
+           MOVE W-AREADESC  TO LD-AREA
+           WRITE LINHA-REL FROM LIN-DET
+           ADD 1 TO W-TOTFUNC.
+       R2-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           MOVE W-TOTFUNC TO LG-TOTAL
+           WRITE LINHA-REL FROM LIN-BRANCO
+           WRITE LINHA-REL FROM LIN-TOTGERAL
+           CLOSE CADFUNC CADCARGO CADAREA RELDIR
+           DISPLAY "*** DIRETORIO GERADO EM RELDIR.TXT ***"
+           DISPLAY "TOTAL DE FUNCIONARIOS: " W-TOTFUNC.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    10 = FIM DE ARQUIVO (SEQUENCIAL)
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
