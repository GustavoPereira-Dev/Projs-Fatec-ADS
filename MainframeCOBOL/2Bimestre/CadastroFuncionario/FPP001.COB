@@ -17,6 +17,8 @@
                     RECORD KEY   IS CEP-NUMCEP
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CEP-CIDADE
                                    WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
