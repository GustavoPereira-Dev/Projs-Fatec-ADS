@@ -15,7 +15,9 @@
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODFUNC
-                    FILE STATUS  IS ST-ERRO.
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
       *
            SELECT CADCEP ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
@@ -23,6 +25,8 @@
                     RECORD KEY   IS CEP-NUMCEP
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CEP-CIDADE
                                    WITH DUPLICATES.
       *
            SELECT CADAREA ASSIGN TO DISK
@@ -39,7 +43,27 @@
                       RECORD KEY   IS CARGO-COD
                       ALTERNATE RECORD KEY IS CARGO-DNMNC
                                    WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CARGO-AREA
+                                   WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADVINC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEVINC
+                      FILE STATUS  IS ST-ERRO4.
+      *
+           SELECT CADHFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEHIST
+                      FILE STATUS  IS ST-ERRO5.
+      *
+           SELECT CADDESLIG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEDESLIG
+                      FILE STATUS  IS ST-ERRO6.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -65,6 +89,12 @@
           03 DTADMISSAO    PIC 9(8).
           03 DTDEMISSAO    PIC 9(8).
           03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
 
       *
       *-----------------------------------------------------------------
@@ -86,6 +116,7 @@
                 03 AREA-COD          PIC 9(03).
                 03 AREA-NOME         PIC X(20).
                 03 AREA-ESTRUTURA    PIC 9(1).
+                03 AREA-QTDORCADA    PIC 9(04).
       *
       *-----------------------------------------------------------------
        FD CADCARGO
@@ -97,6 +128,50 @@
                03 CARGO-AREA       PIC 9(3).
                03 CARGO-TPSAL      PIC 9(1).
                03 CARGO-SALBASE    PIC 9(6)V99.
+      *-----------------------------------------------------------------
+       FD CADVINC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVINC.DAT".
+       01 REGVINC.
+          03 CHAVEVINC.
+             05 CODFUNC-V     PIC 9(5).
+             05 SEQVINC       PIC 9(2).
+          03 DTADMISSAO-V     PIC 9(8).
+          03 DTDEMISSAO-V     PIC 9(8).
+          03 DTAFAST-V        PIC 9(8).
+          03 SITFUNC-V        PIC X(1).
+      *-----------------------------------------------------------------
+       FD CADHFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADHFUNC.DAT".
+       01 REGHFUNC.
+          03 CHAVEHIST.
+             05 CODFUNC-H     PIC 9(5).
+             05 SEQHIST       PIC 9(3).
+          03 DTALTER-H        PIC 9(8).
+          03 CODAREA-H        PIC 9(3).
+          03 CODCARGO-H       PIC 9(3).
+          03 NDEPS-H          PIC 9(2).
+          03 SITFUNC-H        PIC X(1).
+          03 DTADMISSAO-H     PIC 9(8).
+          03 DTDEMISSAO-H     PIC 9(8).
+          03 DTAFAST-H        PIC 9(8).
+      *-----------------------------------------------------------------
+      * CHECKLIST DE DESLIGAMENTO - UM REGISTRO POR EVENTO EM QUE O    *
+      * FUNCIONARIO PASSA A SITFUNC = "D" (DESLIGADO)                  *
+      *-----------------------------------------------------------------
+       FD CADDESLIG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDESLIG.DAT".
+       01 REGDESLIG.
+          03 CHAVEDESLIG.
+             05 CODFUNC-D     PIC 9(5).
+             05 SEQDESLIG     PIC 9(2).
+          03 DTDESLIG-D       PIC 9(8).
+          03 DEVEQUIP-D       PIC X(1).
+          03 ENTREVISTA-D     PIC X(1).
+          03 PGTOFINAL-D      PIC X(1).
+          03 OBSDESLIG-D      PIC X(40).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
@@ -105,7 +180,24 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
+       01 ST-ERRO6      PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-SEQVINC     PIC 9(02) VALUE ZEROS.
+       01 W-SEQHIST     PIC 9(03) VALUE ZEROS.
+       01 W-SEQDESLIG   PIC 9(02) VALUE ZEROS.
+       01 W-OPCDESLIG1  PIC X(01) VALUE SPACES.
+       01 W-OPCDESLIG2  PIC X(01) VALUE SPACES.
+       01 W-OPCDESLIG3  PIC X(01) VALUE SPACES.
+       01 W-OBSDESLIG   PIC X(40) VALUE SPACES.
+       01 W-OLDDTADM    PIC 9(08) VALUE ZEROS.
+       01 W-OLDDTDEM    PIC 9(08) VALUE ZEROS.
+       01 W-OLDDTAFAST  PIC 9(08) VALUE ZEROS.
+       01 W-OLDSITFUNC  PIC X(01) VALUE SPACES.
+       01 W-OLDCODAREA  PIC 9(03) VALUE ZEROS.
+       01 W-OLDCODCARGO PIC 9(03) VALUE ZEROS.
+       01 W-OLDNDEPS    PIC 9(02) VALUE ZEROS.
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TXTTPSALARIO  PIC X(15) VALUE SPACES.
        01 TXTCARGO      PIC X(15) VALUE SPACES.
@@ -215,20 +307,32 @@
            05  LINE 20  COLUMN 41
                VALUE  "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴暮".
            05  LINE 21  COLUMN 01
-               VALUE  "훤袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴".
+               VALUE  "붚컴컴횯ADOS BANCARIOS    컴컴컴컴컴컴컴".
            05  LINE 21  COLUMN 41
-               VALUE  "袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+               VALUE  "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴옌".
            05  LINE 22  COLUMN 01
-               VALUE  "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+               VALUE  "볐 BANCO          :".
            05  LINE 22  COLUMN 41
-               VALUE  "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴커".
+               VALUE  " AGENCIA :      CONTA :               낳".
            05  LINE 23  COLUMN 01
-               VALUE  "쿘ENSAGEM :".
+               VALUE  "봉컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
            05  LINE 23  COLUMN 41
-               VALUE  "                                       �".
+               VALUE  "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴暮".
            05  LINE 24  COLUMN 01
-               VALUE  "읕컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+               VALUE  "훤袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴".
            05  LINE 24  COLUMN 41
+               VALUE  "袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+           05  LINE 25  COLUMN 01
+               VALUE  "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+           05  LINE 25  COLUMN 41
+               VALUE  "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴커".
+           05  LINE 26  COLUMN 01
+               VALUE  "쿘ENSAGEM :".
+           05  LINE 26  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 27  COLUMN 01
+               VALUE  "읕컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+           05  LINE 27  COLUMN 41
                VALUE  "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴켸".
            05  TCODFUNC
                LINE 06  COLUMN 25  PIC 9(05)
@@ -326,6 +430,18 @@
                LINE 19  COLUMN 66  PIC 99/99/9999
                USING  DTAFAST
                HIGHLIGHT.
+           05  TBANCO
+               LINE 22  COLUMN 21  PIC 9(03)
+               USING  BANCO
+               HIGHLIGHT.
+           05  TAGENCIA
+               LINE 22  COLUMN 51  PIC 9(04)
+               USING  AGENCIA
+               HIGHLIGHT.
+           05  TCONTA
+               LINE 22  COLUMN 64  PIC X(10)
+               USING  CONTA
+               HIGHLIGHT.
 
       *
 
@@ -401,6 +517,51 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       R0D.
+           OPEN I-O CADVINC
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT CADVINC
+                 CLOSE CADVINC
+                 MOVE "*** ARQUIVO CADVINC FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0D
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADVINC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0E.
+           OPEN I-O CADHFUNC
+           IF ST-ERRO5 NOT = "00"
+              IF ST-ERRO5 = "30"
+                 OPEN OUTPUT CADHFUNC
+                 CLOSE CADHFUNC
+                 MOVE "*** ARQUIVO CADHFUNC FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0E
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADHFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0F.
+           OPEN I-O CADDESLIG
+           IF ST-ERRO6 NOT = "00"
+              IF ST-ERRO6 = "30"
+                 OPEN OUTPUT CADDESLIG
+                 CLOSE CADDESLIG
+                 MOVE "*** ARQUIVO CADDESLIG FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0F
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADDESLIG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
       *
        R1.
            MOVE SPACES TO NOME COMPENDRC EMAIL COMPENDRC
@@ -409,7 +570,12 @@
            MOVE ZEROS TO CODFUNC CODCARGO CODDEP NDEPS CODAREA
            MOVE ZEROS TO ENDERECO NENDRC DDD NUMERO W-SEL CARGO-SALBASE
            MOVE ZEROS TO CEP-NUMCEP AREA-ESTRUTURA CARGO-TPSAL
-           MOVE ZEROS TO DTADMISSAO DTDEMISSAO DTAFAST
+           MOVE ZEROS TO DTADMISSAO DTDEMISSAO DTAFAST DTPREVRET
+           MOVE ZEROS TO BANCO AGENCIA
+           MOVE SPACES TO CONTA MOTIVOAFAST
+           MOVE ZEROS TO W-OLDDTADM W-OLDDTDEM W-OLDDTAFAST
+           MOVE SPACES TO W-OLDSITFUNC
+           MOVE ZEROS TO W-OLDCODAREA W-OLDCODCARGO W-OLDNDEPS
            DISPLAY TELAFUNC.
        R2.
            ACCEPT TCODFUNC
@@ -425,6 +591,13 @@
            READ CADFUNC
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE DTADMISSAO TO W-OLDDTADM
+                MOVE DTDEMISSAO TO W-OLDDTDEM
+                MOVE DTAFAST    TO W-OLDDTAFAST
+                MOVE SITFUNC    TO W-OLDSITFUNC
+                MOVE CODAREA    TO W-OLDCODAREA
+                MOVE CODCARGO   TO W-OLDCODCARGO
+                MOVE NDEPS      TO W-OLDNDEPS
                 PERFORM R7A
                 PERFORM R10A
                 PERFORM R11A
@@ -607,15 +780,55 @@
                MOVE "*** ALGUMA DAS DATAS DEVE TER DADOS!  ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R12A.
+      *
+      *********************************************************
+      * MOTIVO DO AFASTAMENTO E PREVISAO DE RETORNO - SO       *
+      * SOLICITADOS QUANDO O FUNCIONARIO ESTA AFASTADO (F)     *
+      *********************************************************
+       R12D.
+           IF SITFUNC NOT = "F"
+              MOVE SPACES TO MOTIVOAFAST
+              MOVE ZEROS  TO DTPREVRET
+              GO TO R13.
+           DISPLAY (26, 13) "MOTIVO DO AFASTAMENTO       : "
+           ACCEPT  (26, 44) MOTIVOAFAST
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   GO TO R12C.
+       R12E.
+           MOVE SPACES TO MENS
+           DISPLAY (26, 13) MENS
+           DISPLAY (26, 13) "PREVISAO DE RETORNO (DDMMAAAA): "
+           ACCEPT  (26, 46) DTPREVRET
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   GO TO R12D.
+           MOVE SPACES TO MENS
+           DISPLAY (26, 13) MENS.
 
+       R13.
+           ACCEPT TBANCO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   GO TO R12D.
+       R13A.
+           ACCEPT TAGENCIA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   GO TO R13.
+       R13B.
+           ACCEPT TCONTA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   GO TO R13A.
 
        INC-OPC.
       * ------------- VERICAR SE E ALTERACAO -----------------
            IF W-SEL = 1
                 GO TO ALT-OPC.
                 MOVE "S" TO W-OPCAO
-                DISPLAY (23, 13) "DADOS OK (S/N) : "
-                ACCEPT (23, 30) W-OPCAO WITH UPDATE
+                DISPLAY (26, 13) "DADOS OK (S/N) : "
+                ACCEPT (26, 30) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01 GO TO R7.
                 IF W-OPCAO = "N" OR "n"
@@ -631,6 +844,9 @@
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF SITFUNC = "D"
+                         PERFORM ROT-GRAVA-DESLIG
+                                 THRU ROT-GRAVA-DESLIG-FIM
                       GO TO R1
                 IF ST-ERRO = "22"
                   MOVE "* FUNC JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
@@ -647,13 +863,13 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
+                DISPLAY (26, 12)
                      "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
+                ACCEPT (26, 55) W-OPCAO
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
                     AND W-OPCAO NOT = "E" GO TO ACE-001.
                 MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
+                DISPLAY (26, 12) MENS
                 IF W-OPCAO = "N"
                    GO TO R1
                 ELSE
@@ -662,8 +878,8 @@
                       GO TO R3.
       *
        EXC-OPC.
-                DISPLAY (23, 13) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 30) W-OPCAO
+                DISPLAY (26, 13) "EXCLUIR   (S/N) : ".
+                ACCEPT (26, 30) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -683,8 +899,8 @@
                 GO TO ROT-FIM.
       *
        ALT-OPC.
-                DISPLAY (23, 13) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 30) W-OPCAO
+                DISPLAY (26, 13) "ALTERAR  (S/N) : ".
+                ACCEPT (26, 30) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01 GO TO R7.
                 IF W-OPCAO = "N" OR "n"
@@ -696,31 +912,166 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                PERFORM ROT-GRAVA-HIST
+                IF DTADMISSAO NOT = W-OLDDTADM AND
+                   (W-OLDDTDEM NOT = ZEROS OR W-OLDDTAFAST NOT = ZEROS)
+                      PERFORM ROT-GRAVA-VINCULO
+                END-IF
                 REWRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   IF SITFUNC = "D" AND W-OLDSITFUNC NOT = "D"
+                      PERFORM ROT-GRAVA-DESLIG
+                              THRU ROT-GRAVA-DESLIG-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO FUNC"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *********************************************************
+      * ARQUIVA OS VALORES ANTERIORES A ALTERACAO EM CADHFUNC  *
+      *********************************************************
+       ROT-GRAVA-HIST.
+           MOVE ZEROS TO W-SEQHIST
+           MOVE CODFUNC TO CODFUNC-H
+           MOVE ZEROS TO SEQHIST
+           START CADHFUNC KEY IS NOT LESS CHAVEHIST
+                 INVALID KEY GO TO ROT-GRAVA-HIST-WR.
+       ROT-GRAVA-HIST-RD.
+           READ CADHFUNC NEXT RECORD
+                AT END
+                   GO TO ROT-GRAVA-HIST-WR
+           END-READ
+           IF CODFUNC-H NOT = CODFUNC
+                GO TO ROT-GRAVA-HIST-WR.
+           MOVE SEQHIST TO W-SEQHIST
+           GO TO ROT-GRAVA-HIST-RD.
+       ROT-GRAVA-HIST-WR.
+           ADD 1 TO W-SEQHIST
+           MOVE CODFUNC       TO CODFUNC-H
+           MOVE W-SEQHIST     TO SEQHIST
+           ACCEPT DTALTER-H FROM DATE YYYYMMDD
+           MOVE W-OLDCODAREA  TO CODAREA-H
+           MOVE W-OLDCODCARGO TO CODCARGO-H
+           MOVE W-OLDNDEPS    TO NDEPS-H
+           MOVE W-OLDSITFUNC  TO SITFUNC-H
+           MOVE W-OLDDTADM    TO DTADMISSAO-H
+           MOVE W-OLDDTDEM    TO DTDEMISSAO-H
+           MOVE W-OLDDTAFAST  TO DTAFAST-H
+           WRITE REGHFUNC.
+       ROT-GRAVA-HIST-FIM.
+           EXIT.
+      *
+      *********************************************************
+      * ARQUIVA O VINCULO ANTERIOR (READMISSAO) EM CADVINC     *
+      *********************************************************
+       ROT-GRAVA-VINCULO.
+           MOVE ZEROS TO W-SEQVINC
+           MOVE CODFUNC TO CODFUNC-V
+           MOVE ZEROS TO SEQVINC
+           START CADVINC KEY IS NOT LESS CHAVEVINC
+                 INVALID KEY GO TO ROT-GRAVA-VINCULO-WR.
+       ROT-GRAVA-VINCULO-RD.
+           READ CADVINC NEXT RECORD
+                AT END
+                   GO TO ROT-GRAVA-VINCULO-WR
+           END-READ
+           IF CODFUNC-V NOT = CODFUNC
+                GO TO ROT-GRAVA-VINCULO-WR.
+           MOVE SEQVINC TO W-SEQVINC
+           GO TO ROT-GRAVA-VINCULO-RD.
+       ROT-GRAVA-VINCULO-WR.
+           ADD 1 TO W-SEQVINC
+           MOVE CODFUNC      TO CODFUNC-V
+           MOVE W-SEQVINC    TO SEQVINC
+           MOVE W-OLDDTADM   TO DTADMISSAO-V
+           MOVE W-OLDDTDEM   TO DTDEMISSAO-V
+           MOVE W-OLDDTAFAST TO DTAFAST-V
+           MOVE W-OLDSITFUNC TO SITFUNC-V
+           WRITE REGVINC.
+       ROT-GRAVA-VINCULO-FIM.
+           EXIT.
+      *
+      *********************************************************
+      * CHECKLIST DE DESLIGAMENTO - GRAVADO QUANDO SITFUNC     *
+      * PASSA A "D" (DESLIGADO) EM CADDESLIG                   *
+      *********************************************************
+       ROT-GRAVA-DESLIG.
+           MOVE ZEROS TO W-SEQDESLIG
+           MOVE CODFUNC TO CODFUNC-D
+           MOVE ZEROS TO SEQDESLIG
+           START CADDESLIG KEY IS NOT LESS CHAVEDESLIG
+                 INVALID KEY GO TO ROT-GRAVA-DESLIG-P1.
+       ROT-GRAVA-DESLIG-RD.
+           READ CADDESLIG NEXT RECORD
+                AT END
+                   GO TO ROT-GRAVA-DESLIG-P1
+           END-READ
+           IF CODFUNC-D NOT = CODFUNC
+                GO TO ROT-GRAVA-DESLIG-P1.
+           MOVE SEQDESLIG TO W-SEQDESLIG
+           GO TO ROT-GRAVA-DESLIG-RD.
+       ROT-GRAVA-DESLIG-P1.
+           DISPLAY (26, 13) "*** CHECKLIST DE DESLIGAMENTO ***".
+       ROT-GRAVA-DESLIG-P2.
+           DISPLAY (26, 13) "DEVOLVEU EQUIPAMENTOS      (S/N): "
+           ACCEPT  (26, 48) W-OPCDESLIG1
+           IF W-OPCDESLIG1 NOT = "S" AND NOT = "N"
+                            AND NOT = "s" AND NOT = "n"
+              GO TO ROT-GRAVA-DESLIG-P2.
+       ROT-GRAVA-DESLIG-P3.
+           DISPLAY (26, 13) "FEZ ENTREVISTA DE SAIDA    (S/N): "
+           ACCEPT  (26, 48) W-OPCDESLIG2
+           IF W-OPCDESLIG2 NOT = "S" AND NOT = "N"
+                            AND NOT = "s" AND NOT = "n"
+              GO TO ROT-GRAVA-DESLIG-P3.
+       ROT-GRAVA-DESLIG-P4.
+           DISPLAY (26, 13) "PAGAMENTO FINAL ACERTADO   (S/N): "
+           ACCEPT  (26, 48) W-OPCDESLIG3
+           IF W-OPCDESLIG3 NOT = "S" AND NOT = "N"
+                            AND NOT = "s" AND NOT = "n"
+              GO TO ROT-GRAVA-DESLIG-P4.
+       ROT-GRAVA-DESLIG-P5.
+           MOVE SPACES TO MENS
+           DISPLAY (26, 13) MENS
+           DISPLAY (26, 13) "OBSERVACOES: "
+           ACCEPT  (26, 26) W-OBSDESLIG.
+       ROT-GRAVA-DESLIG-WR.
+           ADD 1 TO W-SEQDESLIG
+           MOVE CODFUNC       TO CODFUNC-D
+           MOVE W-SEQDESLIG   TO SEQDESLIG
+           MOVE DTDEMISSAO    TO DTDESLIG-D
+           MOVE W-OPCDESLIG1  TO DEVEQUIP-D
+           MOVE W-OPCDESLIG2  TO ENTREVISTA-D
+           MOVE W-OPCDESLIG3  TO PGTOFINAL-D
+           MOVE W-OBSDESLIG   TO OBSDESLIG-D
+           WRITE REGDESLIG
+           MOVE SPACES TO MENS
+           DISPLAY (26, 13) MENS.
+       ROT-GRAVA-DESLIG-FIM.
+           EXIT.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADFUNC CADCEP CADAREA CADCARGO.
+           CLOSE CADFUNC CADCEP CADAREA CADCARGO CADVINC CADHFUNC
+                 CADDESLIG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (23, 13) MENS.
+               DISPLAY (26, 13) MENS.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 3000
                    GO TO ROT-MENS2
                 ELSE
                    MOVE SPACES TO MENS
-                   DISPLAY (23, 13) MENS.
+                   DISPLAY (26, 13) MENS.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
