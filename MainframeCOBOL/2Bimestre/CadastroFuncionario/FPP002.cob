@@ -29,6 +29,7 @@
                 03 AREA-COD          PIC 9(03).
                 03 AREA-NOME         PIC X(20).
                 03 AREA-ESTRUTURA    PIC 9(1).
+                03 AREA-QTDORCADA    PIC 9(04).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -113,7 +114,7 @@
            05  LINE 16  COLUMN 41
                VALUE  "  º ³                                  ³".
            05  LINE 17  COLUMN 01
-               VALUE  " º".
+               VALUE  " º  LOTACAO PREV.:".
            05  LINE 17  COLUMN 41
                VALUE  "  º ³                                  ³".
            05  LINE 18  COLUMN 01
@@ -160,6 +161,10 @@
                LINE 16  COLUMN 22  PIC X(20)
                USING  TXTAREA-ESTRUTURA
                HIGHLIGHT.
+           05  TAREA-QTDORCADA
+               LINE 17  COLUMN 20  PIC 9(04)
+               USING  AREA-QTDORCADA
+               HIGHLIGHT.
 
 
        01  TELAEST.
@@ -245,7 +250,11 @@
        R1A.
            MOVE TBESTRUTURA(AREA-ESTRUTURA) TO TXTAREA-ESTRUTURA
            DISPLAY TTXTAREA-ESTRUTURA
-           DISPLAY TELAAREA
+           DISPLAY TELAAREA.
+       R1B.
+           ACCEPT TAREA-QTDORCADA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO R1.
 
            IF W-SEL = 02
                    GO TO ALT-OPC.
