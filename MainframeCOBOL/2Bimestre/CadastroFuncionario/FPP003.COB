@@ -17,6 +17,8 @@
                       RECORD KEY   IS CARGO-COD
                       ALTERNATE RECORD KEY IS CARGO-DNMNC
                                    WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CARGO-AREA
+                                   WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
       *
            SELECT CADAREA ASSIGN TO DISK
@@ -26,6 +28,12 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS AREA-NOME
                                    WITH DUPLICATES.
+      *
+           SELECT CADHCARGO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEHCARGO
+                      FILE STATUS  IS ST-ERRO2.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -48,6 +56,19 @@
                 03 AREA-COD          PIC 9(03).
                 03 AREA-NOME         PIC X(20).
                 03 AREA-ESTRUTURA    PIC 9(1).
+                03 AREA-QTDORCADA    PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       FD CADHCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADHCARGO.DAT".
+       01 REGHCARGO.
+          03 CHAVEHCARGO.
+             05 CARGO-COD-H      PIC 9(5).
+             05 SEQHCARGO        PIC 9(3).
+          03 DTALTER-HC          PIC 9(8).
+          03 CARGO-TPSAL-H       PIC 9(1).
+          03 CARGO-SALBASE-H     PIC 9(6)V99.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT               PIC 9(06) VALUE ZEROS.
@@ -56,10 +77,14 @@
        77 MENS                 PIC X(50) VALUE SPACES.
        77 LIMPA                PIC X(50) VALUE SPACES.
        01 ST-ERRO              PIC X(02) VALUE "00".
+       01 ST-ERRO2              PIC X(02) VALUE "00".
        01 W-SEL                PIC 9(01) VALUE ZEROS.
        01 IND                  PIC 9(02) VALUE ZEROS.
        01 TXTCARGO-TPSAL       PIC X(10) VALUE SPACES.
        01 TXTAREA-ESTRUTURA    PIC X(20) VALUE SPACES.
+       01 W-SEQHCARGO          PIC 9(03) VALUE ZEROS.
+       01 W-OLDTPSAL           PIC 9(01) VALUE ZEROS.
+       01 W-OLDSALBASE         PIC 9(06)V99 VALUE ZEROS.
 
        01 TABTPSAL.
           03 TBTPSAL   PIC X(10) OCCURS 3 TIMES.
@@ -243,6 +268,22 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+      *
+       R0B.
+           OPEN I-O CADHCARGO
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT CADHCARGO
+                 CLOSE CADHCARGO
+                 MOVE "*** ARQUIVO CADHCARGO FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADHCARGO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
       *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO CARGO-DNMNC AREA-NOME
@@ -268,6 +309,8 @@
            READ CADCARGO
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE CARGO-TPSAL   TO W-OLDTPSAL
+                MOVE CARGO-SALBASE TO W-OLDSALBASE
                 PERFORM R4A
                 PERFORM R5A
                 DISPLAY TELACARGO
@@ -436,6 +479,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                PERFORM ROT-GRAVA-HISTCARGO
                 REWRITE REGCARGO
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -444,9 +488,42 @@
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CARGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *********************************************************
+      * ARQUIVA O SALARIO BASE/TIPO ANTERIOR A ALTERACAO EM    *
+      * CADHCARGO, PARA MANTER O HISTORICO SALARIAL DO CARGO   *
+      *********************************************************
+       ROT-GRAVA-HISTCARGO.
+           MOVE ZEROS TO W-SEQHCARGO
+           MOVE CARGO-COD TO CARGO-COD-H
+           MOVE ZEROS TO SEQHCARGO
+           START CADHCARGO KEY IS NOT LESS CHAVEHCARGO
+                 INVALID KEY GO TO ROT-GRAVA-HISTCARGO-WR.
+       ROT-GRAVA-HISTCARGO-RD.
+           READ CADHCARGO NEXT RECORD
+                AT END
+                   GO TO ROT-GRAVA-HISTCARGO-WR
+           END-READ
+           IF CARGO-COD-H NOT = CARGO-COD
+                GO TO ROT-GRAVA-HISTCARGO-WR.
+           MOVE SEQHCARGO TO W-SEQHCARGO
+           GO TO ROT-GRAVA-HISTCARGO-RD.
+       ROT-GRAVA-HISTCARGO-WR.
+           ADD 1 TO W-SEQHCARGO
+           MOVE CARGO-COD      TO CARGO-COD-H
+           MOVE W-SEQHCARGO    TO SEQHCARGO
+           ACCEPT DTALTER-HC FROM DATE YYYYMMDD
+           MOVE W-OLDTPSAL     TO CARGO-TPSAL-H
+           MOVE W-OLDSALBASE   TO CARGO-SALBASE-H
+           WRITE REGHCARGO.
+       ROT-GRAVA-HISTCARGO-FIM.
+           EXIT.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADCARGO CADAREA.
+           CLOSE CADCARGO CADAREA CADHCARGO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
