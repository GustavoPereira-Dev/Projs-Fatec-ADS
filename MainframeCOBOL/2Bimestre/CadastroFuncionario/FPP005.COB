@@ -16,13 +16,16 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CHAVEPGTO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS SALBRUTO WITH DUPLICATES.
+                    ALTERNATE RECORD KEY IS SALBRUTO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS ANOMES WITH DUPLICATES.
       *
            SELECT CADFUNC ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODFUNC
-                    FILE STATUS  IS ST-ERRO.
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
       *
            SELECT CADCARGO ASSIGN TO DISK
                       ORGANIZATION IS INDEXED
@@ -30,7 +33,29 @@
                       RECORD KEY   IS CARGO-COD
                       ALTERNATE RECORD KEY IS CARGO-DNMNC
                                    WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CARGO-AREA
+                                   WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADHPAG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEHPAG
+                      FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT CADFAIXA ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEFAIXA
+                      FILE STATUS  IS ST-ERRO3.
+      *
+           SELECT CADOPER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS OPER-COD
+                      FILE STATUS  IS ST-ERRO4
+                      ALTERNATE RECORD KEY IS OPER-NOME
+                                     WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -41,13 +66,16 @@
        01 REGPAG.
           03 CHAVEPGTO.
                05 FUNC-COD PIC 9(5).
-               05 ANO      PIC 9(4).
-               05 MES      PIC 9(2).
+               05 ANOMES.
+                  07 ANO   PIC 9(4).
+                  07 MES   PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
           03 SALBRUTO      PIC 9(06)V99.
           03 INSS          PIC 9(06)V99.
           03 IR            PIC 9(06)V99.
           03 SALFAMILIA    PIC 9(06)V99.
           03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
       *
       *-----------------------------------------------------------------
        FD CADFUNC
@@ -71,6 +99,12 @@
           03 DTADMISSAO    PIC 9(8).
           03 DTDEMISSAO    PIC 9(8).
           03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
       *
       *-----------------------------------------------------------------
        FD CADCARGO
@@ -82,6 +116,43 @@
                03 CARGO-AREA       PIC 9(3).
                03 CARGO-TPSAL      PIC 9(1).
                03 CARGO-SALBASE    PIC 9(6)V99.
+      *-----------------------------------------------------------------
+       FD CADHPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADHPAG.DAT".
+       01 REGHPAG.
+          03 CHAVEHPAG.
+             05 FUNC-COD-H   PIC 9(5).
+             05 ANO-H        PIC 9(4).
+             05 MES-H        PIC 9(2).
+             05 SEQHPAG      PIC 9(3).
+          03 DTALTER-HP      PIC 9(8).
+          03 SALBRUTO-HP     PIC 9(06)V99.
+          03 INSS-HP         PIC 9(06)V99.
+          03 IR-HP           PIC 9(06)V99.
+          03 SALFAMILIA-HP   PIC 9(06)V99.
+          03 SALLIQ-HP       PIC 9(06)V99.
+          03 FGTS-HP         PIC 9(06)V99.
+      *-----------------------------------------------------------------
+       FD CADFAIXA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFAIXA.DAT".
+       01 REGFAIXA.
+                03 CHAVEFAIXA.
+                   05 TIPOFAIXA      PIC X(01).
+                   05 FAIXA-COD      PIC 9(02).
+                03 VALINI            PIC 9(06)V99.
+                03 VALFIM            PIC 9(06)V99.
+                03 ALIQFAIXA         PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 OPER-COD           PIC 9(03).
+                03 OPER-NOME          PIC X(20).
+                03 OPER-SENHA         PIC X(08).
+                03 OPER-NIVEL         PIC 9(01).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06)   VALUE ZEROS.
@@ -90,6 +161,20 @@
        77 MENS          PIC X(50)   VALUE SPACES.
        77 LIMPA         PIC X(50)   VALUE SPACES.
        01 ST-ERRO       PIC X(02)   VALUE "00".
+       01 ST-ERRO2      PIC X(02)   VALUE "00".
+       01 ST-ERRO3      PIC X(02)   VALUE "00".
+       01 ST-ERRO4      PIC X(02)   VALUE "00".
+       01 W-2ACOD       PIC 9(03)   VALUE ZEROS.
+       01 W-2ASENHA     PIC X(08)   VALUE SPACES.
+       01 W-2AOK        PIC X(01)   VALUE "N".
+       01 W-SEQHPAG     PIC 9(03)   VALUE ZEROS.
+       01 W-OLDSALBRUTO   PIC 9(06)V99 VALUE ZEROS.
+       01 W-OLDINSS       PIC 9(06)V99 VALUE ZEROS.
+       01 W-OLDIR         PIC 9(06)V99 VALUE ZEROS.
+       01 W-OLDSALFAMILIA PIC 9(06)V99 VALUE ZEROS.
+       01 W-OLDSALLIQ      PIC 9(06)V99 VALUE ZEROS.
+       01 W-OLDFGTS        PIC 9(06)V99 VALUE ZEROS.
+       01 W-ALIQFGTS       PIC 9(02)    VALUE 08.
        01 W-SEL         PIC 9(01)   VALUE ZEROS.
        01 IND           PIC 9(02)   VALUE ZEROS.
        01 X             PIC 9(03)   VALUE ZEROS.
@@ -97,6 +182,9 @@
        01 Z             PIC 9(02)   VALUE ZEROS.
        01 CALC          PIC 9(6)V99 VALUE ZEROS.
        01 DESCINSS      PIC 9(6)V99 VALUE ZEROS.
+       01 W-ALIQ        PIC 9(02)   VALUE ZEROS.
+       01 W-ALIQACH     PIC X(01)   VALUE "N".
+       01 W-TIPOFAIXA   PIC X(01)   VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPAG.
@@ -269,12 +357,51 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADCEP"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM.
+       INC-OP4.
+           OPEN I-O CADHPAG
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT CADHPAG
+                 CLOSE CADHPAG
+                 MOVE "*** ARQUIVO CADHPAG FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OP4
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADHPAG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       INC-OP5.
+           OPEN INPUT CADFAIXA
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 MOVE "TABELA DE FAIXAS DE INSS/IR NAO CADASTRADA"
+                                                  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFAIXA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       INC-OP6.
+           OPEN INPUT CADOPER
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 MOVE "CADASTRO DE OPERADORES NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADOPER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
       *
        R1.
            MOVE ZEROS TO FUNC-COD ANO MES CODCARGO CODDEP NDEPS CODAREA
            MOVE ZEROS TO ENDERECO NENDRC DDD NUMERO W-SEL CARGO-SALBASE
            MOVE ZEROS TO DTADMISSAO DTDEMISSAO DTAFAST ANO MES CODFUNC
-           MOVE ZEROS TO SALBRUTO INSS IR SALFAMILIA SALLIQ W-SEL
+           MOVE ZEROS TO SALBRUTO INSS IR SALFAMILIA SALLIQ FGTS W-SEL
+           MOVE ZEROS TO W-OLDSALBRUTO W-OLDINSS W-OLDIR
+           MOVE ZEROS TO W-OLDSALFAMILIA W-OLDSALLIQ W-OLDFGTS
+           MOVE "M" TO TIPOFOLHA
            DISPLAY TELAPAG.
        R2.
            ACCEPT TFUNC-COD
@@ -322,11 +449,27 @@
                MOVE "O MES E UM INTERVALO DE 1 A 12" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R4.
+       R4A.
+           DISPLAY (23, 40) "TIPO FOLHA M=MENSAL D=DECIMO TERC : ".
+           ACCEPT (23, 76) TIPOFOLHA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO R4.
+           IF TIPOFOLHA NOT = "M" AND TIPOFOLHA NOT = "D"
+              MOVE "*** DIGITE APENAS M=MENSAL ou D=DECIMO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4A.
 
        LER-CADPAG.
            READ CADPAG
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE SALBRUTO   TO W-OLDSALBRUTO
+                MOVE INSS       TO W-OLDINSS
+                MOVE IR         TO W-OLDIR
+                MOVE SALFAMILIA TO W-OLDSALFAMILIA
+                MOVE SALLIQ     TO W-OLDSALLIQ
+                MOVE FGTS       TO W-OLDFGTS
                 DISPLAY TELAPAG
                 MOVE "*** FOLHA JA CADASTRADA, RECALCULANDO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -360,26 +503,33 @@
                MOVE 1 TO X.
            COMPUTE SALBRUTO = (CARGO-SALBASE * X).
        R5B.
-           IF SALBRUTO < 4000,01
-               MOVE 8 TO Y
-           ELSE IF SALBRUTO > 10000
-               MOVE 10 TO Y
-           ELSE
-               MOVE 9 TO Y.
+           MOVE "I" TO W-TIPOFAIXA
+           MOVE SALBRUTO TO CALC
+           PERFORM ROT-BUSCA-FAIXA THRU ROT-BUSCA-FAIXA-FIM
+           IF W-ALIQACH NOT = "S"
+              MOVE "*** FAIXA INSS NAO ENCONTRADA - NAO GRAVADO ***"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE W-ALIQ TO Y
            COMPUTE INSS = (SALBRUTO * Y).
        RSC.
            COMPUTE DESCINSS = (SALBRUTO - INSS).
-           IF DESCINSS < 6000,01
-               MOVE 0 TO Z
-           ELSE IF DESCINSS > 6000,00 AND DESCINSS < 1500,01
-               MOVE 10 TO Z
-           ELSE
-               MOVE 15 TO Z
+           MOVE "R" TO W-TIPOFAIXA
+           MOVE DESCINSS TO CALC
+           PERFORM ROT-BUSCA-FAIXA THRU ROT-BUSCA-FAIXA-FIM
+           IF W-ALIQACH NOT = "S"
+              MOVE "*** FAIXA IR NAO ENCONTRADA - NAO GRAVADO ***"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE W-ALIQ TO Z
            COMPUTE IR = DESCINSS * Z.
        R5D.
            IF NDEPS > 0
                COMPUTE SALFAMILIA = NDEPS * 10
            COMPUTE SALLIQ = DESCINSS - (IR + SALFAMILIA)
+           COMPUTE FGTS = SALBRUTO * (W-ALIQFGTS / 100)
 
            DISPLAY TELAPAG
 
@@ -423,7 +573,7 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "N=NOVA FOLHA  A=ALTERAR"
+                     "N=NOVA FOLHA  A=ALTERAR  E=EXCLUIR/REVERTER"
                 ACCEPT (23, 55) W-OPCAO
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
                     AND W-OPCAO NOT = "E" GO TO ACE-001.
@@ -434,7 +584,37 @@
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
-                      GO TO R5.
+                      GO TO R5
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR/REVERTER (S/N) : ".
+                ACCEPT (23, 65) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FOLHA NAO REVERTIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM ROT-2APROV THRU ROT-2APROV-FIM
+                IF W-2AOK NOT = "S"
+                   MOVE "*** REVERSAO CANCELADA - SEM 2A APROVACAO ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DELETE CADPAG RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** FOLHA REVERTIDA/EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO DE FOLHA"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
 
        ALT-OPC.
@@ -451,6 +631,13 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                PERFORM ROT-2APROV THRU ROT-2APROV-FIM
+                IF W-2AOK NOT = "S"
+                   MOVE "*** ALTERACAO CANCELADA - SEM 2A APROVACAO ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                PERFORM ROT-GRAVA-HPAG
                 REWRITE REGPAG
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -459,9 +646,117 @@
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO FUNC"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *********************************************************
+      * SEGUNDA APROVACAO - EXIGIDA PARA ALTERAR OU REVERTER   *
+      * UMA FOLHA JA CADASTRADA (POSTADA). PEDE O CODIGO E A   *
+      * SENHA DE UM OPERADOR DE NIVEL 1 (ADMINISTRADOR) EM     *
+      * CADOPER, DIFERENTE DA MERA CONFIRMACAO S/N JA FEITA    *
+      * PELO OPERADOR QUE ESTA NA TELA. RETORNA "S" OU "N" EM  *
+      * W-2AOK.                                                *
+      *********************************************************
+       ROT-2APROV.
+           MOVE "N" TO W-2AOK
+           MOVE ZEROS  TO W-2ACOD
+           MOVE SPACES TO W-2ASENHA
+           DISPLAY (23, 12)
+             "2A APROVACAO -> CODIGO DO OPERADOR :".
+           ACCEPT  (23, 50) W-2ACOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO ROT-2APROV-FIM.
+       ROT-2APROV-SENHA.
+           DISPLAY (23, 12)
+             "2A APROVACAO -> SENHA DO OPERADOR   :".
+           ACCEPT  (23, 50) W-2ASENHA
+           MOVE W-2ACOD TO OPER-COD
+           READ CADOPER
+           IF ST-ERRO4 NOT = "00" OR OPER-SENHA NOT = W-2ASENHA
+              MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-2APROV-FIM.
+           IF OPER-NIVEL NOT = 1
+              MOVE "*** OPERADOR SEM NIVEL PARA APROVAR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-2APROV-FIM.
+           MOVE "S" TO W-2AOK.
+       ROT-2APROV-FIM.
+           EXIT.
+      *
+      *********************************************************
+      * ARQUIVA OS VALORES ANTERIORES A ALTERACAO EM CADHPAG   *
+      *********************************************************
+       ROT-GRAVA-HPAG.
+           MOVE ZEROS TO W-SEQHPAG
+           MOVE FUNC-COD TO FUNC-COD-H
+           MOVE ANO      TO ANO-H
+           MOVE MES      TO MES-H
+           MOVE ZEROS TO SEQHPAG
+           START CADHPAG KEY IS NOT LESS CHAVEHPAG
+                 INVALID KEY GO TO ROT-GRAVA-HPAG-WR.
+       ROT-GRAVA-HPAG-RD.
+           READ CADHPAG NEXT RECORD
+                AT END
+                   GO TO ROT-GRAVA-HPAG-WR
+           END-READ
+           IF FUNC-COD-H NOT = FUNC-COD OR ANO-H NOT = ANO
+                                        OR MES-H NOT = MES
+                GO TO ROT-GRAVA-HPAG-WR.
+           MOVE SEQHPAG TO W-SEQHPAG
+           GO TO ROT-GRAVA-HPAG-RD.
+       ROT-GRAVA-HPAG-WR.
+           ADD 1 TO W-SEQHPAG
+           MOVE FUNC-COD    TO FUNC-COD-H
+           MOVE ANO         TO ANO-H
+           MOVE MES         TO MES-H
+           MOVE W-SEQHPAG   TO SEQHPAG
+           ACCEPT DTALTER-HP FROM DATE YYYYMMDD
+           MOVE W-OLDSALBRUTO   TO SALBRUTO-HP
+           MOVE W-OLDINSS       TO INSS-HP
+           MOVE W-OLDIR         TO IR-HP
+           MOVE W-OLDSALFAMILIA TO SALFAMILIA-HP
+           MOVE W-OLDSALLIQ     TO SALLIQ-HP
+           MOVE W-OLDFGTS       TO FGTS-HP
+           WRITE REGHPAG.
+       ROT-GRAVA-HPAG-FIM.
+           EXIT.
+      *
+      *********************************************************
+      * PROCURA EM CADFAIXA A FAIXA CUJO VALOR INICIAL/FINAL   *
+      * COBRE CALC, PARA O TIPOFAIXA (I=INSS  R=IR) JA MONTADO *
+      * NA CHAVE. RETORNA A ALIQUOTA ENCONTRADA EM W-ALIQ.     *
+      *********************************************************
+       ROT-BUSCA-FAIXA.
+           MOVE ZEROS       TO W-ALIQ
+           MOVE "N"         TO W-ALIQACH
+           MOVE W-TIPOFAIXA TO TIPOFAIXA
+           MOVE 01          TO FAIXA-COD
+           START CADFAIXA KEY IS NOT LESS CHAVEFAIXA
+                 INVALID KEY
+                    MOVE "TABELA DE FAIXAS DE INSS/IR NAO CADASTRADA"
+                                                     TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-BUSCA-FAIXA-FIM.
+       ROT-BUSCA-FAIXA-RD.
+           READ CADFAIXA NEXT RECORD
+                AT END
+                   GO TO ROT-BUSCA-FAIXA-FIM
+           END-READ
+           IF TIPOFAIXA NOT = W-TIPOFAIXA
+              GO TO ROT-BUSCA-FAIXA-FIM.
+           IF CALC NOT < VALINI AND CALC NOT > VALFIM
+              MOVE ALIQFAIXA TO W-ALIQ
+              MOVE "S"       TO W-ALIQACH
+              GO TO ROT-BUSCA-FAIXA-FIM.
+           GO TO ROT-BUSCA-FAIXA-RD.
+       ROT-BUSCA-FAIXA-FIM.
+           EXIT.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADPAG CADFUNC CADCARGO
+           CLOSE CADPAG CADFUNC CADCARGO CADHPAG CADFAIXA CADOPER.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
