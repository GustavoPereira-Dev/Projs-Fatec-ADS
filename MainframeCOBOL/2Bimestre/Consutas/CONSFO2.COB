@@ -16,7 +16,8 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CHAVEPGTO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS SALBRUTO WITH DUPLICATES.
+                    ALTERNATE RECORD KEY IS SALBRUTO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS ANOMES WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -28,13 +29,16 @@
        01 REGPAG.
           03 CHAVEPGTO.
                05 FUNC-COD PIC 9(5).
-               05 ANO      PIC 9(4).
-               05 MES      PIC 9(2).
+               05 ANOMES.
+                  07 ANO   PIC 9(4).
+                  07 MES   PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
           03 SALBRUTO      PIC 9(06)V99.
           03 INSS          PIC 9(06)V99.
           03 IR            PIC 9(06)V99.
           03 SALFAMILIA    PIC 9(06)V99.
           03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -49,6 +53,8 @@
        01 CONLIN           PIC 9(03)    VALUE 001.
        01 CODENTR          PIC 9(05)    VALUE ZEROS.
        01 SALBRUTOENTR     PIC 9(06)V99 VALUE ZEROS.
+       01 ANOENTR          PIC 9(04)    VALUE ZEROS.
+       01 MESENTR          PIC 9(02)    VALUE ZEROS.
       *-----------------------------------------------------------------
       *
       ******************
@@ -97,6 +103,8 @@
                VALUE  " FOLHA ***".
            05  LINE 04  COLUMN 01
                VALUE  "   CODIGO :        SALARIO BRUTO :".
+           05  LINE 05  COLUMN 01
+               VALUE  "   ANO    :        MES :".
            05  LINE 22  COLUMN 01
                VALUE  "  MENSAGEM :".
            05  TCODENTR
@@ -107,6 +115,14 @@
                LINE 04  COLUMN 36  PIC 9(06),99
                USING  SALBRUTOENTR
                HIGHLIGHT.
+           05  TANOENTR
+               LINE 05  COLUMN 13  PIC 9(04)
+               USING  ANOENTR
+               HIGHLIGHT.
+           05  TMESENTR
+               LINE 05  COLUMN 26  PIC 9(02)
+               USING  MESENTR
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -127,11 +143,11 @@
                NEXT SENTENCE.
       *
        INC-001.
-           MOVE ZEROS TO CODENTR SALBRUTOENTR
+           MOVE ZEROS TO CODENTR SALBRUTOENTR ANOENTR MESENTR
            DISPLAY  TELAFO2.
        INC-001A.
            DISPLAY (22, 16)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/SAL. BRUTO"
+            "SOLIC.=> F1=FIM F2=P/SAL.BRUTO F3=P/ANO E MES         "
            ACCEPT TCODENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -139,7 +155,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -151,7 +169,7 @@
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (22, 16)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO FUNC"
+            "SOLIC.=> F1=FIM F2=P/CODIGO FUNC F3=P/ANO E MES       "
            ACCEPT TSALBRUTOENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -159,7 +177,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001A.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -168,6 +188,32 @@
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           GO TO INC-RD2.
+       INC-001C.
+           MOVE ZEROS TO ANOENTR MESENTR
+           DISPLAY  TELAFO2
+           DISPLAY (22, 16)
+            "SOLIC.=> F1=FIM F2=P/CODIGO FUNC F3=P/SAL.BRUTO        "
+           ACCEPT TANOENTR
+           ACCEPT TMESENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPAG
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+           MOVE ANOENTR TO ANO
+           MOVE MESENTR TO MES
+           START CADPAG KEY IS NOT LESS ANOMES INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
        INC-RD2.
            DISPLAY (22, 16) LIMPA
            READ CADPAG NEXT
