@@ -4,6 +4,11 @@
       **************************************
       * MANUTENCAO DO CADASTRO DE AMIGOS   *
       **************************************
+      * AVISO: ESTE PROGRAMA LE O REGFUNC COM O CEP EMBUTIDO NO
+      * PROPRIO REGISTRO, UM LAYOUT QUE NUNCA CORRESPONDEU AO QUE
+      * CADFUNC.COB GRAVA EM CADFUNC.DAT. APOS A CONVERSAO CNVFUNC.COB
+      * O ARQUIVO PASSA A SER NO LAYOUT NOVO DO FPP004.COB; USAR
+      * CONSF2.COB PARA CONSULTAR FUNCIONARIOS, NAO ESTE PROGRAMA.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
