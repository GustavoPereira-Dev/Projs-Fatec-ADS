@@ -16,7 +16,9 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODFUNC
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODAREA WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODCARGO WITH DUPLICATES.
 
       *
       *-----------------------------------------------------------------
@@ -43,6 +45,12 @@
           03 DTADMISSAO    PIC 9(8).
           03 DTDEMISSAO    PIC 9(8).
           03 DTAFAST       PIC 9(8).
+          03 DADOSBANC.
+             05 BANCO      PIC 9(03).
+             05 AGENCIA    PIC 9(04).
+             05 CONTA      PIC X(10).
+          03 MOTIVOAFAST   PIC X(30).
+          03 DTPREVRET     PIC 9(8).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -58,6 +66,8 @@
        01 CONLIN           PIC 9(03) VALUE 001.
        01 CODFUNCENTR      PIC 9(05) VALUE ZEROS.
        01 NOMEENTR           PIC X(35) VALUE SPACES.
+       01 CODAREAENTR      PIC 9(03) VALUE ZEROS.
+       01 CODCARGOENTR     PIC 9(03) VALUE ZEROS.
       *-----------------------------------------------------------------
       *
       ******************
@@ -76,6 +86,9 @@
           03 FILLER         PIC X(02) VALUE SPACES.
           03 FILLER         PIC X(15) VALUE "CODIGO CARGO : ".
           03 DETCODCARGO    PIC 9(03).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 FILLER         PIC X(15) VALUE "CODIGO AREA : ".
+          03 DETCODAREA     PIC 9(03).
        01 DET4.
           03 FILLER         PIC X(06) VALUE "CEP : ".
           03 DETENDERECO    PIC 9(09).
@@ -123,6 +136,14 @@
                LINE 04  COLUMN 38  PIC X(35)
                USING  NOMEENTR
                HIGHLIGHT.
+           05  TCODAREAENTR
+               LINE 04  COLUMN 38  PIC 9(03)
+               USING  CODAREAENTR
+               HIGHLIGHT.
+           05  TCODCARGOENTR
+               LINE 04  COLUMN 38  PIC 9(03)
+               USING  CODCARGOENTR
+               HIGHLIGHT.
 
 
       *-----------------------------------------------------------------
@@ -149,7 +170,7 @@
            DISPLAY  TCONSFUNC.
        INC-001A.
            DISPLAY (22, 16)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/NOME."
+            "SOLIC.=> F1=FIM F2=P/NOME F3=P/AREA F4=P/CARGO      "
            ACCEPT TCODFUNCENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -157,7 +178,11 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT = 05
+                      GO TO INC-001D.
+           IF W-ACT > 05
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -169,7 +194,7 @@
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (22, 16)
-           "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/CODIGO FUNC"
+           "SOLIC.=> F1=FIM F2=P/CODIGO F3=P/AREA F4=P/CARGO     "
 
            ACCEPT TNOMEENTR
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -178,7 +203,11 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001A.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT = 05
+                      GO TO INC-001D.
+           IF W-ACT > 05
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -187,6 +216,59 @@
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           GO TO INC-RD2.
+       INC-001C.
+           MOVE ZEROS TO CODAREAENTR
+           DISPLAY  TCONSFUNC
+           DISPLAY (22, 16)
+           "SOLIC.=> F1=FIM F2=P/CODIGO F3=P/NOME F4=P/CARGO     "
+           ACCEPT TCODAREAENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADFUNC
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT = 05
+                      GO TO INC-001D.
+           IF W-ACT > 05
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+           MOVE CODAREAENTR TO CODAREA
+           START CADFUNC KEY IS NOT LESS CODAREA INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
+           GO TO INC-RD2.
+       INC-001D.
+           MOVE ZEROS TO CODCARGOENTR
+           DISPLAY  TCONSFUNC
+           DISPLAY (22, 16)
+           "SOLIC.=> F1=FIM F2=P/CODIGO F3=P/NOME F4=P/AREA      "
+           ACCEPT TCODCARGOENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADFUNC
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT = 05
+                      GO TO INC-001C.
+           IF W-ACT > 05
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001D.
+           MOVE CODCARGOENTR TO CODCARGO
+           START CADFUNC KEY IS NOT LESS CODCARGO INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001D.
+           GO TO INC-RD2.
        INC-RD2.
            DISPLAY (22, 16) LIMPA
            READ CADFUNC NEXT
@@ -206,6 +288,7 @@
            MOVE NOME TO DETNOME
            MOVE NDEPS TO DETNDEPS
            MOVE CODCARGO TO DETCODCARGO
+           MOVE CODAREA TO DETCODAREA
            MOVE ENDERECO TO DETENDERECO
            MOVE NENDRC TO DETNENDRC
            MOVE COMPENDRC TO DETCOMPENDRC
