@@ -18,6 +18,12 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOMEPROP WITH DUPLICATES.
 
+       SELECT CADVDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEVENDA
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS PLACAVDA WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -31,6 +37,26 @@
           03 MARCA         PIC X(2).
           03 ANOFABC       PIC 9(4).
           03 COR           PIC 9(1).
+          03 DTLICENC.
+             04 DIALIC     PIC 9(02).
+             04 MESLIC     PIC 9(02).
+             04 ANOLIC     PIC 9(04).
+          03 DTLICENC1 REDEFINES DTLICENC PIC 9(08).
+          03 DTSEGURO.
+             04 DIASEG     PIC 9(02).
+             04 MESSEG     PIC 9(02).
+             04 ANOSEG     PIC 9(04).
+          03 DTSEGURO1 REDEFINES DTSEGURO PIC 9(08).
+      *
+       FD CADVDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVDA.DAT".
+       01 REGVENDA.
+          03 CHAVEVENDA.
+             05 PLACAVDA      PIC X(7).
+             05 DTAVENDA      PIC 9(8).
+          03 COMPRADOR        PIC X(30).
+          03 VALORVENDA       PIC 9(8)V99.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -40,11 +66,25 @@
        77 MENS          PIC X(60) VALUE SPACES.
        77 LIMPA         PIC X(60) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 SOLIC         PIC X(20) VALUE SPACES.
        01 CONLIN        PIC 9(03) VALUE 001.
        01 PLACAENTR     PIC X(07) VALUE SPACES.
        01 NOMEPROPENTR  PIC X(30) VALUE SPACES.
+       01 W-VDACNT      PIC 9(02) VALUE ZEROS.
+       01 W-VDAOK       PIC X(01) VALUE "N".
+
+       01 DET4.
+          03 FILLER           PIC X(12) VALUE "VENDIDO EM: ".
+          03 DETDTAVENDA      PIC 9(08) VALUE ZEROS.
+          03 FILLER           PIC X(12) VALUE "  COMPRADOR:".
+          03 DETCOMPRADOR     PIC X(30) VALUE SPACES.
+          03 FILLER           PIC X(08) VALUE "  VALOR:".
+          03 DETVALORVDA      PIC Z(6)9,99.
+       01 DET4SEMVDA.
+          03 FILLER           PIC X(40) VALUE
+             "NAO HA REGISTRO DE VENDA PARA ESTE CARRO".
 
        01 DET2.
           03 FILLER           PIC X(08) VALUE "PLACA : ".
@@ -94,6 +134,15 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADCAR"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
+       INC-OP2.
+           OPEN INPUT  CADVDA
+           IF ST-ERRO3 = "00"
+                 MOVE "S" TO W-VDAOK
+           ELSE
+              IF ST-ERRO3 NOT = "30"
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADVDA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
       *
        INC-001.
            MOVE SPACES TO PLACAENTR NOMEPROPENTR
@@ -164,8 +213,39 @@
            COMPUTE LIN = CONLIN + 3
            DISPLAY (LIN, 01) DET3
            ADD 2 TO CONLIN
+           PERFORM ROT-VENDAS
            IF CONLIN < 17
                   GO TO INC-RD2.
+           GO TO ROT-SOL.
+      *
+       ROT-VENDAS.
+           MOVE ZEROS TO W-VDACNT
+           IF W-VDAOK NOT = "S"
+              GO TO ROT-VENDAS-FIM.
+           MOVE PLACA TO PLACAVDA
+           START CADVDA KEY IS NOT LESS PLACAVDA INVALID KEY
+                 COMPUTE LIN = CONLIN + 3
+                 DISPLAY (LIN, 01) DET4SEMVDA
+                 ADD 1 TO CONLIN
+                 GO TO ROT-VENDAS-FIM.
+       ROT-VENDAS-RD.
+           READ CADVDA NEXT RECORD
+               AT END
+                  GO TO ROT-VENDAS-FIM
+           END-READ
+           IF ST-ERRO3 NOT = "00" OR PLACAVDA NOT = PLACA
+                  GO TO ROT-VENDAS-FIM.
+           MOVE DTAVENDA   TO DETDTAVENDA
+           MOVE COMPRADOR  TO DETCOMPRADOR
+           MOVE VALORVENDA TO DETVALORVDA
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET4
+           ADD 1 TO CONLIN
+           ADD 1 TO W-VDACNT
+           IF W-VDACNT < 2
+                  GO TO ROT-VENDAS-RD.
+       ROT-VENDAS-FIM.
+           EXIT.
       *
        ROT-SOL.
            DISPLAY (22, 16) " *** CONTINUA CONSULTA : . ***"
@@ -201,6 +281,8 @@
        ROT-FIM.
            DISPLAY (01 01) ERASE.
            CLOSE CADCAR.
+           IF W-VDAOK = "S"
+              CLOSE CADVDA.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
