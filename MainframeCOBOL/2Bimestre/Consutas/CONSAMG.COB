@@ -17,7 +17,9 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS APELIDO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS TPAMIGO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -35,6 +37,16 @@
           03 SEXO          PIC X(01).
           03 GENERO        PIC X(01).
           03 TPAMIGO       PIC 9(01).
+          03 DATANASC.
+             04 DIA        PIC 9(02).
+             04 MES        PIC 9(02).
+             04 ANO.
+                05 SEC     PIC 9(02).
+                05 DSEC    PIC 9(02).
+          03 DATANASC1 REDEFINES DATANASC PIC 9(08).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -49,6 +61,8 @@
        01 CONLIN           PIC 9(03) VALUE 001.
        01 APELIDOENTR      PIC X(12) VALUE SPACES.
        01 NOMEENTR         PIC X(30) VALUE SPACES.
+       01 TPAMIGOENTR      PIC 9(01) VALUE ZEROS.
+       01 GENEROENTR       PIC X(01) VALUE SPACES.
 
       *-----------------------------------------------------------------
       *
@@ -100,6 +114,16 @@
                LINE 04  COLUMN 43  PIC X(30)
                USING  NOMEENTR
                HIGHLIGHT.
+           05  LINE 05  COLUMN 01
+               VALUE  "   TIPO AMIGO :     GENERO :".
+           05  TTPAMIGOENTR
+               LINE 05  COLUMN 15  PIC 9(01)
+               USING  TPAMIGOENTR
+               HIGHLIGHT.
+           05  TGENEROENTR
+               LINE 05  COLUMN 30  PIC X(01)
+               USING  GENEROENTR
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -117,11 +141,12 @@
                  GO TO ROT-FIM2.
       *
        INC-001.
-           MOVE ZEROS TO APELIDOENTR NOMEENTR
+           MOVE ZEROS TO APELIDOENTR TPAMIGOENTR
+           MOVE SPACES TO NOMEENTR GENEROENTR
            DISPLAY  TCONSAMG.
        INC-001A.
            DISPLAY (22, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/NOME."
+            "SOLIC.=> F1=ENCERRA  F2=P/NOME  F3=P/TIPO  F4=P/GENERO"
            ACCEPT TAPELIDOENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -129,7 +154,11 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT = 05
+                      GO TO INC-001D.
+           IF W-ACT > 05
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -141,7 +170,7 @@
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (22, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/APELIDO"
+            "SOLIC.=> F1=ENCERRA  F2=P/APELIDO  F3=P/TIPO  F4=P/GENERO"
            ACCEPT TNOMEENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -149,7 +178,11 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001A.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT = 05
+                      GO TO INC-001D.
+           IF W-ACT > 05
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -158,6 +191,54 @@
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           GO TO INC-RD2.
+       INC-001C.
+           DISPLAY (22, 13)
+            "SOLIC.=> F1=ENCERRA  F2=P/APELIDO  F3=P/NOME  F4=P/GENERO"
+           ACCEPT TTPAMIGOENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADAMIGO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT = 05
+                      GO TO INC-001D.
+           IF W-ACT > 05
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+           MOVE TPAMIGOENTR TO TPAMIGO
+           START CADAMIGO KEY IS NOT LESS TPAMIGO INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
+           GO TO INC-RD2.
+       INC-001D.
+           DISPLAY (22, 13)
+            "SOLIC.=> F1=ENCERRA  F2=P/APELIDO  F3=P/NOME  F4=P/TIPO"
+           ACCEPT TGENEROENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADAMIGO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT = 05
+                      GO TO INC-001C.
+           IF W-ACT > 05
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001D.
+           MOVE GENEROENTR TO GENERO
+           START CADAMIGO KEY IS NOT LESS GENERO INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001D.
        INC-RD2.
            DISPLAY (22, 13) LIMPA
            READ CADAMIGO NEXT
@@ -167,7 +248,7 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO NOV-SOL
               ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP"  TO MENS
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADAMIGO"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
