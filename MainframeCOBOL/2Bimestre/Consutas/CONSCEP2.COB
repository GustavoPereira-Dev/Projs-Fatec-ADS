@@ -17,6 +17,8 @@
                     RECORD KEY   IS CEP-NUMCEP
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CEP-CIDADE
                                    WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
@@ -28,7 +30,7 @@
                VALUE OF FILE-ID IS "CADCEP.DAT".
        01 REGCEP.
                 03 CEP-NUMCEP        PIC 9(08).
-                03 CEP-LOGRA         PIC X(35).
+                03 CEP-LOGRA         PIC X(30).
                 03 CEP-BAIRRO        PIC X(20).
                 03 CEP-CIDADE        PIC X(20).
                 03 CEP-UF            PIC X(02).
@@ -46,6 +48,7 @@
        01 CONLIN       PIC 9(03) VALUE 001.
        01 CEPENTR      PIC 9(09) VALUE ZEROS.
        01 LOGRENTR     PIC X(35) VALUE SPACES.
+       01 CIDADENTR    PIC X(20) VALUE SPACES.
       *-----------------------------------------------------------------
       *
       ******************
@@ -90,6 +93,11 @@
            05  TLOGRENTR
                LINE 04  COLUMN 35  PIC X(35)
                USING  LOGRENTR.
+           05  LINE 05  COLUMN 01
+               VALUE  " CIDADE :".
+           05  TCIDADENTR
+               LINE 05  COLUMN 10  PIC X(20)
+               USING  CIDADENTR.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -111,10 +119,11 @@
        INC-001.
            MOVE ZEROS TO CEPENTR
            MOVE SPACES TO LOGRENTR
+           MOVE SPACES TO CIDADENTR
            DISPLAY  TELACEP.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/LOGRADOURO."
+            "SOLIC.=> F1=ENCERRA  F2=P/LOGRADOURO  F3=P/CIDADE-UF"
            ACCEPT TCEPENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -122,7 +131,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -134,7 +145,7 @@
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO CEP "
+            "SOLIC.=> F1=ENCERRA  F2=P/CODIGO CEP  F3=P/CIDADE-UF"
            ACCEPT TLOGRENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -142,7 +153,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001A.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -151,6 +164,28 @@
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           GO TO INC-RD2.
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA  F2=P/CODIGO CEP  F3=P/LOGRADOURO"
+           ACCEPT TCIDADENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CIDADENTR TO CEP-CIDADE
+           START CADCEP KEY IS NOT LESS CEP-CIDADE INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ CADCEP NEXT
