@@ -29,6 +29,7 @@
                 03 AREA-COD          PIC 9(03).
                 03 AREA-NOME         PIC X(20).
                 03 AREA-ESTRUTURA    PIC 9(1).
+                03 AREA-QTDORCADA    PIC 9(04).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
