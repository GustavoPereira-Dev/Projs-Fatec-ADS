@@ -17,6 +17,8 @@
                       RECORD KEY   IS CARGO-COD
                       ALTERNATE RECORD KEY IS CARGO-DNMNC
                                    WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CARGO-AREA
+                                   WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
 
       *
@@ -45,6 +47,7 @@
        01 CONLIN       PIC 9(03) VALUE 001.
        01 CARGO-CODENTR           PIC 9(5)     VALUE ZEROS.
        01 CARGO-DNMNCENTR       PIC X(20) VALUE ZEROS.
+       01 CARGO-AREAENTR       PIC 9(3) VALUE ZEROS.
       *-----------------------------------------------------------------
       *
       *************************
@@ -88,6 +91,12 @@
                LINE 04  COLUMN 34  PIC X(20)
                USING  CARGO-DNMNCENTR
                HIGHLIGHT.
+           05  LINE 05  COLUMN 01
+               VALUE  "   AREA   :".
+           05  TCARGO-AREAENTR
+               LINE 05  COLUMN 13  PIC 9(03)
+               USING  CARGO-AREAENTR
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -108,10 +117,11 @@
        INC-001.
            MOVE ZEROS TO CARGO-COD
            MOVE SPACES TO CARGO-DNMNC
+           MOVE ZEROS TO CARGO-AREA
            DISPLAY  TCONSCARGO2.
        INC-001A.
            DISPLAY (22, 16)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/DENOMINACAO."
+            "SOLIC.=> F1=ENCERRA  F2=P/DENOMINACAO  F3=P/AREA"
            ACCEPT TCARGO-CODENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -119,7 +129,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -131,7 +143,7 @@
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (22, 16)
-           "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO CARGO"
+            "SOLIC.=> F1=ENCERRA  F2=P/CODIGO CARGO  F3=P/AREA"
            ACCEPT TCARGO-DNMNCENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -139,7 +151,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001A.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -148,6 +162,28 @@
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           GO TO INC-RD2.
+       INC-001C.
+           DISPLAY (22, 16)
+            "SOLIC.=> F1=ENCERRA  F2=P/CODIGO CARGO  F3=P/DENOMINACAO"
+           ACCEPT TCARGO-AREAENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCARGO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CARGO-AREAENTR TO CARGO-AREA
+           START CADCARGO KEY IS NOT LESS CARGO-AREA INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
        INC-RD2.
            DISPLAY (22, 16) LIMPA
            READ CADCARGO NEXT
