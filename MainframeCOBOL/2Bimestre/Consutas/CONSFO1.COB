@@ -16,7 +16,8 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CHAVEPGTO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS SALBRUTO WITH DUPLICATES.
+                    ALTERNATE RECORD KEY IS SALBRUTO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS ANOMES WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -27,13 +28,16 @@
        01 REGPAG.
           03 CHAVEPGTO.
                05 FUNC-COD PIC 9(5).
-               05 ANO      PIC 9(4).
-               05 MES      PIC 9(2).
+               05 ANOMES.
+                  07 ANO   PIC 9(4).
+                  07 MES   PIC 9(2).
+               05 TIPOFOLHA PIC X(1).
           03 SALBRUTO      PIC 9(06)V99.
           03 INSS          PIC 9(06)V99.
           03 IR            PIC 9(06)V99.
           03 SALFAMILIA    PIC 9(06)V99.
           03 SALLIQ        PIC 9(06)V99.
+          03 FGTS          PIC 9(06)V99.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06)    VALUE ZEROS.
