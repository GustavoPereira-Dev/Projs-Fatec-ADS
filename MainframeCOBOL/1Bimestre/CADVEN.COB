@@ -16,6 +16,22 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS PLACA
                     FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADMARCA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MARCA-COD
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS MARCA-NOME
+                                   WITH DUPLICATES.
+      *
+       SELECT CADCOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COR-COD
+                    FILE STATUS  IS ST-ERRO4
+                    ALTERNATE RECORD KEY IS COR-NOME
+                                   WITH DUPLICATES.
 
       *
       *-----------------------------------------------------------------  
@@ -30,6 +46,30 @@
           03 MARCA         PIC X(2).
           03 ANOFABC       PIC 9(4).
           03 COR           PIC 9(1).
+          03 DTLICENC.
+             04 DIALIC     PIC 9(02).
+             04 MESLIC     PIC 9(02).
+             04 ANOLIC     PIC 9(04).
+          03 DTLICENC1 REDEFINES DTLICENC PIC 9(08).
+          03 DTSEGURO.
+             04 DIASEG     PIC 9(02).
+             04 MESSEG     PIC 9(02).
+             04 ANOSEG     PIC 9(04).
+          03 DTSEGURO1 REDEFINES DTSEGURO PIC 9(08).
+      *
+       FD CADMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMARCA.DAT".
+       01 REGMARCA.
+          03 MARCA-COD     PIC X(02).
+          03 MARCA-NOME    PIC X(15).
+      *
+       FD CADCOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCOR.DAT".
+       01 REGCOR.
+          03 COR-COD       PIC 9(01).
+          03 COR-NOME      PIC X(10).
       *
       *-----------------------------------------------------------------     
        WORKING-STORAGE SECTION.
@@ -39,34 +79,13 @@
        77 MENS          PIC X(40) VALUE SPACES.
        77 LIMPA         PIC X(40) VALUE SPACES. 
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
-       01 TXTCOR        PIC X(15) VALUE ZEROS.
+       01 TXTCOR        PIC X(15) VALUE SPACES.
        01 TXTTCOR       PIC X(15) VALUE SPACES.
-       01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
-
-       01 TABCOR.
-          03 TBCOR    PIC X(10) OCCURS 10 TIMES.
-
-       01 TABMARCAX.
-          03 FILLER     PIC X(15) VALUE "VWVOLSKWAGEN".
-          03 FILLER     PIC X(15) VALUE "GMGENERAL MOTOR".
-          03 FILLER     PIC X(15) VALUE "TOTOYOTA".
-          03 FILLER     PIC X(15) VALUE "FTFIAT".
-          03 FILLER     PIC X(15) VALUE "CTCITROEM".
-          03 FILLER     PIC X(15) VALUE "SBSUBARU".
-          03 FILLER     PIC X(15) VALUE "VVVOLVO".
-          03 FILLER     PIC X(15) VALUE "HYHYUNDAI".
-          03 FILLER     PIC X(15) VALUE "FDFORD".
-          03 FILLER     PIC X(15) VALUE "FRFERRARI".
-	  03 FILLER     PIC X(15) VALUE "CHCHERY".
-          03 FILLER     PIC X(15) VALUE "BWBMW".
-          03 FILLER     PIC X(15) VALUE "NDNAO DECLARADO".
-       01 TABMARCA REDEFINES TABMARCAX.
-          03 TBMARCA   PIC X(15) OCCURS 13 TIMES.
-       01 TXTMARCA.
-          03 TXTMARCA1 PIC X(02) VALUE SPACES.
-          03 TXTMARCA2 PIC X(13) VALUE SPACES. 
+       01 TXTMARCA2     PIC X(15) VALUE SPACES.
 
 
 
@@ -142,33 +161,41 @@
                VALUE  "   COR               :".
            05  LINE 17  COLUMN 41 
                VALUE  "                                       ".
-           05  LINE 18  COLUMN 01 
+           05  LINE 18  COLUMN 01
+               VALUE  "   DT LICENCIAMENTO  :".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       ".
+           05  LINE 19  COLUMN 01
+               VALUE  "   DT SEGURO         :".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       ".
+           05  LINE 20  COLUMN 01
                VALUE  "  ".
-           05  LINE 18  COLUMN 41 
+           05  LINE 20  COLUMN 41
                VALUE  "                                       ".
-           05  LINE 19  COLUMN 01 
+           05  LINE 21  COLUMN 01
                VALUE  "                                        ".
-           05  LINE 19  COLUMN 41 
+           05  LINE 21  COLUMN 41
                VALUE  "             ͼ                        ".
-           05  LINE 20  COLUMN 01 
+           05  LINE 22  COLUMN 01
                VALUE  "                                        ".
-           05  LINE 20  COLUMN 41 
+           05  LINE 22  COLUMN 41
                VALUE  "            Ŀ                         ".
-           05  LINE 21  COLUMN 01 
+           05  LINE 23  COLUMN 01
                VALUE  " ".
-           05  LINE 21  COLUMN 41 
+           05  LINE 23  COLUMN 41
                VALUE  "                                       ".
-           05  LINE 22  COLUMN 01 
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
-           05  LINE 22  COLUMN 41 
+           05  LINE 24  COLUMN 41
                VALUE  "                                       ".
-           05  LINE 23  COLUMN 01 
+           05  LINE 25  COLUMN 01
                VALUE  " ".
-           05  LINE 23  COLUMN 41 
+           05  LINE 25  COLUMN 41
                VALUE  "                                       ".
-           05  LINE 24  COLUMN 01 
+           05  LINE 26  COLUMN 01
                VALUE  "                                        ".
-           05  LINE 24  COLUMN 41 
+           05  LINE 26  COLUMN 41
                VALUE  "                                       ".
            05  TPLACA
                LINE 05  COLUMN 24  PIC X(07)
@@ -184,7 +211,7 @@
                HIGHLIGHT.
            05  TTXTMARCA2
                LINE 11  COLUMN 27  PIC X(15)
-               USING  TXTMARCA
+               USING  TXTMARCA2
                HIGHLIGHT.
            05  TANOFABC
                LINE 14  COLUMN 24  PIC 9(04)
@@ -198,36 +225,21 @@
                LINE 17  COLUMN 27  PIC X(15)
                USING  TXTCOR
                HIGHLIGHT.
- 
-      *
-       01  TELACOR.
-           05  LINE 10  COLUMN  63 VALUE  "0-CINZA".
-           05  LINE 11  COLUMN 63 VALUE  "1-BRANCO".
-           05  LINE 12  COLUMN 63 VALUE  "2-AZUL".
-           05  LINE 13  COLUMN 63 VALUE  "3-VERMELHO".
-           05  LINE 14  COLUMN 63 VALUE  "4-PRATA".
-           05  LINE 15  COLUMN 63 VALUE  "5-AMARELO".
-           05  LINE 16  COLUMN 63 VALUE  "6-LARANJA".
-           05  LINE 17  COLUMN 63 VALUE  "7-ROSA".
-           05  LINE 18  COLUMN 63 VALUE  "8-VERDE".
-	   05  LINE 18  COLUMN 63 VALUE  "9-ROXO".
+           05  TDTLICENC
+               LINE 18  COLUMN 24  PIC 9(08)
+               USING  DTLICENC1
+               HIGHLIGHT.
+           05  TDTSEGURO
+               LINE 19  COLUMN 24  PIC 9(08)
+               USING  DTSEGURO1
+               HIGHLIGHT.
+
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-	   MOVE "CINZA"    TO TBCOR(1)
-           MOVE "BRANCO"   TO TBCOR(2)
-           MOVE "AZUL"     TO TBCOR(3)
-           MOVE "VERMELHO" TO TBCOR(4)
-           MOVE "PRATA"    TO TBCOR(5)
-           MOVE "AMARELO"  TO TBCOR(6)
-           MOVE "LARANJA"  TO TBCOR(7)
-           MOVE "ROSA"     TO TBCOR(8)
-           MOVE "VERDE"    TO TBCOR(9)
-	   MOVE "ROXO"     TO TBCOR(10).
-
-       R0.	
+       R0.
            OPEN I-O CADCAR
-           IF ST-ERRO NOT = "00"  
+           IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  OPEN OUTPUT CADCAR
                  CLOSE CADCAR
@@ -240,12 +252,42 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
+       R0M.
+           OPEN I-O CADMARCA
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 OPEN OUTPUT CADMARCA
+                 CLOSE CADMARCA
+                 MOVE "*** ARQUIVO CADMARCA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0M
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMARCA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0C.
+           OPEN I-O CADCOR
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT CADCOR
+                 CLOSE CADCOR
+                 MOVE "*** ARQUIVO CADCOR FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0C
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
       *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------         
        R1.
            MOVE SPACES TO PLACA NOMEPROP MARCA
-           MOVE SPACES TO TXTMARCA
-	   MOVE ZEROS TO ANOFABC COR W-SEL.
+           MOVE SPACES TO TXTMARCA2 TXTCOR
+	   MOVE ZEROS TO ANOFABC COR DTLICENC1 DTSEGURO1 W-SEL.
       *-------------[VISUALIZACAO DA TELA]--------------------------------  
            DISPLAY TELAVEICULO.
       
@@ -287,24 +329,21 @@
 	   IF NOMEPROP = SPACES
  	    	   GO TO R4.
        R5.
-           MOVE 0 TO IND
            ACCEPT TMARCA.
 	   IF MARCA = SPACES
  	    	   GO TO R5.
        R5A.
-           MOVE TBMARCA(IND) TO TXTMARCA
-           IF TXTMARCA1 NOT = MARCA
-              ADD 1 TO IND
-              IF IND < 14
-                 GO TO R5A
-              ELSE
-                 MOVE "*** TIPO MARCA INCORRETO***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R5
+           MOVE MARCA TO MARCA-COD
+           READ CADMARCA
+           IF ST-ERRO3 = "00"
+              MOVE MARCA-NOME TO TXTMARCA2
+              DISPLAY TTXTMARCA2
            ELSE
-               DISPLAY TXTMARCA2.
-	
-       R6.       
+              MOVE "*** TIPO MARCA INCORRETO***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
            ACCEPT TANOFABC
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -313,20 +352,41 @@
  	    	   GO TO R6.
 
        R7.
-           DISPLAY TELACOR
            ACCEPT TCOR.
 
        R7A.
-           MOVE TBCOR(COR + 1) TO TXTCOR
+           MOVE COR TO COR-COD
+           READ CADCOR
+           IF ST-ERRO4 = "00"
+              MOVE COR-NOME TO TXTCOR
+           ELSE
+              MOVE "*** COR INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
            DISPLAY TTXTCOR.
+
+       R8.
+           ACCEPT TDTLICENC
+           IF MESLIC < 1 OR MESLIC > 12
+              DISPLAY "MES INVALIDO!" GO TO R8.
+           IF DIALIC < 1 OR DIALIC > 31
+              DISPLAY "DIA INVALIDO!" GO TO R8.
+
+       R9.
+           ACCEPT TDTSEGURO
+           IF MESSEG < 1 OR MESSEG > 12
+              DISPLAY "MES INVALIDO!" GO TO R9.
+           IF DIASEG < 1 OR DIASEG > 31
+              DISPLAY "DIA INVALIDO!" GO TO R9.
+
 	   DISPLAY TELAVEICULO.
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
-                DISPLAY (23, 35) "DADOS OK (S/N) : ".
-                ACCEPT (23, 54) W-OPCAO WITH UPDATE
+                DISPLAY (25, 35) "DADOS OK (S/N) : ".
+                ACCEPT (25, 54) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01 GO TO R7.
                 IF W-OPCAO = "N" OR "n"
@@ -359,13 +419,13 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 10)
+                DISPLAY (25, 10)
                      "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 53) W-OPCAO
+                ACCEPT (25, 53) W-OPCAO
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
                     AND W-OPCAO NOT = "E" GO TO ACE-001.
                 MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
+                DISPLAY (25, 12) MENS
                 IF W-OPCAO = "N"
                    GO TO R1  
                 ELSE
@@ -374,8 +434,8 @@
                       GO TO R3.
       *
        EXC-OPC.
-                DISPLAY (23, 35) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 53) W-OPCAO
+                DISPLAY (25, 35) "EXCLUIR   (S/N) : ".
+                ACCEPT (25, 53) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -395,8 +455,8 @@
                 GO TO ROT-FIM.
       *
        ALT-OPC.
-                DISPLAY (23, 36) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 53) W-OPCAO
+                DISPLAY (25, 36) "ALTERAR  (S/N) : ".
+                ACCEPT (25, 53) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01 GO TO R7.
                 IF W-OPCAO = "N" OR "n"
@@ -419,21 +479,24 @@
       *-------------------------------------------------------------------------------------------
 
        ROT-FIM.
-           CLOSE CADCAR.
-           STOP RUN.         
+           CLOSE CADCAR CADMARCA CADCOR.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (22, 13) MENS.
+               DISPLAY (24, 13) MENS.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 3000
                    GO TO ROT-MENS2
                 ELSE
                    MOVE SPACES TO MENS
-                   DISPLAY (22, 13) MENS.
+                   DISPLAY (24, 13) MENS.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
