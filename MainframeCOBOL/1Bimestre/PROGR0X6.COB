@@ -11,14 +11,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT CADAMIGO ASSIGN TO DISK
-                    ORGANIZATION IS SEQUENTIAL
-                    ACCESS MODE  IS SEQUENTIAL.
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS TPAMIGO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES.
+
+       SELECT CADTPAMG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TPAMIGO-COD
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS TPAMIGO-DESC
+                                   WITH DUPLICATES.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO3.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADAMIGO
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADAMIG1.DAT". 
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
        01 REGAMIGO.
           03 APELIDO       PIC X(12).
           03 NOME          PIC X(30).
@@ -33,10 +52,37 @@
                 05 SEC     PIC 9(02).
                 05 DSEC    PIC 9(02).
           03 DATANASC1 REDEFINES DATANASC PIC 9(08).
+          03 ENDERECO      PIC 9(8).
+          03 NENDRC        PIC 9(5).
+          03 COMPENDRC     PIC X(10).
+
+       FD CADTPAMG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTPAMG.DAT".
+       01 REGTPAMG.
+          03 TPAMIGO-COD   PIC 9(01).
+          03 TPAMIGO-DESC  PIC X(30).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
 
        WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 W-OPCAO       PIC X(01) VALUE SPACES.
        01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(50) VALUE SPACES.
        01 MASCDATA      PIC 99.99.9999.
        01 W-NOME        PIC X(30) VALUE SPACES.
        01 W-PROVEDOR    PIC X(30) VALUE SPACES.
@@ -47,11 +93,42 @@
 
        PROCEDURE DIVISION.
        INICIO.
-           OPEN OUTPUT CADAMIGO.
+       R0.
+           OPEN I-O CADAMIGO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAMIGO
+                 CLOSE CADAMIGO
+                 MOVE "*** ARQUIVO CADAMIGO FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAMIGO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R0A.
+           OPEN I-O CADTPAMG
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT CADTPAMG
+                 CLOSE CADTPAMG
+                 MOVE "*** ARQUIVO CADTPAMG FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0A
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADTPAMG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R0B.
+           OPEN I-O CADCEP
+           IF ST-ERRO3 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
 
        R1.
-           MOVE SPACES TO APELIDO NOME EMAIL SEXO GENERO.
-           MOVE ZEROS TO TPAMIGO DATANASC.
+           MOVE SPACES TO NOME EMAIL SEXO GENERO COMPENDRC
+           MOVE ZEROS TO TPAMIGO DATANASC W-SEL ENDERECO NENDRC.
 
        RTELA.
            DISPLAY ERASE
@@ -63,35 +140,62 @@
            DISPLAY (12, 05) "GENERO      : "
            DISPLAY (14, 05) "TIPO AMIGO  : "
            DISPLAY (16, 05) "DATA NASC.  : "
+           DISPLAY (18, 05) "CEP ENDERECO: "
+           DISPLAY (19, 05) "NUMERO      : "
+           DISPLAY (20, 05) "COMPLEMENTO : "
            DISPLAY (23, 02) "MENSAGEM : ".
 
        R2.
            ACCEPT (04, 18) APELIDO.
            IF APELIDO = "FIM"
               GO TO ROT-FIM.
-           IF APELIDO = SPACES 
+           IF APELIDO = SPACES
               GO TO R2.
+
+       LER-CADAMIGO.
+           READ CADAMIGO
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY (06, 18) NOME
+                DISPLAY (08, 18) EMAIL
+                DISPLAY (10, 18) SEXO
+                DISPLAY (12, 18) GENERO
+                DISPLAY (14, 18) TPAMIGO
+                MOVE DATANASC1 TO MASCDATA
+                DISPLAY (16, 18) MASCDATA
+                DISPLAY (18, 18) ENDERECO
+                DISPLAY (19, 18) NENDRC
+                DISPLAY (20, 18) COMPENDRC
+                MOVE "*** AMIGO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
        R3.
            ACCEPT (06, 18) NOME.
-           IF NOME = SPACES 
+           IF NOME = SPACES
               GO TO R3.
 
        R4-VALIDA-EMAIL.
-           DISPLAY (23, 20) "DIGITE UM EMAIL VÁLIDO (FORMATO: nome@provedor):"
+           DISPLAY (23, 20) "DIGITE UM EMAIL VALIDO (FORMATO: nome@provedor):"
            ACCEPT (08, 18) EMAIL.
            INSPECT EMAIL TALLYING W-ACT FOR ALL "@".
            IF W-ACT NOT = 1
-              DISPLAY (23, 20) "EMAIL INVÁLIDO! AUSÊNCIA DE '@'"
+              DISPLAY (23, 20) "EMAIL INVALIDO! AUSENCIA DE '@'"
               GO TO R4-VALIDA-EMAIL.
            MOVE ZEROS TO W-ACT.
            UNSTRING EMAIL DELIMITED BY "@" INTO W-NOME W-PROVEDOR
                WITH POINTER W-POINTER.
            IF W-NOME = SPACES OR W-PROVEDOR = SPACES
-              DISPLAY (23, 20) "EMAIL INVÁLIDO! FORMATO INCORRETO"
+              DISPLAY (23, 20) "EMAIL INVALIDO! FORMATO INCORRETO"
               GO TO R4-VALIDA-EMAIL.
            INSPECT W-PROVEDOR TALLYING W-ACT FOR ALL ".".
            IF W-ACT < 1
-              DISPLAY (23, 20) "EMAIL INVÁLIDO! FALTA PONTO (.) NO PROVEDOR"
+              DISPLAY (23, 20) "EMAIL INVALIDO! FALTA PONTO (.) NO PROVEDOR"
               GO TO R4-VALIDA-EMAIL.
            DISPLAY (23, 20) "                                ".
 
@@ -107,10 +211,10 @@
                  GO TO R5.
 
        R6-VALIDA-GENERO.
-           DISPLAY (23, 20) "DIGITE UM GÊNERO VÁLIDO"
+           DISPLAY (23, 20) "DIGITE UM GENERO VALIDO"
            ACCEPT (12, 18) GENERO.
            EVALUATE GENERO
-               WHEN "L" DISPLAY "Lésbica"
+               WHEN "L" DISPLAY "Lesbica"
                WHEN "G" DISPLAY "Gay"
                WHEN "B" DISPLAY "Bissexual"
                WHEN "T" DISPLAY "Transsexual"
@@ -120,66 +224,184 @@
                WHEN "P" DISPLAY "Pansexual"
                WHEN "F" DISPLAY "Fluido"
                WHEN "H" DISPLAY "Heterosexual"
-               WHEN "D" DISPLAY "Andrógino"
-               WHEN "+" DISPLAY "Outro gênero/orientação"
-               WHEN "N" DISPLAY "Não-binário"
+               WHEN "D" DISPLAY "Androgino"
+               WHEN "+" DISPLAY "Outro genero/orientacao"
+               WHEN "N" DISPLAY "Nao-binario"
                WHEN OTHER
-                  DISPLAY "Gênero inválido, tente novamente."
+                  DISPLAY "Genero invalido, tente novamente."
                   GO TO R6-VALIDA-GENERO
            END-EVALUATE.
 
        R7-VALIDA-TPAMIGO.
            ACCEPT (14, 18) TPAMIGO.
-           EVALUATE TPAMIGO
-               WHEN 0 DISPLAY "Vizinho(a)"
-               WHEN 1 DISPLAY "Melhor amigo(a)"
-               WHEN 2 DISPLAY "Amigo(a) próximo(a)"
-               WHEN 3 DISPLAY "Amigo"
-               WHEN 4 DISPLAY "Colega da escola"
-               WHEN 5 DISPLAY "Colega da faculdade"
-               WHEN 6 DISPLAY "Colega de trabalho"
-               WHEN 7 DISPLAY "Amigo(a) de um amigo(a)"
-               WHEN 8 DISPLAY "Conhecido(a)"
-               WHEN 9 DISPLAY "Pouco conhecido(a)"
-               WHEN 10 DISPLAY "Amigo(a) virtual"
-               WHEN OTHER
-                  DISPLAY "Tipo de amigo inválido, tente novamente."
-                  GO TO R7-VALIDA-TPAMIGO
-           END-EVALUATE.
+           MOVE TPAMIGO TO TPAMIGO-COD
+           READ CADTPAMG
+           IF ST-ERRO2 = "00"
+              DISPLAY TPAMIGO-DESC
+           ELSE
+              DISPLAY "Tipo de amigo invalido, tente novamente."
+              GO TO R7-VALIDA-TPAMIGO.
 
        R8-VALIDA-DATA.
            ACCEPT (16, 18) DATANASC.
            IF MES < 1 OR MES > 12
-              DISPLAY "MÊS INVÁLIDO!" GO TO R8-VALIDA-DATA.
+              DISPLAY "MES INVALIDO!" GO TO R8-VALIDA-DATA.
            IF DIA < 1 OR (MES = 2 AND DIA > 29)
-              DISPLAY "DIA INVÁLIDO!" GO TO R8-VALIDA-DATA.
+              DISPLAY "DIA INVALIDO!" GO TO R8-VALIDA-DATA.
            IF (MES = 2 AND DIA = 29) AND (ANO MOD 4 NOT = 0 OR (ANO MOD 100 = 0 AND ANO MOD 400 NOT = 0))
-              DISPLAY "ANO NÃO É BISSEXTO!" GO TO R8-VALIDA-DATA.
-           IF (MES IN 1 3 5 7 8 10 12) AND DIA > 31
-              DISPLAY "DIA INVÁLIDO!" GO TO R8-VALIDA-DATA.
-           IF (MES IN 4 6 9 11) AND DIA > 30
-              DISPLAY (01, 30) "DIA INVALIDO!" 
-	      GO TO R8-VALIDA-DATA.
+              DISPLAY "ANO NAO E BISSEXTO!" GO TO R8-VALIDA-DATA.
+           IF (MES = 1 OR MES = 3 OR MES = 5 OR MES = 7 OR MES = 8
+                       OR MES = 10 OR MES = 12) AND DIA > 31
+              DISPLAY "DIA INVALIDO!" GO TO R8-VALIDA-DATA.
+           IF (MES = 4 OR MES = 6 OR MES = 9 OR MES = 11) AND DIA > 30
+              DISPLAY (01, 30) "DIA INVALIDO!"
+              GO TO R8-VALIDA-DATA.
            MOVE DATANASC1 TO MASCDATA
            DISPLAY (16, 18) MASCDATA.
 
+       R9-VALIDA-ENDERECO.
+           ACCEPT (18, 18) ENDERECO.
+           MOVE ENDERECO TO CEP-NUMCEP
+           READ CADCEP
+           IF ST-ERRO3 NOT = "00"
+               IF ST-ERRO3 = "23"
+                   DISPLAY (23, 20) "*** CEP NAO ENCONTRADO ***"
+                   GO TO R9-VALIDA-ENDERECO
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY (23, 20) CEP-LOGRA.
+
+       R10-VALIDA-NUMERO.
+           ACCEPT (19, 18) NENDRC.
+           IF ENDERECO = ZEROS
+              DISPLAY (23, 20) "ENDERECO NAO INFORMADO"
+              GO TO R9-VALIDA-ENDERECO.
+
+       R11-VALIDA-COMPL.
+           ACCEPT (20, 18) COMPENDRC.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
        R99.
            DISPLAY (22, 40) "GRAVAR S/N : "
            ACCEPT (22, 53) W-OPCAO
            IF W-OPCAO = "N"
-              DISPLAY (23, 20) "DADOS RECUSADOS PELO USUÁRIO"
-              STOP "     "
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R1
            ELSE
               IF W-OPCAO NOT = "S"
-                 DISPLAY (23, 20) "DIGITE S=SIM ou N=NÃO"
+                 DISPLAY (23, 20) "DIGITE S=SIM ou N=NAO"
                  GO TO R99.
 
        INC-WR1.
-           WRITE REGAMIGO.
-           DISPLAY (23, 20) "  ***  DADOS GRAVADOS COM SUCESSO ***"
-           STOP "    "
-           GO TO R1.
+           WRITE REGAMIGO
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS COM SUCESSO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO = "22"
+              MOVE "* AMIGO JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1
+           ELSE
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AMIGOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 20)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 61) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 20) LIMPA
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 20) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 37) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADAMIGO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (22, 20) "ALTERAR  (S/N) : ".
+                ACCEPT (22, 37) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGAMIGO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO AMIGO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
        ROT-FIM.
-           CLOSE CADAMIGO.
+           CLOSE CADAMIGO CADTPAMG CADCEP.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
