@@ -4,6 +4,12 @@
       **************************************
       * MANUTENCAO DO CADASTRO DE AMIGOS   *
       **************************************
+      * AVISO: ESTE PROGRAMA GRAVA O REGFUNC NO LAYOUT ANTIGO
+      * (TPSALARIO/CODCARGO/CODDEP/SALBASE). APOS RODAR A CONVERSAO
+      * CNVFUNC.COB, O CADFUNC.DAT PASSA A SER NO LAYOUT NOVO DO
+      * FPP004.COB; NAO USAR ESTE PROGRAMA PARA ALTERAR CADFUNC.DAT
+      * DEPOIS DISSO, SOB PENA DE REGRAVAR REGISTROS COM O LAYOUT
+      * ERRADO. USAR FPP004.COB.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -23,7 +29,15 @@
                     RECORD KEY   IS CEP-NUMCEP
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CEP-CIDADE
                                    WITH DUPLICATES.
+      *
+           SELECT CADFUNCOLD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODFUNC-OLD
+                    FILE STATUS  IS ST-ERRO3.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -57,6 +71,25 @@
                 03 CEP-BAIRRO        PIC X(20).
                 03 CEP-CIDADE        PIC X(20).
                 03 CEP-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD CADFUNCOLD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.OLD".
+       01 REGFUNC-OLD.
+          03 CODFUNC-OLD    PIC 9(5).
+          03 NOME-OLD       PIC X(35).
+          03 TPSALARIO-OLD  PIC 9(1).
+          03 CODCARGO-OLD   PIC 9(3).
+          03 CODDEP-OLD     PIC 9(3).
+          03 SALBASE-OLD    PIC 9(6)V99.
+          03 ENDERECO-OLD   PIC 9(8).
+          03 NENDRC-OLD     PIC 9(5).
+          03 COMPENDRC-OLD  PIC X(10).
+          03 EMAIL-OLD      PIC X(30).
+          03 TELEFONE-OLD.
+             05 DDD-OLD     PIC 9(2).
+             05 NUMERO-OLD  PIC 9(9).
+          03 SITFUNC-OLD    PIC X(1).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
@@ -65,6 +98,7 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TXTTPSALARIO  PIC X(15) VALUE SPACES.
@@ -340,6 +374,15 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       R0B.
+           OPEN INPUT CADFUNCOLD
+           IF ST-ERRO3 = "00"
+              CLOSE CADFUNCOLD
+              MOVE "*** CADFUNC JA CONVERTIDO, USE FPP004 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
       *
        R1.
@@ -579,6 +622,9 @@
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADFUNC CADCEP.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
